@@ -1,20 +1,45 @@
-      *****************************************************************
-      * Customer Record Layout
-      *****************************************************************
-       01  CUSTOMER-RECORD.
-           05  CUSTOMER-ID           PIC 9(6).
-           05  CUSTOMER-NAME         PIC X(30).
-           05  CUSTOMER-ADDRESS      PIC X(50).
-           05  CUSTOMER-PHONE        PIC X(15).
-           05  CUSTOMER-EMAIL        PIC X(50).
-           05  CUSTOMER-STATUS       PIC X(1).
-               88  CUSTOMER-ACTIVE   VALUE 'A'.
-               88  CUSTOMER-INACTIVE VALUE 'I'.
-               88  CUSTOMER-PENDING  VALUE 'P'.
-           05  CUSTOMER-JOIN-DATE    PIC X(10).
-           05  CUSTOMER-LAST-ORDER   PIC X(10).
-           
-       01  CUSTOMER-COUNTS.
-           05  CUSTOMER-COUNT        PIC 9(5) VALUE ZERO.
-           05  ACTIVE-COUNT          PIC 9(5) VALUE ZERO.
-           05  INACTIVE-COUNT        PIC 9(5) VALUE ZERO.
+000100******************************************************************
+000200* CUSTOMER RECORD LAYOUT
+000300******************************************************************
+000400* MODIFICATION HISTORY
+000500* ----------------------------------------------------------------
+000600* DATE        INIT  DESCRIPTION
+000700* 2024-01-05  CAI   ORIGINAL VERSION - FLAT CUSTOMER-ADDRESS.
+000800* 2026-08-08  RDM   SPLIT CUSTOMER-ADDRESS INTO STREET/CITY/
+000900*                   STATE/ZIP-CODE (MATCHING customer.cpy) SO
+001000*                   STATE- AND ZIP-LEVEL REPORTING NO LONGER
+001100*                   NEEDS TO PARSE A FREE-TEXT FIELD.
+001200* 2026-08-08  RDM   ADDED CUSTOMER-REGION (DERIVED FROM STATE)
+001300*                   AND CUSTOMER-CURRENCY-CODE SO REPORTING CAN
+001400*                   BE SPLIT BY REGION NOW THAT OUR CUSTOMER
+001500*                   BASE SPANS MORE THAN ONE.
+001600******************************************************************
+001700 01  CUSTOMER-RECORD.
+001800     05  CUSTOMER-ID           PIC 9(6).
+001900     05  CUSTOMER-NAME         PIC X(30).
+002000     05  CUSTOMER-ADDRESS.
+002100         10  STREET            PIC X(30).
+002200         10  CITY              PIC X(20).
+002300         10  STATE             PIC X(2).
+002400         10  ZIP-CODE          PIC 9(5).
+002500     05  CUSTOMER-PHONE        PIC X(15).
+002600     05  CUSTOMER-EMAIL        PIC X(50).
+002700     05  CUSTOMER-STATUS       PIC X(1).
+002800         88  CUSTOMER-ACTIVE   VALUE 'A'.
+002900         88  CUSTOMER-INACTIVE VALUE 'I'.
+003000         88  CUSTOMER-PENDING  VALUE 'P'.
+003100     05  CUSTOMER-JOIN-DATE    PIC X(10).
+003200     05  CUSTOMER-LAST-ORDER   PIC X(10).
+003300     05  CUSTOMER-REGION       PIC X(2).
+003400         88  REGION-NORTHEAST  VALUE 'NE'.
+003500         88  REGION-SOUTHEAST  VALUE 'SE'.
+003600         88  REGION-MIDWEST    VALUE 'MW'.
+003700         88  REGION-SOUTHWEST  VALUE 'SW'.
+003800         88  REGION-WEST       VALUE 'WE'.
+003900         88  REGION-UNKNOWN    VALUE 'XX'.
+004000     05  CUSTOMER-CURRENCY-CODE PIC X(3).
+
+004200 01  CUSTOMER-COUNTS.
+004300     05  CUSTOMER-COUNT        PIC 9(5) VALUE ZERO.
+004400     05  ACTIVE-COUNT          PIC 9(5) VALUE ZERO.
+004500     05  INACTIVE-COUNT        PIC 9(5) VALUE ZERO.
