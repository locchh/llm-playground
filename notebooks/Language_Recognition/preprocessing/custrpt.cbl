@@ -0,0 +1,373 @@
+000100******************************************************************
+000200* CUSTRPT - CUSTOMER STATUS CONTROL-BREAK SUMMARY REPORT
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTRPT.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - SORTS CUSTOMERS BY
+001500*                   CUSTOMER-STATUS AND PRINTS A PAGED REPORT
+001600*                   WITH A SUBTOTAL ON EACH STATUS BREAK AND A
+001700*                   GRAND TOTAL AT THE END.
+001800* 2026-08-08  RDM   REPLACED THE SET-BASED RPT-CURSOR WITH A
+001900*                   KEYED SELECT PER CUSTREF RECORD SO A GAP OR
+002000*                   OUT-OF-SEQUENCE ID CANNOT PULL BACK THE
+002100*                   WRONG CUSTOMER'S ROW.
+002120* 2026-08-09  RDM   MAINLINE NOW SKIPS SORT-CUSTOMERS AND
+002130*                   PRINT-REPORT WHEN INITIALIZE-ROUTINE FAILS,
+002140*                   AND CLEANUP NO LONGER ZEROES A RETURN-CODE
+002150*                   THAT INITIALIZE OR PROCESS-DATA SET NONZERO.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. X86-64.
+002600 OBJECT-COMPUTER. X86-64.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CUSTREF-FILE ASSIGN TO "CUSTREF"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         ACCESS MODE IS SEQUENTIAL
+003200         FILE STATUS IS WS-CUSTREF-STATUS.
+
+003400     SELECT SORTWK-FILE ASSIGN TO "SORTWK1".
+
+003600     SELECT SORTOUT-FILE ASSIGN TO "SORTOUT"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         ACCESS MODE IS SEQUENTIAL
+003900         FILE STATUS IS WS-SORTOUT-STATUS.
+
+004100     SELECT CUSTRPT-FILE ASSIGN TO "CUSTRPT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-CUSTRPT-STATUS.
+
+004500     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+004600         ORGANIZATION IS SEQUENTIAL
+004700         ACCESS MODE IS SEQUENTIAL
+004800         FILE STATUS IS WS-SECPARM-STATUS.
+
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  CUSTREF-FILE
+005300     RECORDING MODE IS F.
+005400 01  CUSTREF-RECORD.
+005500     05  CR-CUSTOMER-ID        PIC 9(06).
+005600     05  FILLER                PIC X(74).
+
+005800 SD  SORTWK-FILE.
+005900 01  SORTWK-RECORD.
+006000     05  WK-CUSTOMER-STATUS    PIC X(01).
+006100     05  WK-CUSTOMER-ID        PIC 9(06).
+006200     05  WK-CUSTOMER-NAME      PIC X(30).
+
+006400 FD  SORTOUT-FILE
+006500     RECORDING MODE IS F.
+006600 01  SORTOUT-RECORD.
+006700     05  SO-CUSTOMER-STATUS    PIC X(01).
+006800     05  SO-CUSTOMER-ID        PIC 9(06).
+006900     05  SO-CUSTOMER-NAME      PIC X(30).
+
+007100 FD  CUSTRPT-FILE.
+007200 01  CUSTRPT-LINE              PIC X(132).
+
+007400* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+007500* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+007600 FD  SECPARM-FILE
+007700     RECORDING MODE IS F.
+007800 01  SECPARM-RECORD.
+007900     05  SP-DB-USERNAME        PIC X(20).
+008000     05  SP-DB-PASSWORD        PIC X(20).
+
+008200 WORKING-STORAGE SECTION.
+008300* INCLUDE CUSTOMER RECORD LAYOUT
+008400     COPY CUSTOMER.
+
+008600* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+008700     COPY DBCRED.
+
+008900 01  WS-VARIABLES.
+009000     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+
+009200 01  WS-FILE-SWITCHES.
+009300     05  WS-CUSTREF-STATUS     PIC X(02) VALUE SPACES.
+009400         88  CUSTREF-OK        VALUE '00'.
+009500     05  WS-SORTOUT-STATUS     PIC X(02) VALUE SPACES.
+009600     05  WS-CUSTRPT-STATUS     PIC X(02) VALUE SPACES.
+009700     05  WS-CUSTREF-SW         PIC X(01) VALUE 'N'.
+009800         88  END-OF-CUSTREF    VALUE 'Y'.
+009900     05  WS-SORTOUT-SW         PIC X(01) VALUE 'N'.
+010000         88  END-OF-SORTOUT    VALUE 'Y'.
+
+010200 01  WS-CONTROL-BREAK-FIELDS.
+010300     05  WS-PRIOR-STATUS       PIC X(01) VALUE SPACES.
+010400     05  WS-FIRST-RECORD-SW    PIC X(01) VALUE 'Y'.
+010500         88  FIRST-RECORD      VALUE 'Y'.
+010600     05  WS-STATUS-SUBTOTAL    PIC 9(05) VALUE ZERO.
+010700     05  WS-GRAND-TOTAL        PIC 9(05) VALUE ZERO.
+
+010900 01  WS-PAGE-CONTROL.
+011000     05  WS-PAGE-NUMBER        PIC 9(04) VALUE ZERO.
+011100     05  WS-LINE-COUNT         PIC 9(03) VALUE ZERO.
+011200     05  WS-LINES-PER-PAGE     PIC 9(03) VALUE 050.
+
+011400 01  WS-REPORT-LINES.
+011500     05  WS-RUN-HEADER-1.
+011600         10  FILLER            PIC X(30) VALUE
+011700             "CUSTOMER STATUS SUMMARY REPORT".
+011800         10  FILLER            PIC X(08) VALUE "  PAGE: ".
+011900         10  WS-HDR-PAGE       PIC ZZZ9.
+012000     05  WS-RUN-HEADER-2.
+012100         10  FILLER            PIC X(11) VALUE "RUN DATE: ".
+012200         10  WS-HDR-DATE       PIC X(10) VALUE SPACES.
+012300     05  WS-COLUMN-HEADER.
+012400         10  FILLER            PIC X(03) VALUE SPACES.
+012500         10  FILLER            PIC X(06) VALUE "STATUS".
+012600         10  FILLER            PIC X(05) VALUE SPACES.
+012700         10  FILLER            PIC X(11) VALUE "CUSTOMER-ID".
+012800         10  FILLER            PIC X(05) VALUE SPACES.
+012900         10  FILLER            PIC X(30) VALUE "CUSTOMER-NAME".
+013000     05  WS-DETAIL-LINE.
+013100         10  FILLER            PIC X(03) VALUE SPACES.
+013200         10  WS-DTL-STATUS     PIC X(06).
+013300         10  FILLER            PIC X(05) VALUE SPACES.
+013400         10  WS-DTL-ID         PIC 9(06).
+013500         10  FILLER            PIC X(05) VALUE SPACES.
+013600         10  WS-DTL-NAME       PIC X(30).
+013700     05  WS-SUBTOTAL-LINE.
+013800         10  FILLER            PIC X(03) VALUE SPACES.
+013900         10  FILLER            PIC X(10) VALUE "SUBTOTAL: ".
+014000         10  WS-SUB-STATUS     PIC X(06).
+014100         10  FILLER            PIC X(03) VALUE SPACES.
+014200         10  WS-SUB-COUNT      PIC ZZZ,ZZ9.
+014300     05  WS-TOTAL-LINE.
+014400         10  FILLER            PIC X(03) VALUE SPACES.
+014500         10  FILLER            PIC X(13) VALUE "GRAND TOTAL: ".
+014600         10  WS-TOT-COUNT      PIC ZZZ,ZZ9.
+
+014800 PROCEDURE DIVISION.
+014900 0000-MAINLINE.
+015000     DISPLAY "CUSTOMER STATUS SUMMARY REPORT".
+015100     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+015150     IF RETURN-CODE = ZERO
+015170         PERFORM 2000-SORT-CUSTOMERS THRU 2000-EXIT
+015175         IF RETURN-CODE = ZERO
+015177             PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+015179         END-IF
+015190     ELSE
+015195         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+015198     END-IF.
+015400     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+015500     STOP RUN.
+
+015700******************************************************************
+015800* 1000-INITIALIZE-ROUTINE - OPEN THE REPORT FILE AND CONNECT TO
+015900* THE CUSTOMER DATABASE. CUSTREF-FILE IS OPENED BY THE SORT'S
+016000* INPUT PROCEDURE, NOT HERE.
+016100******************************************************************
+016200 1000-INITIALIZE-ROUTINE.
+016300     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+016400     OPEN OUTPUT CUSTRPT-FILE.
+
+016600     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+016700     PERFORM 1200-CONNECT-DATABASE THRU 1200-EXIT.
+016800 1000-EXIT.
+016900     EXIT.
+
+017100* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+017200     COPY LOADCRED.
+
+017400******************************************************************
+017500* 1200-CONNECT-DATABASE - CONNECT TO THE CUSTOMER DATABASE FOR
+017600* USE BY 2130-GET-CUSTOMER-DATA'S PER-CUSTOMER KEYED LOOKUP.
+017700******************************************************************
+017800 1200-CONNECT-DATABASE.
+017900     EXEC SQL
+018000         CONNECT TO :WS-DB-NAME
+018100             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+018200     END-EXEC.
+018250     IF SQLCODE NOT = 0
+018260         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+018270             SQLCODE
+018280         MOVE 16 TO RETURN-CODE
+018290     END-IF.
+018300 1200-EXIT.
+018400     EXIT.
+
+018600******************************************************************
+018700* 2000-SORT-CUSTOMERS - LOOK UP EVERY CUSTOMER ON CUSTREF AND
+018800* FEED EACH ONE INTO THE SORT BY CUSTOMER-STATUS, PRODUCING
+018900* SORTOUT-FILE FOR THE CONTROL-BREAK PRINT PASS.
+019000******************************************************************
+019100 2000-SORT-CUSTOMERS.
+019200     SORT SORTWK-FILE
+019300         ON ASCENDING KEY WK-CUSTOMER-STATUS
+019400         INPUT PROCEDURE 2100-BUILD-SORT-INPUT
+019500         GIVING SORTOUT-FILE.
+019600 2000-EXIT.
+019700     EXIT.
+
+019900 2100-BUILD-SORT-INPUT.
+020000     OPEN INPUT CUSTREF-FILE.
+020100     IF NOT CUSTREF-OK
+020200         DISPLAY "UNABLE TO OPEN CUSTREF, STATUS: "
+020300             WS-CUSTREF-STATUS
+020400         MOVE 16 TO RETURN-CODE
+020500         GO TO 2100-EXIT
+020600     END-IF.
+
+020800     PERFORM 2110-READ-CUSTREF-RECORD THRU 2110-EXIT.
+020900     PERFORM 2120-RELEASE-ONE-CUSTOMER THRU 2120-EXIT
+021000         UNTIL END-OF-CUSTREF.
+
+021200     CLOSE CUSTREF-FILE.
+021300 2100-EXIT.
+021400     EXIT.
+
+021600 2110-READ-CUSTREF-RECORD.
+021700     READ CUSTREF-FILE
+021800         AT END
+021900             SET END-OF-CUSTREF TO TRUE
+022000     END-READ.
+022100 2110-EXIT.
+022200     EXIT.
+
+022400 2120-RELEASE-ONE-CUSTOMER.
+022500     PERFORM 2130-GET-CUSTOMER-DATA THRU 2130-EXIT.
+022600     IF SQLCODE = 0
+022700         MOVE CUSTOMER-STATUS TO WK-CUSTOMER-STATUS
+022800         MOVE CUSTOMER-ID TO WK-CUSTOMER-ID
+022900         MOVE CUSTOMER-NAME TO WK-CUSTOMER-NAME
+023000         RELEASE SORTWK-RECORD
+023100     END-IF.
+023200     PERFORM 2110-READ-CUSTREF-RECORD THRU 2110-EXIT.
+023300 2120-EXIT.
+023400     EXIT.
+
+023600******************************************************************
+023700* 2130-GET-CUSTOMER-DATA - LOOK UP THE ONE CUSTOMER ROW FOR THE
+023800* CURRENT CUSTREF ID BY PRIMARY KEY, NOT A SET-BASED CURSOR, SO
+023900* A GAP OR OUT-OF-SEQUENCE ID IN CUSTREF CANNOT PULL BACK AN
+024000* UNRELATED CUSTOMER'S ROW.
+024100******************************************************************
+024200 2130-GET-CUSTOMER-DATA.
+024300     MOVE CR-CUSTOMER-ID TO CUSTOMER-ID.
+024400     EXEC SQL
+024500         SELECT customer_name, customer_status
+024600         INTO :CUSTOMER-NAME, :CUSTOMER-STATUS
+024700         FROM customers
+024800         WHERE customer_id = :CUSTOMER-ID
+024900     END-EXEC.
+025000 2130-EXIT.
+025100     EXIT.
+
+025300******************************************************************
+025400* 3000-PRINT-REPORT - READ THE SORTED OUTPUT SEQUENTIALLY,
+025500* PRINTING A SUBTOTAL EVERY TIME CUSTOMER-STATUS CHANGES AND A
+025600* NEW PAGE HEADER EVERY WS-LINES-PER-PAGE DETAIL LINES.
+025700******************************************************************
+025800 3000-PRINT-REPORT.
+025900     OPEN INPUT SORTOUT-FILE.
+026000     PERFORM 3100-READ-SORTOUT-RECORD THRU 3100-EXIT.
+026100     PERFORM 3200-PROCESS-ONE-SORTED-RECORD THRU 3200-EXIT
+026200         UNTIL END-OF-SORTOUT.
+
+026400     IF NOT FIRST-RECORD
+026500         PERFORM 3400-PRINT-SUBTOTAL THRU 3400-EXIT
+026600     END-IF.
+
+026800     CLOSE SORTOUT-FILE.
+026900 3000-EXIT.
+027000     EXIT.
+
+027200 3100-READ-SORTOUT-RECORD.
+027300     READ SORTOUT-FILE
+027400         AT END
+027500             SET END-OF-SORTOUT TO TRUE
+027600     END-READ.
+027700 3100-EXIT.
+027800     EXIT.
+
+028000 3200-PROCESS-ONE-SORTED-RECORD.
+028100     IF FIRST-RECORD
+028200         SET WS-FIRST-RECORD-SW TO 'N'
+028300         MOVE SO-CUSTOMER-STATUS TO WS-PRIOR-STATUS
+028400     ELSE
+028500         IF SO-CUSTOMER-STATUS NOT = WS-PRIOR-STATUS
+028600             PERFORM 3400-PRINT-SUBTOTAL THRU 3400-EXIT
+028700             MOVE SO-CUSTOMER-STATUS TO WS-PRIOR-STATUS
+028800         END-IF
+028900     END-IF.
+
+029100     PERFORM 3300-PRINT-DETAIL-LINE THRU 3300-EXIT.
+029200     ADD 1 TO WS-STATUS-SUBTOTAL.
+029300     ADD 1 TO WS-GRAND-TOTAL.
+
+029500     PERFORM 3100-READ-SORTOUT-RECORD THRU 3100-EXIT.
+029600 3200-EXIT.
+029700     EXIT.
+
+029900 3300-PRINT-DETAIL-LINE.
+030000     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+030100         PERFORM 3500-PRINT-PAGE-HEADER THRU 3500-EXIT
+030200     END-IF.
+030300     IF WS-LINE-COUNT = ZERO
+030400         PERFORM 3500-PRINT-PAGE-HEADER THRU 3500-EXIT
+030500     END-IF.
+
+030700     MOVE SPACES TO WS-DETAIL-LINE.
+030800     MOVE SO-CUSTOMER-STATUS TO WS-DTL-STATUS.
+030900     MOVE SO-CUSTOMER-ID TO WS-DTL-ID.
+031000     MOVE SO-CUSTOMER-NAME TO WS-DTL-NAME.
+031100     WRITE CUSTRPT-LINE FROM WS-DETAIL-LINE.
+031200     ADD 1 TO WS-LINE-COUNT.
+031300 3300-EXIT.
+031400     EXIT.
+
+031600 3400-PRINT-SUBTOTAL.
+031700     MOVE SPACES TO WS-SUBTOTAL-LINE.
+031800     MOVE WS-PRIOR-STATUS TO WS-SUB-STATUS.
+031900     MOVE WS-STATUS-SUBTOTAL TO WS-SUB-COUNT.
+032000     WRITE CUSTRPT-LINE FROM WS-SUBTOTAL-LINE.
+032100     ADD 1 TO WS-LINE-COUNT.
+032200     MOVE ZERO TO WS-STATUS-SUBTOTAL.
+032300 3400-EXIT.
+032400     EXIT.
+
+032600******************************************************************
+032700* 3500-PRINT-PAGE-HEADER - START A NEW PAGE WITH THE RUN TITLE,
+032800* RUN DATE, PAGE NUMBER AND COLUMN HEADINGS.
+032900******************************************************************
+033000 3500-PRINT-PAGE-HEADER.
+033100     ADD 1 TO WS-PAGE-NUMBER.
+033200     MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE.
+033300     MOVE WS-CURRENT-DATE TO WS-HDR-DATE.
+033400     WRITE CUSTRPT-LINE FROM WS-RUN-HEADER-1.
+033500     WRITE CUSTRPT-LINE FROM WS-RUN-HEADER-2.
+033600     WRITE CUSTRPT-LINE FROM WS-COLUMN-HEADER.
+033700     MOVE ZERO TO WS-LINE-COUNT.
+033800 3500-EXIT.
+033900     EXIT.
+
+034100******************************************************************
+034200* 4000-CLEANUP-ROUTINE - PRINT THE GRAND TOTAL, DISCONNECT AND
+034300* CLOSE THE REPORT FILE.
+034400******************************************************************
+034500 4000-CLEANUP-ROUTINE.
+034600     MOVE SPACES TO WS-TOTAL-LINE.
+034700     MOVE WS-GRAND-TOTAL TO WS-TOT-COUNT.
+034800     WRITE CUSTRPT-LINE FROM WS-TOTAL-LINE.
+
+035000     EXEC SQL
+035100         DISCONNECT
+035200     END-EXEC.
+
+035400     CLOSE CUSTRPT-FILE.
+
+035600     DISPLAY "CUSTOMER STATUS SUMMARY REPORT COMPLETE".
+035800 4000-EXIT.
+035900     EXIT.
