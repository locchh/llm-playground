@@ -0,0 +1,470 @@
+000100******************************************************************
+000200* CUSTMAINT - CUSTOMER MAINTENANCE TRANSACTION PROGRAM
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTMAINT.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - APPLIES ADD/UPDATE/
+001500*                   DEACTIVATE TRANSACTIONS FROM CUSTTRAN TO THE
+001600*                   CUSTOMERS TABLE, REJECTING ANYTHING BADLY
+001700*                   FORMED TO TRANERR INSTEAD OF ABENDING THE
+001800*                   WHOLE RUN.
+001900* 2026-08-08  RDM   VALIDATE-TRANSACTION NOW REJECTS AN ADD OR
+002000*                   UPDATE WITH A CT-CUSTOMER-STATUS OUTSIDE
+002100*                   A/I/P.
+002200* 2026-08-08  RDM   ADDED CT-CUSTOMER-LAST-ORDER TO THE
+002300*                   TRANSACTION RECORD AND THE INSERT/UPDATE SO
+002400*                   THIS IS THE ONE PATH THAT CAN MAINTAIN IT.
+002500*                   VALIDATE-TRANSACTION NOW ALSO RUNS THE SAME
+002600*                   PHONE/EMAIL EDITS SAMPLE APPLIES AND CHECKS
+002700*                   THE JOIN DATE WITH THE SHARED CHECK-DATE-
+002800*                   FORMAT UTILITY BEFORE AN ADD OR UPDATE EVER
+002900*                   REACHES THE DATABASE.
+002920* 2026-08-09  RDM   MAINLINE NOW SKIPS PROCESS-DATA WHEN
+002930*                   INITIALIZE-ROUTINE FAILS, AND CLEANUP NO
+002940*                   LONGER ZEROES A RETURN-CODE THAT INITIALIZE
+002950*                   OR PROCESS-DATA SET NONZERO.
+002960* 2026-08-09  RDM   ADDED 2340-VALIDATE-LAST-ORDER-DATE SO A
+002970*                   MALFORMED CT-CUSTOMER-LAST-ORDER IS REJECTED
+002980*                   THE SAME WAY THE JOIN DATE ALREADY IS. A
+002990*                   BLANK LAST-ORDER DATE IS STILL ACCEPTED -
+002991*                   THAT MEANS THE CUSTOMER HAS NEVER ORDERED.
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. X86-64.
+003400 OBJECT-COMPUTER. X86-64.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CUSTTRAN-FILE ASSIGN TO "CUSTTRAN"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE IS SEQUENTIAL
+004000         FILE STATUS IS WS-CUSTTRAN-STATUS.
+
+004200     SELECT TRANERR-FILE ASSIGN TO "TRANERR"
+004300         ORGANIZATION IS SEQUENTIAL
+004400         ACCESS MODE IS SEQUENTIAL
+004500         FILE STATUS IS WS-TRANERR-STATUS.
+
+004700     SELECT TRANRPT-FILE ASSIGN TO "TRANRPT"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-TRANRPT-STATUS.
+
+005100     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+005200         ORGANIZATION IS SEQUENTIAL
+005300         ACCESS MODE IS SEQUENTIAL
+005400         FILE STATUS IS WS-SECPARM-STATUS.
+
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  CUSTTRAN-FILE
+005900     RECORDING MODE IS F.
+006000 01  CUSTTRAN-RECORD.
+006100     05  CT-TRANS-CODE         PIC X(01).
+006200         88  TRANS-ADD         VALUE 'A'.
+006300         88  TRANS-UPDATE      VALUE 'U'.
+006400         88  TRANS-DEACTIVATE  VALUE 'D'.
+006500     05  CT-CUSTOMER-ID        PIC 9(06).
+006600     05  CT-CUSTOMER-NAME      PIC X(30).
+006700     05  CT-STREET             PIC X(30).
+006800     05  CT-CITY               PIC X(20).
+006900     05  CT-STATE              PIC X(02).
+007000     05  CT-ZIP-CODE           PIC 9(05).
+007100     05  CT-CUSTOMER-PHONE     PIC X(15).
+007200     05  CT-CUSTOMER-EMAIL     PIC X(50).
+007300     05  CT-CUSTOMER-STATUS    PIC X(01).
+007400         88  CT-STATUS-ACTIVE  VALUE 'A'.
+007500         88  CT-STATUS-INACTIVE VALUE 'I'.
+007600         88  CT-STATUS-PENDING VALUE 'P'.
+007700     05  CT-CUSTOMER-JOIN-DATE PIC X(10).
+007800     05  CT-CUSTOMER-LAST-ORDER PIC X(10).
+
+008000 FD  TRANERR-FILE
+008100     RECORDING MODE IS F.
+008200 01  TRANERR-RECORD.
+008300     05  TE-TRANS-CODE         PIC X(01).
+008400     05  TE-CUSTOMER-ID        PIC 9(06).
+008500     05  TE-REASON             PIC X(40).
+
+008700 FD  TRANRPT-FILE.
+008800 01  TRANRPT-LINE              PIC X(132).
+
+009000* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+009100* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+009200 FD  SECPARM-FILE
+009300     RECORDING MODE IS F.
+009400 01  SECPARM-RECORD.
+009500     05  SP-DB-USERNAME        PIC X(20).
+009600     05  SP-DB-PASSWORD        PIC X(20).
+
+009800 WORKING-STORAGE SECTION.
+009900* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+010000     COPY DBCRED.
+
+010200* INCLUDE SHARED DATE-HANDLING WORKING STORAGE
+010300     COPY DATECHK.
+
+010500 01  WS-VARIABLES.
+010600     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+010700     05  WS-DIGIT-COUNT        PIC 9(02) VALUE ZERO.
+010800     05  WS-AT-COUNT           PIC 9(02) VALUE ZERO.
+
+011000 01  WS-FILE-SWITCHES.
+011100     05  WS-CUSTTRAN-STATUS    PIC X(02) VALUE SPACES.
+011200         88  CUSTTRAN-OK       VALUE '00'.
+011300     05  WS-TRANERR-STATUS     PIC X(02) VALUE SPACES.
+011400     05  WS-TRANRPT-STATUS     PIC X(02) VALUE SPACES.
+011500     05  WS-CUSTTRAN-SW        PIC X(01) VALUE 'N'.
+011600         88  END-OF-CUSTTRAN   VALUE 'Y'.
+
+011800 01  WS-TRANSACTION-FIELDS.
+011900     05  WS-TRANS-VALID-SW     PIC X(01) VALUE 'Y'.
+012000         88  TRANSACTION-VALID VALUE 'Y'.
+012100     05  WS-REJECT-REASON      PIC X(40) VALUE SPACES.
+
+012300 01  WS-TRANSACTION-COUNTS.
+012400     05  WS-ADD-COUNT          PIC 9(05) VALUE ZERO.
+012500     05  WS-UPDATE-COUNT       PIC 9(05) VALUE ZERO.
+012600     05  WS-DEACTIVATE-COUNT   PIC 9(05) VALUE ZERO.
+012700     05  WS-REJECT-COUNT       PIC 9(05) VALUE ZERO.
+
+012900 01  WS-REPORT-LINES.
+013000     05  WS-HEADER-LINE.
+013100         10  FILLER            PIC X(28) VALUE
+013200             "CUSTOMER MAINTENANCE REPORT".
+013300         10  FILLER            PIC X(12) VALUE "  RUN DATE: ".
+013400         10  WS-HDR-DATE       PIC X(10) VALUE SPACES.
+013500     05  WS-SUMMARY-LINE.
+013600         10  FILLER            PIC X(20) VALUE SPACES.
+013700         10  WS-SUM-LABEL      PIC X(23).
+013800         10  WS-SUM-VALUE      PIC ZZZ,ZZ9.
+
+014000 PROCEDURE DIVISION.
+014100 0000-MAINLINE.
+014200     DISPLAY "CUSTOMER MAINTENANCE PROGRAM".
+014300     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+014350     IF RETURN-CODE = ZERO
+014370         PERFORM 2000-PROCESS-DATA THRU 2000-EXIT
+014380     ELSE
+014390         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+014395     END-IF.
+014500     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+014600     STOP RUN.
+
+014800******************************************************************
+014900* 1000-INITIALIZE-ROUTINE - OPEN THE TRANSACTION, ERROR AND
+015000* REPORT FILES AND CONNECT TO THE CUSTOMER DATABASE.
+015100******************************************************************
+015200 1000-INITIALIZE-ROUTINE.
+015300     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+
+015400     OPEN OUTPUT TRANERR-FILE.
+015450     OPEN OUTPUT TRANRPT-FILE.
+
+015500     OPEN INPUT CUSTTRAN-FILE.
+015600     IF NOT CUSTTRAN-OK
+015700         DISPLAY "UNABLE TO OPEN CUSTTRAN, STATUS: "
+015800             WS-CUSTTRAN-STATUS
+015900         MOVE 16 TO RETURN-CODE
+016000         GO TO 1000-EXIT
+016100     END-IF.
+
+016600     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+
+016800     EXEC SQL
+016900         CONNECT TO :WS-DB-NAME
+017000             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+017100     END-EXEC.
+017150     IF SQLCODE NOT = 0
+017160         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+017170             SQLCODE
+017180         MOVE 16 TO RETURN-CODE
+017190         GO TO 1000-EXIT
+017195     END-IF.
+
+017300     MOVE WS-CURRENT-DATE TO WS-HDR-DATE.
+017400     WRITE TRANRPT-LINE FROM WS-HEADER-LINE.
+017500 1000-EXIT.
+017600     EXIT.
+
+017800* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+017900     COPY LOADCRED.
+
+018100* INCLUDE THE SHARED CHECK-DATE-FORMAT UTILITY PARAGRAPH
+018200     COPY CHKDATE.
+
+018400******************************************************************
+018500* 2000-PROCESS-DATA - APPLY ONE TRANSACTION PER CUSTTRAN RECORD
+018600* UNTIL THE TRANSACTION FILE IS EXHAUSTED.
+018700******************************************************************
+018800 2000-PROCESS-DATA.
+018900     PERFORM 2100-READ-CUSTTRAN-RECORD THRU 2100-EXIT.
+019000     PERFORM 2200-PROCESS-ONE-TRANSACTION THRU 2200-EXIT
+019100         UNTIL END-OF-CUSTTRAN.
+019200 2000-EXIT.
+019300     EXIT.
+
+019500 2100-READ-CUSTTRAN-RECORD.
+019600     READ CUSTTRAN-FILE
+019700         AT END
+019800             SET END-OF-CUSTTRAN TO TRUE
+019900     END-READ.
+020000 2100-EXIT.
+020100     EXIT.
+
+020300 2200-PROCESS-ONE-TRANSACTION.
+020400     PERFORM 2300-VALIDATE-TRANSACTION THRU 2300-EXIT.
+020500     IF TRANSACTION-VALID
+020600         EVALUATE TRUE
+020700             WHEN TRANS-ADD
+020800                 PERFORM 2400-ADD-CUSTOMER THRU 2400-EXIT
+020900             WHEN TRANS-UPDATE
+021000                 PERFORM 2500-UPDATE-CUSTOMER THRU 2500-EXIT
+021100             WHEN TRANS-DEACTIVATE
+021200                 PERFORM 2600-DEACTIVATE-CUSTOMER THRU 2600-EXIT
+021300         END-EVALUATE
+021400     ELSE
+021500         PERFORM 2700-REJECT-TRANSACTION THRU 2700-EXIT
+021600     END-IF.
+021700     PERFORM 2100-READ-CUSTTRAN-RECORD THRU 2100-EXIT.
+021800 2200-EXIT.
+021900     EXIT.
+
+022100******************************************************************
+022200* 2300-VALIDATE-TRANSACTION - REJECT ANY TRANSACTION WITH AN
+022300* UNKNOWN TRANSACTION CODE, A ZERO CUSTOMER-ID, OR (FOR AN ADD)
+022400* A BLANK CUSTOMER NAME, BEFORE IT EVER REACHES THE DATABASE.
+022500******************************************************************
+022600 2300-VALIDATE-TRANSACTION.
+022700     SET TRANSACTION-VALID TO TRUE.
+022800     MOVE SPACES TO WS-REJECT-REASON.
+
+023000     IF NOT TRANS-ADD AND NOT TRANS-UPDATE
+023100             AND NOT TRANS-DEACTIVATE
+023200         SET WS-TRANS-VALID-SW TO 'N'
+023300         MOVE "INVALID TRANSACTION CODE" TO WS-REJECT-REASON
+023400     END-IF.
+
+023600     IF TRANSACTION-VALID AND CT-CUSTOMER-ID = ZERO
+023700         SET WS-TRANS-VALID-SW TO 'N'
+023800         MOVE "MISSING CUSTOMER ID" TO WS-REJECT-REASON
+023900     END-IF.
+
+024100     IF TRANSACTION-VALID AND TRANS-ADD
+024200             AND CT-CUSTOMER-NAME = SPACES
+024300         SET WS-TRANS-VALID-SW TO 'N'
+024400         MOVE "MISSING CUSTOMER NAME ON ADD" TO WS-REJECT-REASON
+024500     END-IF.
+
+024700     IF TRANSACTION-VALID AND (TRANS-ADD OR TRANS-UPDATE)
+024800             AND NOT CT-STATUS-ACTIVE
+024900             AND NOT CT-STATUS-INACTIVE
+025000             AND NOT CT-STATUS-PENDING
+025100         SET WS-TRANS-VALID-SW TO 'N'
+025200         MOVE "INVALID CUSTOMER STATUS" TO WS-REJECT-REASON
+025300     END-IF.
+
+025500     IF TRANSACTION-VALID AND (TRANS-ADD OR TRANS-UPDATE)
+025600         PERFORM 2310-VALIDATE-PHONE THRU 2310-EXIT
+025700         PERFORM 2320-VALIDATE-EMAIL THRU 2320-EXIT
+025800         PERFORM 2330-VALIDATE-JOIN-DATE THRU 2330-EXIT
+025850         PERFORM 2340-VALIDATE-LAST-ORDER-DATE THRU 2340-EXIT
+025900     END-IF.
+026000 2300-EXIT.
+026100     EXIT.
+
+026300******************************************************************
+026400* 2310-VALIDATE-PHONE - SAME EDIT SAMPLE APPLIES TO A FETCHED
+026500* CUSTOMER: BLANK OR FEWER THAN 7 DIGITS IS MALFORMED.
+026600******************************************************************
+026700 2310-VALIDATE-PHONE.
+026800     IF CT-CUSTOMER-PHONE = SPACES
+026900         SET WS-TRANS-VALID-SW TO 'N'
+027000         MOVE "BLANK PHONE NUMBER" TO WS-REJECT-REASON
+027100     ELSE
+027200         MOVE ZERO TO WS-DIGIT-COUNT
+027300         INSPECT CT-CUSTOMER-PHONE TALLYING WS-DIGIT-COUNT
+027400             FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+027500         IF WS-DIGIT-COUNT < 7
+027600             SET WS-TRANS-VALID-SW TO 'N'
+027700             MOVE "MALFORMED PHONE NUMBER" TO WS-REJECT-REASON
+027800         END-IF
+027900     END-IF.
+028000 2310-EXIT.
+028100     EXIT.
+
+028300******************************************************************
+028400* 2320-VALIDATE-EMAIL - SAME EDIT SAMPLE APPLIES TO A FETCHED
+028500* CUSTOMER: BLANK OR NOT EXACTLY ONE "@" IS MALFORMED.
+028600******************************************************************
+028700 2320-VALIDATE-EMAIL.
+028800     IF CT-CUSTOMER-EMAIL = SPACES
+028900         SET WS-TRANS-VALID-SW TO 'N'
+029000         MOVE "BLANK EMAIL ADDRESS" TO WS-REJECT-REASON
+029100     ELSE
+029200         MOVE ZERO TO WS-AT-COUNT
+029300         INSPECT CT-CUSTOMER-EMAIL TALLYING WS-AT-COUNT
+029400             FOR ALL "@"
+029500         IF WS-AT-COUNT NOT = 1
+029600             SET WS-TRANS-VALID-SW TO 'N'
+029700             MOVE "MALFORMED EMAIL ADDRESS" TO WS-REJECT-REASON
+029800         END-IF
+029900     END-IF.
+030000 2320-EXIT.
+030100     EXIT.
+
+030300******************************************************************
+030400* 2330-VALIDATE-JOIN-DATE - RUN CT-CUSTOMER-JOIN-DATE THROUGH
+030500* THE SHARED CHECK-DATE-FORMAT UTILITY BEFORE IT EVER REACHES
+030600* THE INSERT/UPDATE.
+030700******************************************************************
+030800 2330-VALIDATE-JOIN-DATE.
+030900     MOVE CT-CUSTOMER-JOIN-DATE TO DC-DATE-FIELD.
+031000     PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT.
+031100     IF DATE-FORMAT-BAD
+031200         SET WS-TRANS-VALID-SW TO 'N'
+031300         MOVE DC-DATE-REASON TO WS-REJECT-REASON
+031400     END-IF.
+031500 2330-EXIT.
+031600     EXIT.
+
+031650******************************************************************
+031660* 2340-VALIDATE-LAST-ORDER-DATE - RUN CT-CUSTOMER-LAST-ORDER
+031670* THROUGH THE SHARED CHECK-DATE-FORMAT UTILITY BEFORE IT EVER
+031680* REACHES THE INSERT/UPDATE. A BLANK LAST-ORDER DATE IS LEFT
+031690* ALONE HERE - IT MEANS "NEVER ORDERED" (THE SAME CONVENTION
+031695* CUSTDORM'S 2400-CHECK-DORMANCY ALREADY TREATS AS VALID), NOT A
+031697* MALFORMED DATE.
+031698******************************************************************
+031699 2340-VALIDATE-LAST-ORDER-DATE.
+031700     IF CT-CUSTOMER-LAST-ORDER NOT = SPACES
+031710         MOVE CT-CUSTOMER-LAST-ORDER TO DC-DATE-FIELD
+031720         PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT
+031730         IF DATE-FORMAT-BAD
+031740             SET WS-TRANS-VALID-SW TO 'N'
+031750             MOVE DC-DATE-REASON TO WS-REJECT-REASON
+031760         END-IF
+031770     END-IF.
+031780 2340-EXIT.
+031790     EXIT.
+
+031800 2400-ADD-CUSTOMER.
+031900     EXEC SQL
+032000         INSERT INTO customers
+032100             (customer_id, customer_name, street, city, state,
+032200              zip_code, customer_phone, customer_email,
+032300              customer_status, customer_join_date,
+032400              customer_last_order)
+032500         VALUES
+032600             (:CT-CUSTOMER-ID, :CT-CUSTOMER-NAME, :CT-STREET,
+032700              :CT-CITY, :CT-STATE, :CT-ZIP-CODE,
+032800              :CT-CUSTOMER-PHONE, :CT-CUSTOMER-EMAIL,
+032900              :CT-CUSTOMER-STATUS, :CT-CUSTOMER-JOIN-DATE,
+033000              :CT-CUSTOMER-LAST-ORDER)
+033100     END-EXEC.
+033200     IF SQLCODE = 0
+033300         ADD 1 TO WS-ADD-COUNT
+033400     ELSE
+033500         MOVE "ADD" TO TE-TRANS-CODE
+033600         MOVE CT-CUSTOMER-ID TO TE-CUSTOMER-ID
+033700         MOVE "DATABASE INSERT FAILED" TO TE-REASON
+033800         WRITE TRANERR-RECORD
+033900         ADD 1 TO WS-REJECT-COUNT
+034000     END-IF.
+034100 2400-EXIT.
+034200     EXIT.
+
+034400 2500-UPDATE-CUSTOMER.
+034500     EXEC SQL
+034600         UPDATE customers
+034700         SET customer_name = :CT-CUSTOMER-NAME,
+034800             street = :CT-STREET,
+034900             city = :CT-CITY,
+035000             state = :CT-STATE,
+035100             zip_code = :CT-ZIP-CODE,
+035200             customer_phone = :CT-CUSTOMER-PHONE,
+035300             customer_email = :CT-CUSTOMER-EMAIL,
+035400             customer_status = :CT-CUSTOMER-STATUS,
+035500             customer_join_date = :CT-CUSTOMER-JOIN-DATE,
+035600             customer_last_order = :CT-CUSTOMER-LAST-ORDER
+035700         WHERE customer_id = :CT-CUSTOMER-ID
+035800     END-EXEC.
+035900     IF SQLCODE = 0
+036000         ADD 1 TO WS-UPDATE-COUNT
+036100     ELSE
+036200         MOVE "UPD" TO TE-TRANS-CODE
+036300         MOVE CT-CUSTOMER-ID TO TE-CUSTOMER-ID
+036400         MOVE "DATABASE UPDATE FAILED" TO TE-REASON
+036500         WRITE TRANERR-RECORD
+036600         ADD 1 TO WS-REJECT-COUNT
+036700     END-IF.
+036800 2500-EXIT.
+036900     EXIT.
+
+037100 2600-DEACTIVATE-CUSTOMER.
+037200     EXEC SQL
+037300         UPDATE customers
+037400         SET customer_status = 'I'
+037500         WHERE customer_id = :CT-CUSTOMER-ID
+037600     END-EXEC.
+037700     IF SQLCODE = 0
+037800         ADD 1 TO WS-DEACTIVATE-COUNT
+037900     ELSE
+038000         MOVE "DEA" TO TE-TRANS-CODE
+038100         MOVE CT-CUSTOMER-ID TO TE-CUSTOMER-ID
+038200         MOVE "DATABASE DEACTIVATE FAILED" TO TE-REASON
+038300         WRITE TRANERR-RECORD
+038400         ADD 1 TO WS-REJECT-COUNT
+038500     END-IF.
+038600 2600-EXIT.
+038700     EXIT.
+
+038900 2700-REJECT-TRANSACTION.
+039000     MOVE CT-TRANS-CODE TO TE-TRANS-CODE.
+039100     MOVE CT-CUSTOMER-ID TO TE-CUSTOMER-ID.
+039200     MOVE WS-REJECT-REASON TO TE-REASON.
+039300     WRITE TRANERR-RECORD.
+039400     ADD 1 TO WS-REJECT-COUNT.
+039500 2700-EXIT.
+039600     EXIT.
+
+039800******************************************************************
+039900* 4000-CLEANUP-ROUTINE - PRINT SUMMARY COUNTS, DISCONNECT AND
+040000* CLOSE ALL FILES.
+040100******************************************************************
+040200 4000-CLEANUP-ROUTINE.
+040300     MOVE SPACES TO WS-SUMMARY-LINE.
+040400     MOVE "CUSTOMERS ADDED:    " TO WS-SUM-LABEL.
+040500     MOVE WS-ADD-COUNT TO WS-SUM-VALUE.
+040600     WRITE TRANRPT-LINE FROM WS-SUMMARY-LINE.
+
+040800     MOVE "CUSTOMERS UPDATED:  " TO WS-SUM-LABEL.
+040900     MOVE WS-UPDATE-COUNT TO WS-SUM-VALUE.
+041000     WRITE TRANRPT-LINE FROM WS-SUMMARY-LINE.
+
+041200     MOVE "CUSTOMERS DEACTIVATED: " TO WS-SUM-LABEL.
+041300     MOVE WS-DEACTIVATE-COUNT TO WS-SUM-VALUE.
+041400     WRITE TRANRPT-LINE FROM WS-SUMMARY-LINE.
+
+041600     MOVE "TRANSACTIONS REJECTED: " TO WS-SUM-LABEL.
+041700     MOVE WS-REJECT-COUNT TO WS-SUM-VALUE.
+041800     WRITE TRANRPT-LINE FROM WS-SUMMARY-LINE.
+
+042000     EXEC SQL
+042100         DISCONNECT
+042200     END-EXEC.
+
+042400     CLOSE CUSTTRAN-FILE.
+042500     CLOSE TRANERR-FILE.
+042600     CLOSE TRANRPT-FILE.
+
+042800     DISPLAY "CUSTOMER MAINTENANCE COMPLETE".
+043000 4000-EXIT.
+043100     EXIT.
