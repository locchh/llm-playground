@@ -0,0 +1,352 @@
+000100******************************************************************
+000200* CUSTDORM - DORMANT ACCOUNT EXTRACT
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTDORM.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - EXTRACTS ACTIVE CUSTOMERS
+001500*                   WHOSE CUSTOMER-LAST-ORDER IS OLDER THAN
+001600*                   WS-DORMANT-CUTOFF-DAYS (OR WHO HAVE NEVER
+001700*                   ORDERED) SO THE MARKETING TEAM CAN TARGET A
+001800*                   RE-ENGAGEMENT CAMPAIGN.
+001900* 2026-08-08  RDM   WS-DORMANT-CUTOFF-DAYS IS NOW OPTIONALLY
+002000*                   OVERRIDABLE FROM A RUN-TIME PARAMETER CARD
+002100*                   INSTEAD OF BEING FIXED IN SOURCE. RENAMED
+002200*                   THE PARAMETER FILE TO "DORMPARM" SINCE
+002300*                   SAMPLE'S OWN PARMCARD USES AN INCOMPATIBLE
+002400*                   LAYOUT UNDER THE SAME NAME.
+002420* 2026-08-09  RDM   MAINLINE NOW SKIPS PROCESS-DATA WHEN
+002430*                   INITIALIZE-ROUTINE FAILS, AND CLEANUP NO
+002440*                   LONGER ZEROES A RETURN-CODE THAT INITIALIZE
+002450*                   OR PROCESS-DATA SET NONZERO. GET-CUSTOMER-
+002460*                   DATA NOW CHECKS SQLCODE BEFORE USE SO A
+002470*                   NOT-FOUND ID CANNOT BE REPORTED AGAINST THE
+002480*                   PRIOR CUSTOMER'S STALE ROW.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. X86-64.
+002900 OBJECT-COMPUTER. X86-64.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CUSTREF-FILE ASSIGN TO "CUSTREF"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         ACCESS MODE IS SEQUENTIAL
+003500         FILE STATUS IS WS-CUSTREF-STATUS.
+
+003700     SELECT DORMANT-RPT-FILE ASSIGN TO "DORMRPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-DORMRPT-STATUS.
+
+004100     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+004200         ORGANIZATION IS SEQUENTIAL
+004300         ACCESS MODE IS SEQUENTIAL
+004400         FILE STATUS IS WS-SECPARM-STATUS.
+
+004600     SELECT PARMCARD-FILE ASSIGN TO "DORMPARM"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         ACCESS MODE IS SEQUENTIAL
+004900         FILE STATUS IS WS-PARMCARD-STATUS.
+
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  CUSTREF-FILE
+005400     RECORDING MODE IS F.
+005500 01  CUSTREF-RECORD.
+005600     05  CR-CUSTOMER-ID        PIC 9(06).
+005700     05  FILLER                PIC X(74).
+
+005900 FD  DORMANT-RPT-FILE.
+006000 01  DORMANT-RPT-LINE          PIC X(132).
+
+006200* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+006300* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+006400 FD  SECPARM-FILE
+006500     RECORDING MODE IS F.
+006600 01  SECPARM-RECORD.
+006700     05  SP-DB-USERNAME        PIC X(20).
+006800     05  SP-DB-PASSWORD        PIC X(20).
+
+007000* RUN-TIME PARAMETER CARD - OPTIONAL OVERRIDE OF THE DORMANCY
+007100* CUTOFF, READ ONCE AT STARTUP. NOT PRESENT ON A NORMAL RUN.
+007200 FD  PARMCARD-FILE
+007300     RECORDING MODE IS F.
+007400 01  PARMCARD-RECORD.
+007500     05  PC-DORMANT-CUTOFF-DAYS PIC 9(05).
+007600     05  FILLER                PIC X(75).
+
+007800 WORKING-STORAGE SECTION.
+007900* INCLUDE CUSTOMER RECORD LAYOUT AND COUNTERS
+008000     COPY CUSTOMER.
+
+008200* INCLUDE SHARED DATE-VALIDATION WORKING STORAGE
+008300     COPY DATECHK.
+
+008500* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+008600     COPY DBCRED.
+
+008800 01  WS-VARIABLES.
+008900     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+
+009100 01  WS-FILE-SWITCHES.
+009200     05  WS-CUSTREF-STATUS     PIC X(02) VALUE SPACES.
+009300         88  CUSTREF-OK        VALUE '00'.
+009400     05  WS-DORMRPT-STATUS     PIC X(02) VALUE SPACES.
+009500     05  WS-CUSTREF-SW         PIC X(01) VALUE 'N'.
+009600         88  END-OF-CUSTREF    VALUE 'Y'.
+009700     05  WS-PARMCARD-STATUS    PIC X(02) VALUE SPACES.
+009800         88  PARMCARD-OK       VALUE '00'.
+
+010000 01  WS-DORMANT-FIELDS.
+010100     05  WS-DORMANT-CUTOFF-DAYS PIC 9(05) VALUE 180.
+010200     05  WS-DORMANT-COUNT      PIC 9(05) VALUE ZERO.
+010300     05  WS-NEVER-ORDERED-COUNT PIC 9(05) VALUE ZERO.
+
+010500 01  WS-DATE-WORK.
+010600     05  WS-ORDER-CCYYMMDD     PIC 9(08) VALUE ZERO.
+010700     05  WS-ORDER-INTEGER      PIC S9(09) COMP VALUE ZERO.
+010800     05  WS-CURR-CCYYMMDD      PIC 9(08) VALUE ZERO.
+010900     05  WS-CURR-INTEGER       PIC S9(09) COMP VALUE ZERO.
+011000     05  WS-DAYS-SINCE-ORDER   PIC S9(09) COMP VALUE ZERO.
+
+011200 01  WS-REPORT-LINES.
+011300     05  WS-HEADER-LINE.
+011400         10  FILLER            PIC X(24) VALUE
+011500             "DORMANT ACCOUNT EXTRACT".
+011600         10  FILLER            PIC X(12) VALUE "  RUN DATE: ".
+011700         10  WS-HDR-DATE       PIC X(10) VALUE SPACES.
+011800     05  WS-DETAIL-LINE.
+011900         10  FILLER            PIC X(03) VALUE SPACES.
+012000         10  WS-DTL-ID         PIC 9(06).
+012100         10  FILLER            PIC X(02) VALUE SPACES.
+012200         10  WS-DTL-NAME       PIC X(30).
+012300         10  FILLER            PIC X(02) VALUE SPACES.
+012400         10  WS-DTL-LAST-ORDER PIC X(10).
+012500         10  FILLER            PIC X(02) VALUE SPACES.
+012600         10  WS-DTL-DAYS       PIC ZZZ,ZZ9.
+012700     05  WS-SUMMARY-LINE.
+012800         10  FILLER            PIC X(20) VALUE SPACES.
+012900         10  WS-SUM-LABEL      PIC X(20).
+013000         10  WS-SUM-VALUE      PIC ZZZ,ZZ9.
+
+013200 PROCEDURE DIVISION.
+013300 0000-MAINLINE.
+013400     DISPLAY "DORMANT ACCOUNT EXTRACT".
+013500     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+013550     IF RETURN-CODE = ZERO
+013570         PERFORM 2000-PROCESS-DATA THRU 2000-EXIT
+013580     ELSE
+013590         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+013595     END-IF.
+013700     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+013800     STOP RUN.
+
+014000******************************************************************
+014100* 1000-INITIALIZE-ROUTINE - OPEN FILES, CONNECT TO THE CUSTOMER
+014200* DATABASE AND PRINT THE REPORT HEADER.
+014300******************************************************************
+014400 1000-INITIALIZE-ROUTINE.
+014500     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+
+014700     PERFORM 1050-READ-PARAMETER-CARD THRU 1050-EXIT.
+
+014800     OPEN OUTPUT DORMANT-RPT-FILE.
+
+014900     OPEN INPUT CUSTREF-FILE.
+015000     IF NOT CUSTREF-OK
+015100         DISPLAY "UNABLE TO OPEN CUSTREF, STATUS: "
+015200             WS-CUSTREF-STATUS
+015300         MOVE 16 TO RETURN-CODE
+015400         GO TO 1000-EXIT
+015500     END-IF.
+
+015900     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+
+016100     EXEC SQL
+016200         CONNECT TO :WS-DB-NAME
+016300             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+016400     END-EXEC.
+016450     IF SQLCODE NOT = 0
+016460         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+016470             SQLCODE
+016480         MOVE 16 TO RETURN-CODE
+016490         GO TO 1000-EXIT
+016495     END-IF.
+
+016600     MOVE WS-CURRENT-DATE TO WS-HDR-DATE.
+016700     WRITE DORMANT-RPT-LINE FROM WS-HEADER-LINE.
+016800 1000-EXIT.
+016900     EXIT.
+
+017100******************************************************************
+017200* 1050-READ-PARAMETER-CARD - PULL AN OPTIONAL RUN-TIME OVERRIDE
+017300* OF THE DORMANCY CUTOFF FROM THE PARAMETER CARD. NO CARD, OR A
+017400* ZERO CUTOFF ON THE CARD, MEANS RUN WITH THE COMPILED-IN
+017500* DEFAULT OF WS-DORMANT-CUTOFF-DAYS (180) - A ZERO CUTOFF WOULD
+017600* MARK EVERY ACTIVE CUSTOMER DORMANT, SO IT IS NOT TREATED AS A
+017700* DELIBERATE OVERRIDE.
+017800******************************************************************
+017900 1050-READ-PARAMETER-CARD.
+018000     OPEN INPUT PARMCARD-FILE.
+018100     IF NOT PARMCARD-OK
+018200         DISPLAY "NO PARAMETER CARD FOUND, USING DEFAULTS"
+018300         GO TO 1050-EXIT
+018400     END-IF.
+
+018600     READ PARMCARD-FILE
+018700         AT END
+018800             DISPLAY "PARAMETER CARD EMPTY, USING DEFAULTS"
+018900             CLOSE PARMCARD-FILE
+019000             GO TO 1050-EXIT
+019100     END-READ.
+
+019300     IF PC-DORMANT-CUTOFF-DAYS > ZERO
+019400         MOVE PC-DORMANT-CUTOFF-DAYS TO WS-DORMANT-CUTOFF-DAYS
+019500     END-IF.
+
+019700     CLOSE PARMCARD-FILE.
+019800 1050-EXIT.
+019900     EXIT.
+
+020100* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+020200     COPY LOADCRED.
+
+020400******************************************************************
+020500* 2000-PROCESS-DATA - LOOK UP EACH CUSTOMER ON CUSTREF AND
+020600* EXTRACT THOSE WHO ARE ACTIVE BUT HAVE NOT ORDERED WITHIN
+020700* WS-DORMANT-CUTOFF-DAYS.
+020800******************************************************************
+020900 2000-PROCESS-DATA.
+021000     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+021100     PERFORM 2200-PROCESS-ONE-CUSTOMER THRU 2200-EXIT
+021200         UNTIL END-OF-CUSTREF.
+021300 2000-EXIT.
+021400     EXIT.
+
+021600 2100-READ-CUSTREF-RECORD.
+021700     READ CUSTREF-FILE
+021800         AT END
+021900             SET END-OF-CUSTREF TO TRUE
+022000     END-READ.
+022100 2100-EXIT.
+022200     EXIT.
+
+022400 2200-PROCESS-ONE-CUSTOMER.
+022500     PERFORM 2300-GET-CUSTOMER-DATA THRU 2300-EXIT.
+022550     IF SQLCODE = 0
+022600         IF CUSTOMER-ACTIVE
+022700             PERFORM 2400-CHECK-DORMANCY THRU 2400-EXIT
+022800         END-IF
+022850     ELSE
+022860         DISPLAY "WARNING: CUSTOMER NOT FOUND FOR ID: "
+022870             CR-CUSTOMER-ID
+022880     END-IF.
+022900     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+023000 2200-EXIT.
+023100     EXIT.
+
+023300 2300-GET-CUSTOMER-DATA.
+023400     EXEC SQL
+023500         SELECT customer_id, customer_name, customer_status,
+023600                customer_last_order
+023700         INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-STATUS,
+023800              :CUSTOMER-LAST-ORDER
+023900         FROM customers
+024000         WHERE customer_id = :CR-CUSTOMER-ID
+024100     END-EXEC.
+024200 2300-EXIT.
+024300     EXIT.
+
+024500******************************************************************
+024600* 2400-CHECK-DORMANCY - A CUSTOMER WHO HAS NEVER ORDERED IS
+024700* TREATED AS DORMANT OUTRIGHT; OTHERWISE THE LAST ORDER DATE IS
+024800* AGED AGAINST TODAY AND COMPARED TO THE CUTOFF.
+024900******************************************************************
+025000 2400-CHECK-DORMANCY.
+025100     IF CUSTOMER-LAST-ORDER = SPACES
+025200         ADD 1 TO WS-NEVER-ORDERED-COUNT
+025300         ADD 1 TO WS-DORMANT-COUNT
+025400         MOVE ZERO TO WS-DAYS-SINCE-ORDER
+025500         PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+025600     ELSE
+025700         MOVE CUSTOMER-LAST-ORDER TO DC-DATE-FIELD
+025800         PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT
+025900         IF DATE-FORMAT-BAD
+026000             DISPLAY "WARNING: CUSTOMER " CUSTOMER-ID
+026100                 " LAST ORDER DATE INVALID, " DC-DATE-REASON
+026200         ELSE
+026300             PERFORM 2450-COMPUTE-DAYS-SINCE-ORDER THRU 2450-EXIT
+026400             IF WS-DAYS-SINCE-ORDER > WS-DORMANT-CUTOFF-DAYS
+026500                 ADD 1 TO WS-DORMANT-COUNT
+026600                 PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+026700             END-IF
+026800         END-IF
+026900     END-IF.
+027000 2400-EXIT.
+027100     EXIT.
+
+027300 2450-COMPUTE-DAYS-SINCE-ORDER.
+027400     MOVE CUSTOMER-LAST-ORDER(1:4) TO WS-ORDER-CCYYMMDD(1:4).
+027500     MOVE CUSTOMER-LAST-ORDER(6:2) TO WS-ORDER-CCYYMMDD(5:2).
+027600     MOVE CUSTOMER-LAST-ORDER(9:2) TO WS-ORDER-CCYYMMDD(7:2).
+027700     MOVE WS-CURRENT-DATE(1:4) TO WS-CURR-CCYYMMDD(1:4).
+027800     MOVE WS-CURRENT-DATE(6:2) TO WS-CURR-CCYYMMDD(5:2).
+027900     MOVE WS-CURRENT-DATE(9:2) TO WS-CURR-CCYYMMDD(7:2).
+
+028100     COMPUTE WS-ORDER-INTEGER =
+028200         FUNCTION INTEGER-OF-DATE(WS-ORDER-CCYYMMDD).
+028300     COMPUTE WS-CURR-INTEGER =
+028400         FUNCTION INTEGER-OF-DATE(WS-CURR-CCYYMMDD).
+028500     COMPUTE WS-DAYS-SINCE-ORDER =
+028600         WS-CURR-INTEGER - WS-ORDER-INTEGER.
+028700 2450-EXIT.
+028800     EXIT.
+
+029000 2500-WRITE-DETAIL-LINE.
+029100     MOVE SPACES TO WS-DETAIL-LINE.
+029200     MOVE CUSTOMER-ID TO WS-DTL-ID.
+029300     MOVE CUSTOMER-NAME TO WS-DTL-NAME.
+029400     IF CUSTOMER-LAST-ORDER = SPACES
+029500         MOVE "NEVER"       TO WS-DTL-LAST-ORDER
+029600     ELSE
+029700         MOVE CUSTOMER-LAST-ORDER TO WS-DTL-LAST-ORDER
+029800     END-IF.
+029900     MOVE WS-DAYS-SINCE-ORDER TO WS-DTL-DAYS.
+030000     WRITE DORMANT-RPT-LINE FROM WS-DETAIL-LINE.
+030100 2500-EXIT.
+030200     EXIT.
+
+030400* INCLUDE THE SHARED CHECK-DATE-FORMAT UTILITY PARAGRAPH
+030500     COPY CHKDATE.
+
+030700******************************************************************
+030800* 4000-CLEANUP-ROUTINE - PRINT SUMMARY COUNTS, DISCONNECT AND
+030900* CLOSE ALL FILES.
+031000******************************************************************
+031100 4000-CLEANUP-ROUTINE.
+031200     MOVE SPACES TO WS-SUMMARY-LINE.
+031300     MOVE "DORMANT ACCOUNTS:   " TO WS-SUM-LABEL.
+031400     MOVE WS-DORMANT-COUNT TO WS-SUM-VALUE.
+031500     WRITE DORMANT-RPT-LINE FROM WS-SUMMARY-LINE.
+
+031700     MOVE "NEVER ORDERED:      " TO WS-SUM-LABEL.
+031800     MOVE WS-NEVER-ORDERED-COUNT TO WS-SUM-VALUE.
+031900     WRITE DORMANT-RPT-LINE FROM WS-SUMMARY-LINE.
+
+032100     EXEC SQL
+032200         DISCONNECT
+032300     END-EXEC.
+
+032500     CLOSE CUSTREF-FILE.
+032600     CLOSE DORMANT-RPT-FILE.
+
+032800     DISPLAY "DORMANT ACCOUNT EXTRACT COMPLETE".
+033000 4000-EXIT.
+033100     EXIT.
