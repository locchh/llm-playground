@@ -0,0 +1,1218 @@
+000100******************************************************************
+000200* SAMPLE COBOL PROGRAM TO TEST THE PARSER
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. SAMPLE.
+000600 AUTHOR. CASCADE-AI.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2024-01-05.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2024-01-05  CAI   ORIGINAL VERSION.
+001500* 2026-08-08  RDM   REPLACED HARDCODED 1-5 PERFORM VARYING LOOP
+001600*                   WITH A CUSTREF INPUT FILE DRIVER SO THE JOB
+001700*                   PROCESSES THE ACTUAL DAILY CUSTOMER EXTRACT.
+001800* 2026-08-08  RDM   CLEANUP NOW WRITES CUSTOMER-COUNTS AND THE
+001900*                   RUN DATE TO A CONTROL-TOTALS FILE SO VOLUME
+002000*                   TRENDS CAN BE TRACKED DAY OVER DAY.
+002100* 2026-08-08  RDM   ADDED A CHECKPOINT FILE WRITTEN EVERY
+002200*                   WS-CHECKPOINT-INTERVAL RECORDS AND READ ON
+002300*                   STARTUP SO A FAILED RUN RESTARTS AFTER THE
+002400*                   LAST RECORD IT COMMITTED INSTEAD OF AT
+002500*                   RECORD ONE.
+002600* 2026-08-08  RDM   ADDED VALIDATE-CUSTOMER-DATA TO CATCH BLANK
+002700*                   OR MALFORMED PHONE/EMAIL/DATE VALUES AND
+002800*                   LOG THEM TO A VALIDATION EXCEPTIONS FILE.
+002900* 2026-08-08  RDM   MOVED TO THE STRUCTURED CUSTOMER-ADDRESS
+003000*                   GROUP (STREET/CITY/STATE/ZIP-CODE) NOW
+003100*                   CARRIED IN CUSTOMER.CPY.
+003200* 2026-08-08  RDM   REPLACED THE SELECT-PER-RECORD LOOKUP WITH
+003300*                   A SET-BASED CURSOR (ONE OPEN, MANY FETCH)
+003400*                   AND WRAPPED CONNECT IN A RETRY/RECONNECT
+003500*                   PARAGRAPH SO A TRANSIENT DB HICCUP DOES NOT
+003600*                   ABORT THE WHOLE RUN.
+003700* 2026-08-08  RDM   DB2 CONNECT USER ID/PASSWORD NOW LOADED FROM
+003800*                   THE SECPARM VAULT FILE INSTEAD OF BEING
+003900*                   CARRIED AS HOST VARIABLES WITH NO SOURCE;
+004000*                   EVERY CONNECT ATTEMPT IS LOGGED TO CONNAUDT
+004100*                   FOR DBA/SECURITY REVIEW.
+004200* 2026-08-08  RDM   ADDED A DUPLICATE-CUSTOMER RECONCILIATION
+004300*                   PASS AHEAD OF PROCESS-DATA: CUSTREF IS
+004400*                   SORTED BY CUSTOMER-ID INTO A WORK FILE AND
+004500*                   ANY ID SEEN MORE THAN ONCE IS LOGGED TO
+004600*                   DUPEXCP BEFORE ANY LOOKUP IS DONE.
+004700* 2026-08-08  RDM   ADDED A STRUCTURED SQLEXCP LOG FOR CUSTOMER-
+004800*                   NOT-FOUND AND OTHER NON-ZERO SQLCODE LOOKUP
+004900*                   FAILURES SO THESE CASES CAN BE REPORTED ON
+005000*                   WITHOUT SCRAPING DISPLAY OUTPUT.
+005100* 2026-08-08  RDM   CLEANUP NOW COMPUTES THE BATCH WINDOW ELAPSED
+005200*                   TIME AND ROW THROUGHPUT AND REPORTS BOTH AT
+005300*                   STOP RUN AND ON THE CONTROL-TOTALS RECORD.
+005400* 2026-08-08  RDM   DATABASE NAME, PROCESSING DATE AND RECORD-
+005500*                   COUNT LIMIT ARE NOW OPTIONALLY OVERRIDABLE
+005600*                   FROM A PARMCARD PARAMETER FILE READ AT
+005700*                   STARTUP INSTEAD OF BEING FIXED IN SOURCE.
+005800* 2026-08-08  RDM   EVERY FETCHED CUSTOMER NOW HAS CUSTOMER-
+005900*                   REGION DERIVED FROM STATE SO REPORTING CAN
+006000*                   BE SPLIT BY REGION (SEE CUSTRGN).
+006100* 2026-08-08  RDM   JOIN-DATE, LAST-ORDER AND THE SYSTEM DATE ARE
+006200*                   NOW RUN THROUGH THE SHARED CHECK-DATE-FORMAT
+006300*                   UTILITY (DATECHK/CHKDATE COPYBOOKS) BEFORE
+006400*                   USE SO A MALFORMED DATE IS CAUGHT AT THE
+006500*                   SOURCE INSTEAD OF FLOWING INTO DOWNSTREAM
+006600*                   CALCULATIONS.
+006700* 2026-08-08  RDM   ADDED A JOBAUDT JOB-LEVEL AUDIT RECORD
+006800*                   WRITTEN AT CLEANUP WITH THE RUN-ID, OPERATOR
+006900*                   ID (FROM THE PARMCARD, DEFAULT BATCH), START/
+007000*                   END TIMESTAMPS, INPUT FILE NAME, RECORD
+007100*                   COUNT AND FINAL RETURN-CODE.
+007200* 2026-08-08  RDM   THE DUPLICATE-CUSTOMER SCAN NOW LOADS THE
+007300*                   DUPEXCP EXCEPTIONS IT WRITES INTO A TABLE SO
+007400*                   PROCESS-DATA CAN SKIP A REPEAT OCCURRENCE OF
+007500*                   A DUPLICATE ID INSTEAD OF COUNTING AND
+007600*                   RE-FETCHING IT. CLEANUP ALSO NOW WRITES A
+007700*                   CUSTREFY SNAPSHOT (ID, NAME, STATUS) OF EVERY
+007800*                   CUSTOMER SUCCESSFULLY LOOKED UP, FOR CUSTRECN
+007900*                   TO COMPARE AGAINST ON THE NEXT DAY'S RUN. THE
+008000*                   DAILY JOB STREAM MUST RUN CUSTRECN BEFORE
+008100*                   THIS PROGRAM SO CUSTRECN SEES YESTERDAY'S
+008200*                   CUSTREFY BEFORE IT IS OVERWRITTEN.
+008300* 2026-08-08  RDM   REPLACED THE SET-BASED CUST-CURSOR WITH A
+008400*                   KEYED SELECT PER CUSTREF RECORD - WITH NO
+008500*                   WHERE CLAUSE, A GAP OR OUT-OF-SEQUENCE ID IN
+008600*                   CUSTREF COULD PULL BACK THE WRONG CUSTOMER'S
+008700*                   ROW WITH SQLCODE = 0. MAINLINE NOW SKIPS
+008800*                   PROCESS-DATA WHEN INITIALIZE-ROUTINE FAILS,
+008900*                   AND CLEANUP NO LONGER ZEROES A RETURN-CODE
+009000*                   THAT INITIALIZE OR PROCESS-DATA SET NONZERO.
+009010* 2026-08-09  RDM   SKIP-CHECKPOINTED-RECORD NOW REPLAYS THE
+009020*                   DUPLICATE-CHECK BOOKKEEPING FOR EVERY RECORD
+009030*                   IT SKIPS ON RESTART, SO AN ID WHOSE FIRST
+009040*                   OCCURRENCE WAS ALREADY COMMITTED BEFORE A
+009050*                   CRASH IS NOT TREATED AS A FRESH FIRST
+009060*                   OCCURRENCE AFTER RESTART. THE CHECKPOINT
+009070*                   RECORD NOW ALSO CARRIES CUSTOMER-COUNTS SO A
+009080*                   RESUMED RUN'S CONTROL TOTALS AND JOB AUDIT
+009090*                   REFLECT THE WHOLE DAY, NOT JUST THE RECORDS
+009095*                   READ AFTER THE RESTART POINT. ON A RESTART,
+009096*                   CUSTREFY, VALEXCP, CONNAUDT, AND SQLEXCP ARE
+009097*                   NOW OPENED EXTEND INSTEAD OF OUTPUT SO DATA
+009098*                   ALREADY WRITTEN FOR RECORDS BEFORE THE
+009099*                   CHECKPOINT IS NOT DISCARDED.
+009100******************************************************************
+009200 ENVIRONMENT DIVISION.
+009300 CONFIGURATION SECTION.
+009400 SOURCE-COMPUTER. X86-64.
+009500 OBJECT-COMPUTER. X86-64.
+009600 INPUT-OUTPUT SECTION.
+009700 FILE-CONTROL.
+009800     SELECT CUSTREF-FILE ASSIGN TO "CUSTREF"
+009900         ORGANIZATION IS SEQUENTIAL
+010000         ACCESS MODE IS SEQUENTIAL
+010100         FILE STATUS IS WS-CUSTREF-STATUS.
+
+010300     SELECT CTLTOTS-FILE ASSIGN TO "CTLTOTS"
+010400         ORGANIZATION IS SEQUENTIAL
+010500         ACCESS MODE IS SEQUENTIAL
+010600         FILE STATUS IS WS-CTLTOTS-STATUS.
+
+010800     SELECT CHKPT-FILE ASSIGN TO "CHKPOINT"
+010900         ORGANIZATION IS SEQUENTIAL
+011000         ACCESS MODE IS SEQUENTIAL
+011100         FILE STATUS IS WS-CHKPT-STATUS.
+
+011300     SELECT VALEXCP-FILE ASSIGN TO "VALEXCP"
+011400         ORGANIZATION IS SEQUENTIAL
+011500         ACCESS MODE IS SEQUENTIAL
+011600         FILE STATUS IS WS-VALEXCP-STATUS.
+
+011800     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+011900         ORGANIZATION IS SEQUENTIAL
+012000         ACCESS MODE IS SEQUENTIAL
+012100         FILE STATUS IS WS-SECPARM-STATUS.
+
+012300     SELECT CONNAUDT-FILE ASSIGN TO "CONNAUDT"
+012400         ORGANIZATION IS SEQUENTIAL
+012500         ACCESS MODE IS SEQUENTIAL
+012600         FILE STATUS IS WS-CONNAUDT-STATUS.
+
+012800     SELECT CUSTREFY-FILE ASSIGN TO "CUSTREFY"
+012900         ORGANIZATION IS SEQUENTIAL
+013000         ACCESS MODE IS SEQUENTIAL
+013100         FILE STATUS IS WS-CUSTREFY-STATUS.
+
+013300     SELECT DUPSORT-FILE ASSIGN TO "DUPSORT".
+
+013500     SELECT DUPOUT-FILE ASSIGN TO "DUPOUT"
+013600         ORGANIZATION IS SEQUENTIAL
+013700         ACCESS MODE IS SEQUENTIAL
+013800         FILE STATUS IS WS-DUPOUT-STATUS.
+
+014000     SELECT DUPEXCP-FILE ASSIGN TO "DUPEXCP"
+014100         ORGANIZATION IS SEQUENTIAL
+014200         ACCESS MODE IS SEQUENTIAL
+014300         FILE STATUS IS WS-DUPEXCP-STATUS.
+
+014500     SELECT SQLEXCP-FILE ASSIGN TO "SQLEXCP"
+014600         ORGANIZATION IS SEQUENTIAL
+014700         ACCESS MODE IS SEQUENTIAL
+014800         FILE STATUS IS WS-SQLEXCP-STATUS.
+
+015000     SELECT PARMCARD-FILE ASSIGN TO "PARMCARD"
+015100         ORGANIZATION IS SEQUENTIAL
+015200         ACCESS MODE IS SEQUENTIAL
+015300         FILE STATUS IS WS-PARMCARD-STATUS.
+
+015500     SELECT JOBAUDT-FILE ASSIGN TO "JOBAUDT"
+015600         ORGANIZATION IS SEQUENTIAL
+015700         ACCESS MODE IS SEQUENTIAL
+015800         FILE STATUS IS WS-JOBAUDT-STATUS.
+
+016000 DATA DIVISION.
+016100 FILE SECTION.
+016200 FD  CUSTREF-FILE
+016300     RECORDING MODE IS F.
+016400 01  CUSTREF-RECORD.
+016500     05  CR-CUSTOMER-ID        PIC 9(06).
+016600     05  FILLER                PIC X(74).
+
+016800 FD  CTLTOTS-FILE
+016900     RECORDING MODE IS F.
+017000 01  CTLTOTS-RECORD.
+017100     05  CT-RUN-DATE           PIC X(10).
+017200     05  CT-CUSTOMER-COUNT     PIC 9(05).
+017300     05  CT-ACTIVE-COUNT       PIC 9(05).
+017400     05  CT-INACTIVE-COUNT     PIC 9(05).
+017500     05  CT-ELAPSED-SECONDS    PIC 9(07).
+017600     05  CT-THROUGHPUT-RATE    PIC 9(05)V999.
+017700     05  FILLER                PIC X(35).
+
+017900 FD  CHKPT-FILE
+018000     RECORDING MODE IS F.
+018100 01  CHKPT-RECORD.
+018200     05  CK-RUN-ID             PIC X(10).
+018300     05  CK-LAST-COUNTER       PIC 9(06).
+018310     05  CK-CUSTOMER-COUNT     PIC 9(05).
+018320     05  CK-ACTIVE-COUNT       PIC 9(05).
+018330     05  CK-INACTIVE-COUNT     PIC 9(05).
+
+018500 FD  VALEXCP-FILE
+018600     RECORDING MODE IS F.
+018700 01  VALEXCP-RECORD.
+018800     05  VE-CUSTOMER-ID        PIC 9(06).
+018900     05  VE-FIELD-NAME         PIC X(15).
+019000     05  VE-FIELD-VALUE        PIC X(50).
+019100     05  VE-REASON             PIC X(30).
+
+019300* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+019400* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+019500 FD  SECPARM-FILE
+019600     RECORDING MODE IS F.
+019700 01  SECPARM-RECORD.
+019800     05  SP-DB-USERNAME        PIC X(20).
+019900     05  SP-DB-PASSWORD        PIC X(20).
+
+020100 FD  CONNAUDT-FILE
+020200     RECORDING MODE IS F.
+020300 01  CONNAUDT-RECORD.
+020400     05  CA-TIMESTAMP          PIC X(21).
+020500     05  CA-RUN-ID             PIC X(10).
+020600     05  CA-ATTEMPT-NO         PIC 9(02).
+020700     05  CA-OUTCOME            PIC X(09).
+020800     05  CA-SQLCODE            PIC S9(09).
+020900     05  FILLER                PIC X(20).
+
+021100* RETAINED SNAPSHOT OF TODAY'S SUCCESSFULLY-LOOKED-UP CUSTOMERS,
+021200* WRITTEN AS CUSTREFY FOR TOMORROW'S CUSTRECN RECONCILIATION RUN
+021300* TO COMPARE AGAINST. CARRIES CUSTOMER-NAME AND CUSTOMER-STATUS
+021400* (NOT JUST THE ID) SO CUSTRECN CAN DETECT A NAME OR STATUS
+021500* CHANGE, NOT ONLY AN ADDED OR DROPPED ID.
+021600 FD  CUSTREFY-FILE
+021700     RECORDING MODE IS F.
+021800 01  CUSTREFY-RECORD.
+021900     05  CY-CUSTOMER-ID        PIC 9(06).
+022000     05  CY-CUSTOMER-NAME      PIC X(30).
+022100     05  CY-CUSTOMER-STATUS    PIC X(01).
+022200     05  FILLER                PIC X(43).
+
+022400* WORK FILE USED TO SORT CUSTREF BY CUSTOMER-ID FOR THE
+022500* DUPLICATE-CUSTOMER RECONCILIATION PASS. THE LIVE CUSTREF-FILE
+022600* IS NEVER RESEQUENCED - ONLY THIS SORTED COPY IS.
+022700 SD  DUPSORT-FILE.
+022800 01  DUPSORT-RECORD.
+022900     05  DS-CUSTOMER-ID        PIC 9(06).
+023000     05  FILLER                PIC X(74).
+
+023200 FD  DUPOUT-FILE
+023300     RECORDING MODE IS F.
+023400 01  DUPOUT-RECORD.
+023500     05  DO-CUSTOMER-ID        PIC 9(06).
+023600     05  FILLER                PIC X(74).
+
+023800 FD  DUPEXCP-FILE
+023900     RECORDING MODE IS F.
+024000 01  DUPEXCP-RECORD.
+024100     05  DE-CUSTOMER-ID        PIC 9(06).
+024200     05  DE-OCCURRENCE         PIC 9(04).
+024300     05  DE-REASON             PIC X(40).
+
+024500* STRUCTURED LOG OF LOOKUP FAILURES - CUSTOMER NOT FOUND OR ANY
+024600* OTHER NON-ZERO SQLCODE FROM THE CURSOR FETCH.
+024700 FD  SQLEXCP-FILE
+024800     RECORDING MODE IS F.
+024900 01  SQLEXCP-RECORD.
+025000     05  SE-CUSTOMER-ID        PIC 9(06).
+025100     05  SE-TIMESTAMP          PIC X(21).
+025200     05  SE-SQLCODE            PIC S9(09).
+025300     05  FILLER                PIC X(20).
+
+025500* RUN-TIME PARAMETER CARD - OPTIONAL OVERRIDE OF THE DATABASE
+025600* NAME, PROCESSING DATE AND RECORD-COUNT LIMIT, READ ONCE AT
+025700* STARTUP. NOT PRESENT ON A NORMAL RUN.
+025800 FD  PARMCARD-FILE
+025900     RECORDING MODE IS F.
+026000 01  PARMCARD-RECORD.
+026100     05  PC-DB-NAME            PIC X(18).
+026200     05  PC-PROCESS-DATE       PIC X(10).
+026300     05  PC-RECORD-LIMIT       PIC 9(06).
+026400     05  PC-OPERATOR-ID        PIC X(08).
+026500     05  FILLER                PIC X(38).
+
+026700* JOB-LEVEL AUDIT TRAIL - ONE RECORD WRITTEN AT CLEANUP FOR
+026800* EVERY RUN, RECORDING WHO RAN IT, WHEN, AGAINST WHICH INPUT
+026900* FILE, HOW MANY RECORDS WERE PROCESSED, AND THE FINAL
+027000* RETURN-CODE.
+027100 FD  JOBAUDT-FILE
+027200     RECORDING MODE IS F.
+027300 01  JOBAUDT-RECORD.
+027400     05  JA-JOB-ID             PIC X(10).
+027500     05  JA-OPERATOR-ID        PIC X(08).
+027600     05  JA-START-TIMESTAMP    PIC X(21).
+027700     05  JA-END-TIMESTAMP      PIC X(21).
+027800     05  JA-INPUT-FILE-NAME    PIC X(08).
+027900     05  JA-RECORD-COUNT       PIC 9(06).
+028000     05  JA-RETURN-CODE        PIC S9(04).
+028100     05  FILLER                PIC X(14).
+
+028300 WORKING-STORAGE SECTION.
+028400* INCLUDE CUSTOMER RECORD LAYOUT
+028500     COPY CUSTOMER.
+
+028700* INCLUDE SHARED DATE-VALIDATION WORKING STORAGE
+028800     COPY DATECHK.
+
+029000 01  WS-VARIABLES.
+029100     05  WS-RETURN-CODE        PIC S9(4) COMP VALUE ZERO.
+029200     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+029300     05  WS-RECORD-COUNT       PIC 9(06) VALUE ZERO.
+029400     05  WS-RUN-ID             PIC X(10) VALUE SPACES.
+
+029600 01  WS-CHECKPOINT-FIELDS.
+029700     05  WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 100.
+029800     05  WS-RESTART-COUNT      PIC 9(06) VALUE ZERO.
+029900     05  WS-CKPT-QUOTIENT      PIC 9(04) VALUE ZERO.
+030000     05  WS-CKPT-REMAINDER     PIC 9(04) VALUE ZERO.
+
+030200 01  WS-VALIDATION-FIELDS.
+030300     05  WS-AT-COUNT           PIC 9(02) VALUE ZERO.
+030400     05  WS-DIGIT-COUNT        PIC 9(02) VALUE ZERO.
+
+030600 01  WS-CONNECTION-FIELDS.
+030700     05  WS-CONNECT-RETRIES    PIC 9(02) VALUE ZERO.
+030800     05  WS-MAX-CONNECT-RETRIES PIC 9(02) VALUE 3.
+030900     05  WS-CONNECTED-SW       PIC X(01) VALUE 'N'.
+031000         88  DB-CONNECTED      VALUE 'Y'.
+
+031200 01  WS-DB-CREDENTIALS.
+031300     05  WS-DB-USERNAME        PIC X(20) VALUE SPACES.
+031400     05  WS-DB-PASSWORD        PIC X(20) VALUE SPACES.
+
+031600 01  WS-PARAMETER-FIELDS.
+031700     05  WS-DB-NAME            PIC X(18) VALUE "MYDATABASE".
+031800     05  WS-RECORD-LIMIT       PIC 9(06) VALUE ZERO.
+031900     05  WS-OPERATOR-ID        PIC X(08) VALUE "BATCH".
+
+032100 01  WS-TIMESTAMP-FIELDS.
+032200     05  WS-CURRENT-TIMESTAMP  PIC X(21) VALUE SPACES.
+
+032400 01  WS-BATCH-TIMING-FIELDS.
+032500     05  WS-BATCH-START-TS     PIC X(21) VALUE SPACES.
+032600     05  WS-BATCH-END-TS       PIC X(21) VALUE SPACES.
+032700     05  WS-START-SECONDS      PIC 9(07) COMP VALUE ZERO.
+032800     05  WS-END-SECONDS        PIC 9(07) COMP VALUE ZERO.
+032900     05  WS-ELAPSED-SECONDS    PIC 9(07) VALUE ZERO.
+033000     05  WS-THROUGHPUT-RATE    PIC 9(05)V999 VALUE ZERO.
+033100     05  WS-TS-HOURS           PIC 9(02) VALUE ZERO.
+033200     05  WS-TS-MINUTES         PIC 9(02) VALUE ZERO.
+033300     05  WS-TS-SECONDS         PIC 9(02) VALUE ZERO.
+
+033500 01  WS-DUPLICATE-FIELDS.
+033600     05  WS-PRIOR-DUP-ID       PIC 9(06) VALUE ZERO.
+033700     05  WS-DUP-RUN-COUNT      PIC 9(04) VALUE ZERO.
+033800     05  WS-DUPLICATE-COUNT    PIC 9(05) VALUE ZERO.
+033900     05  WS-DUPOUT-SW          PIC X(01) VALUE 'N'.
+034000         88  END-OF-DUPOUT     VALUE 'Y'.
+034100     05  WS-DUPEXCP-SW         PIC X(01) VALUE 'N'.
+034200         88  END-OF-DUPEXCP    VALUE 'Y'.
+034300     05  WS-DUP-SKIP-SW        PIC X(01) VALUE 'N'.
+034400         88  SKIP-DUPLICATE-ID VALUE 'Y'.
+034450     05  WS-DUP-OVERFLOW-SW    PIC X(01) VALUE 'N'.
+034460         88  DUP-TABLE-OVERFLOW VALUE 'Y'.
+
+034600* TABLE OF CUSTOMER IDS FLAGGED AS DUPLICATES BY THE 1400
+034700* SORT/SCAN PASS, LOADED FROM DUPEXCP-FILE AFTER IT IS WRITTEN.
+034800* PROCESS-DATA CONSULTS THIS TABLE SO THE FIRST OCCURRENCE OF A
+034900* DUPLICATE ID IS STILL LOOKED UP AND COUNTED NORMALLY BUT EVERY
+035000* REPEAT OCCURRENCE IS SKIPPED INSTEAD OF INFLATING THE COUNTS
+035100* AND DOUBLE-LOOKING-UP THE SAME CUSTOMER ROW. WS-MAX-DUP-TABLE IS
+035110* SIZED WELL ABOVE ANY DISTINCT-DUPLICATE COUNT SEEN IN PRODUCTION
+035120* VOLUMES - IF A RUN EVER FLAGS MORE DISTINCT DUPLICATE IDS THAN
+035130* THAT, 1460-ADD-DUPLICATE-ID TURNS ON WS-DUP-OVERFLOW-SW AND
+035140* 1440-LOAD-DUPLICATE-TABLE FAILS THE RUN RATHER THAN SILENTLY
+035150* LETTING THE OVERFLOW IDS BYPASS DUPLICATE CHECKING.
+035200 01  WS-DUP-ID-TABLE.
+035210     05  WS-MAX-DUP-TABLE      PIC 9(04) VALUE 2000 COMP.
+035300     05  WS-DUP-TABLE-COUNT    PIC 9(04) VALUE ZERO.
+035400     05  WS-DUP-TABLE-ENTRY OCCURS 2000 TIMES
+035500             INDEXED BY WS-DUP-IDX.
+035600         10  WS-DUP-TABLE-ID       PIC 9(06).
+035700         10  WS-DUP-TABLE-SEEN-SW  PIC X(01) VALUE 'N'.
+035800             88  DUP-ID-ALREADY-SEEN VALUE 'Y'.
+
+036000 01  WS-FILE-SWITCHES.
+036100     05  WS-CUSTREF-STATUS     PIC X(02) VALUE SPACES.
+036200         88  CUSTREF-OK        VALUE '00'.
+036300         88  CUSTREF-EOF       VALUE '10'.
+036400     05  WS-CUSTREF-SW         PIC X(01) VALUE 'N'.
+036500         88  END-OF-CUSTREF    VALUE 'Y'.
+036600     05  WS-CTLTOTS-STATUS     PIC X(02) VALUE SPACES.
+036700     05  WS-CHKPT-STATUS       PIC X(02) VALUE SPACES.
+036800     05  WS-VALEXCP-STATUS     PIC X(02) VALUE SPACES.
+036900     05  WS-SECPARM-STATUS     PIC X(02) VALUE SPACES.
+037000         88  SECPARM-OK        VALUE '00'.
+037100     05  WS-CONNAUDT-STATUS    PIC X(02) VALUE SPACES.
+037200     05  WS-DUPOUT-STATUS      PIC X(02) VALUE SPACES.
+037300     05  WS-DUPEXCP-STATUS     PIC X(02) VALUE SPACES.
+037400     05  WS-SQLEXCP-STATUS     PIC X(02) VALUE SPACES.
+037500     05  WS-CUSTREFY-STATUS    PIC X(02) VALUE SPACES.
+037600     05  WS-PARMCARD-STATUS    PIC X(02) VALUE SPACES.
+037700         88  PARMCARD-OK       VALUE '00'.
+037800     05  WS-JOBAUDT-STATUS     PIC X(02) VALUE SPACES.
+037850     05  WS-FILES-OPEN-SW      PIC X(01) VALUE 'N'.
+037860         88  RUN-FILES-OPEN    VALUE 'Y'.
+
+038000 PROCEDURE DIVISION.
+038100 0000-MAINLINE.
+038200     DISPLAY "COBOL SAMPLE PROGRAM".
+038300     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+038400     IF RETURN-CODE = ZERO
+038500         PERFORM 2000-PROCESS-DATA THRU 2000-EXIT
+038600     ELSE
+038700         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+038800     END-IF.
+038900     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+039000     STOP RUN.
+
+039200******************************************************************
+039300* 1000-INITIALIZE-ROUTINE - OPEN THE CUSTOMER EXTRACT AND
+039400* ESTABLISH THE DATABASE CONNECTION FOR THE RUN.
+039500******************************************************************
+039600 1000-INITIALIZE-ROUTINE.
+039700     MOVE FUNCTION CURRENT-DATE TO WS-BATCH-START-TS.
+039800     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+039900     PERFORM 1050-READ-PARAMETER-CARD THRU 1050-EXIT.
+040000     DISPLAY "CURRENT DATE: " WS-CURRENT-DATE.
+040100     MOVE WS-CURRENT-DATE TO WS-RUN-ID.
+
+040300     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT.
+
+040500     OPEN OUTPUT DUPEXCP-FILE.
+040600     PERFORM 1400-CHECK-DUPLICATE-CUSTOMERS THRU 1400-EXIT.
+040700     CLOSE DUPEXCP-FILE.
+040800     PERFORM 1440-LOAD-DUPLICATE-TABLE THRU 1440-EXIT.
+040850     IF RETURN-CODE NOT = ZERO
+040860         GO TO 1000-EXIT
+040870     END-IF.
+
+041000     OPEN INPUT CUSTREF-FILE.
+041100     IF NOT CUSTREF-OK
+041200         DISPLAY "UNABLE TO OPEN CUSTREF, STATUS: "
+041300             WS-CUSTREF-STATUS
+041400         MOVE 16 TO WS-RETURN-CODE
+041500         MOVE WS-RETURN-CODE TO RETURN-CODE
+041600         GO TO 1000-EXIT
+041700     END-IF.
+
+041850* ON A CHECKPOINT RESTART, RECORDS BEFORE THE RESTART POINT ARE
+041860* SKIPPED, NOT REPROCESSED - THEIR VALEXCP/CONNAUDT/SQLEXCP ROWS
+041870* WERE ALREADY WRITTEN BY THE RUN THAT CRASHED, SO THESE FILES
+041880* ARE EXTENDED RATHER THAN TRUNCATED OR THAT DATA WOULD BE LOST.
+041890     IF WS-RESTART-COUNT > 0
+041900         OPEN EXTEND VALEXCP-FILE
+042000         OPEN EXTEND CONNAUDT-FILE
+042100         OPEN EXTEND SQLEXCP-FILE
+042110     ELSE
+042120         OPEN OUTPUT VALEXCP-FILE
+042130         OPEN OUTPUT CONNAUDT-FILE
+042140         OPEN OUTPUT SQLEXCP-FILE
+042150     END-IF.
+042200     OPEN OUTPUT JOBAUDT-FILE.
+
+042400* OVERWRITES YESTERDAY'S CUSTREFY WITH TODAY'S SNAPSHOT AS THIS
+042500* RUN PROGRESSES - THE DAILY JOB STREAM MUST RUN CUSTRECN BEFORE
+042600* THIS PROGRAM SO THE RECONCILIATION SEES YESTERDAY'S COPY FIRST.
+042650* EXTENDED RATHER THAN TRUNCATED ON A CHECKPOINT RESTART FOR THE
+042660* SAME REASON AS VALEXCP/CONNAUDT/SQLEXCP ABOVE.
+042670     IF WS-RESTART-COUNT > 0
+042680         OPEN EXTEND CUSTREFY-FILE
+042690     ELSE
+042700         OPEN OUTPUT CUSTREFY-FILE
+042710     END-IF.
+042720     SET RUN-FILES-OPEN TO TRUE.
+
+042900     MOVE WS-CURRENT-DATE TO DC-DATE-FIELD.
+043000     PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT.
+043100     IF DATE-FORMAT-BAD
+043200         MOVE ZERO TO VE-CUSTOMER-ID
+043300         MOVE "SYSTEM-DATE" TO VE-FIELD-NAME
+043400         MOVE WS-CURRENT-DATE TO VE-FIELD-VALUE
+043500         MOVE DC-DATE-REASON TO VE-REASON
+043600         WRITE VALEXCP-RECORD
+043700         DISPLAY "WARNING: SYSTEM DATE NOT A VALID CCYY-MM-DD "
+043800             "DATE, " DC-DATE-REASON
+043900     END-IF.
+
+044100     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+044200     IF NOT SECPARM-OK
+044300         GO TO 1000-EXIT
+044400     END-IF.
+
+044600     PERFORM 1200-CONNECT-DATABASE THRU 1200-EXIT.
+044700     IF NOT DB-CONNECTED
+044800         GO TO 1000-EXIT
+044900     END-IF.
+045000 1000-EXIT.
+045100     EXIT.
+
+045300******************************************************************
+045400* 1050-READ-PARAMETER-CARD - PULL AN OPTIONAL RUN-TIME OVERRIDE
+045500* OF THE DATABASE NAME, PROCESSING DATE, RECORD-COUNT LIMIT AND
+045600* OPERATOR ID FROM THE PARAMETER CARD. NO CARD MEANS RUN WITH
+045700* THE COMPILED-IN DEFAULTS: TODAY'S DATE, THE DEFAULT DATABASE,
+045800* NO LIMIT, OPERATOR "BATCH".
+045900******************************************************************
+046000 1050-READ-PARAMETER-CARD.
+046100     OPEN INPUT PARMCARD-FILE.
+046200     IF NOT PARMCARD-OK
+046300         DISPLAY "NO PARAMETER CARD FOUND, USING DEFAULTS"
+046400         GO TO 1050-EXIT
+046500     END-IF.
+
+046700     READ PARMCARD-FILE
+046800         AT END
+046900             DISPLAY "PARAMETER CARD EMPTY, USING DEFAULTS"
+047000             CLOSE PARMCARD-FILE
+047100             GO TO 1050-EXIT
+047200     END-READ.
+
+047400     IF PC-DB-NAME NOT = SPACES
+047500         MOVE PC-DB-NAME TO WS-DB-NAME
+047600     END-IF.
+047700     IF PC-PROCESS-DATE NOT = SPACES
+047800         MOVE PC-PROCESS-DATE TO WS-CURRENT-DATE
+047900     END-IF.
+048000     MOVE PC-RECORD-LIMIT TO WS-RECORD-LIMIT.
+048100     IF PC-OPERATOR-ID NOT = SPACES
+048200         MOVE PC-OPERATOR-ID TO WS-OPERATOR-ID
+048300     END-IF.
+
+048500     CLOSE PARMCARD-FILE.
+048600 1050-EXIT.
+048700     EXIT.
+
+048900******************************************************************
+049000* 1100-LOAD-DB-CREDENTIALS - PULL THE DB2 CONNECT USER ID AND
+049100* PASSWORD FROM THE SECURED PARAMETER FILE MAINTAINED BY THE
+049200* VAULT PROCESS INSTEAD OF CARRYING THEM IN SOURCE.
+049300******************************************************************
+049400 1100-LOAD-DB-CREDENTIALS.
+049500     OPEN INPUT SECPARM-FILE.
+049600     IF NOT SECPARM-OK
+049700         DISPLAY "UNABLE TO OPEN SECPARM, STATUS: "
+049800             WS-SECPARM-STATUS
+049900         MOVE 16 TO WS-RETURN-CODE
+050000         MOVE WS-RETURN-CODE TO RETURN-CODE
+050100         GO TO 1100-EXIT
+050200     END-IF.
+
+050400     READ SECPARM-FILE
+050500         AT END
+050600             MOVE "24" TO WS-SECPARM-STATUS
+050700     END-READ.
+050800     IF SECPARM-OK
+050900         MOVE SP-DB-USERNAME TO WS-DB-USERNAME
+051000         MOVE SP-DB-PASSWORD TO WS-DB-PASSWORD
+051100     ELSE
+051200         DISPLAY "SECPARM CONTAINS NO CREDENTIAL RECORD"
+051300         MOVE 16 TO RETURN-CODE
+051400     END-IF.
+051500     CLOSE SECPARM-FILE.
+051600 1100-EXIT.
+051700     EXIT.
+
+051900******************************************************************
+052000* 1200-CONNECT-DATABASE - CONNECT TO THE CUSTOMER DATABASE,
+052100* RETRYING A TRANSIENT FAILURE UP TO WS-MAX-CONNECT-RETRIES
+052200* TIMES INSTEAD OF ABORTING THE WHOLE RUN ON A SINGLE DB HICCUP.
+052300******************************************************************
+052400 1200-CONNECT-DATABASE.
+052500     MOVE ZERO TO WS-CONNECT-RETRIES.
+052600     SET WS-CONNECTED-SW TO 'N'.
+052700     PERFORM 1210-ATTEMPT-CONNECT THRU 1210-EXIT
+052800         UNTIL DB-CONNECTED
+052900         OR WS-CONNECT-RETRIES >= WS-MAX-CONNECT-RETRIES.
+
+053100     IF NOT DB-CONNECTED
+053200         DISPLAY "UNABLE TO CONNECT TO DATABASE AFTER "
+053300             WS-MAX-CONNECT-RETRIES " ATTEMPTS"
+053400         MOVE 16 TO RETURN-CODE
+053500     END-IF.
+053600 1200-EXIT.
+053700     EXIT.
+
+053900 1210-ATTEMPT-CONNECT.
+054000     ADD 1 TO WS-CONNECT-RETRIES.
+054100     EXEC SQL
+054200         CONNECT TO :WS-DB-NAME
+054300             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+054400     END-EXEC.
+054500     IF SQLCODE = 0
+054600         SET DB-CONNECTED TO TRUE
+054700         PERFORM 1220-WRITE-CONNECT-AUDIT THRU 1220-EXIT
+054800     ELSE
+054900         DISPLAY "CONNECT ATTEMPT " WS-CONNECT-RETRIES
+055000             " FAILED, SQLCODE: " SQLCODE
+055100         PERFORM 1220-WRITE-CONNECT-AUDIT THRU 1220-EXIT
+055200     END-IF.
+055300 1210-EXIT.
+055400     EXIT.
+
+055600******************************************************************
+055700* 1220-WRITE-CONNECT-AUDIT - RECORD EVERY CONNECT ATTEMPT, GOOD
+055800* OR BAD, TO THE CONNECT AUDIT LOG SO DBA AND SECURITY REVIEWS
+055900* CAN SEE WHO/WHAT CONNECTED AND WHEN WITHOUT COMBING DUMPS.
+056000******************************************************************
+056100 1220-WRITE-CONNECT-AUDIT.
+056200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+056300     MOVE SPACES TO CONNAUDT-RECORD.
+056400     MOVE WS-CURRENT-TIMESTAMP TO CA-TIMESTAMP.
+056500     MOVE WS-RUN-ID TO CA-RUN-ID.
+056600     MOVE WS-CONNECT-RETRIES TO CA-ATTEMPT-NO.
+056700     MOVE SQLCODE TO CA-SQLCODE.
+056800     IF DB-CONNECTED
+056900         MOVE "CONNECTED" TO CA-OUTCOME
+057000     ELSE
+057100         MOVE "FAILED" TO CA-OUTCOME
+057200     END-IF.
+057300     WRITE CONNAUDT-RECORD.
+057400 1220-EXIT.
+057500     EXIT.
+
+057700******************************************************************
+057800* 1300-READ-CHECKPOINT - IF A CHECKPOINT FROM AN EARLIER,
+057900* INCOMPLETE RUN FOR TODAY'S RUN-ID EXISTS, CAPTURE THE LAST
+058000* RECORD NUMBER IT COMMITTED SO PROCESS-DATA CAN SKIP PAST
+058100* WORK THAT IS ALREADY DONE.
+058200******************************************************************
+058300 1300-READ-CHECKPOINT.
+058400     MOVE ZERO TO WS-RESTART-COUNT.
+058500     OPEN INPUT CHKPT-FILE.
+058600     IF WS-CHKPT-STATUS = '00'
+058700         READ CHKPT-FILE
+058800             AT END
+058900                 CONTINUE
+059000         END-READ
+059100         IF WS-CHKPT-STATUS = '00' AND CK-RUN-ID = WS-RUN-ID
+059200             MOVE CK-LAST-COUNTER TO WS-RESTART-COUNT
+059210             MOVE CK-CUSTOMER-COUNT TO CUSTOMER-COUNT
+059220             MOVE CK-ACTIVE-COUNT TO ACTIVE-COUNT
+059230             MOVE CK-INACTIVE-COUNT TO INACTIVE-COUNT
+059300             DISPLAY "RESTARTING AFTER CHECKPOINTED RECORD: "
+059400                 WS-RESTART-COUNT
+059500         END-IF
+059600         CLOSE CHKPT-FILE
+059700     END-IF.
+059800 1300-EXIT.
+059900     EXIT.
+
+060100******************************************************************
+060200* 1400-CHECK-DUPLICATE-CUSTOMERS - SORT A WORKING COPY OF THE
+060300* CUSTREF EXTRACT BY CUSTOMER-ID AND LOG ANY ID THAT APPEARS
+060400* MORE THAN ONCE TO DUPEXCP-FILE, BEFORE THE MAIN PASS EVER
+060500* LOOKS UP A SINGLE CUSTOMER. THE LIVE CUSTREF-FILE ITSELF IS
+060600* NEVER RESEQUENCED - SORT WRITES ONLY TO DUPOUT-FILE.
+060700******************************************************************
+060800 1400-CHECK-DUPLICATE-CUSTOMERS.
+060900     SORT DUPSORT-FILE
+061000         ON ASCENDING KEY DS-CUSTOMER-ID
+061100         USING CUSTREF-FILE
+061200         GIVING DUPOUT-FILE.
+
+061400     MOVE ZERO TO WS-PRIOR-DUP-ID.
+061500     MOVE ZERO TO WS-DUP-RUN-COUNT.
+061600     MOVE ZERO TO WS-DUPLICATE-COUNT.
+061700     SET WS-DUPOUT-SW TO 'N'.
+
+061900     OPEN INPUT DUPOUT-FILE.
+062000     PERFORM 1410-READ-DUPOUT-RECORD THRU 1410-EXIT.
+062100     PERFORM 1420-SCAN-FOR-DUPLICATE THRU 1420-EXIT
+062200         UNTIL END-OF-DUPOUT.
+062300     CLOSE DUPOUT-FILE.
+
+062500     IF WS-DUPLICATE-COUNT > 0
+062600         DISPLAY "DUPLICATE CUSTOMER IDS FOUND: "
+062700             WS-DUPLICATE-COUNT
+062800     END-IF.
+062900 1400-EXIT.
+063000     EXIT.
+
+063200 1410-READ-DUPOUT-RECORD.
+063300     READ DUPOUT-FILE
+063400         AT END
+063500             SET END-OF-DUPOUT TO TRUE
+063600     END-READ.
+063700 1410-EXIT.
+063800     EXIT.
+
+064000 1420-SCAN-FOR-DUPLICATE.
+064100     IF DO-CUSTOMER-ID = WS-PRIOR-DUP-ID
+064200         ADD 1 TO WS-DUP-RUN-COUNT
+064300         ADD 1 TO WS-DUPLICATE-COUNT
+064400         MOVE DO-CUSTOMER-ID TO DE-CUSTOMER-ID
+064500         MOVE WS-DUP-RUN-COUNT TO DE-OCCURRENCE
+064600         MOVE "DUPLICATE CUSTOMER ID IN CUSTREF" TO DE-REASON
+064700         WRITE DUPEXCP-RECORD
+064800     ELSE
+064900         MOVE DO-CUSTOMER-ID TO WS-PRIOR-DUP-ID
+065000         MOVE 1 TO WS-DUP-RUN-COUNT
+065100     END-IF.
+065200     PERFORM 1410-READ-DUPOUT-RECORD THRU 1410-EXIT.
+065300 1420-EXIT.
+065400     EXIT.
+
+065600******************************************************************
+065700* 1440-LOAD-DUPLICATE-TABLE - RE-OPEN THE DUPEXCP EXCEPTION LOG
+065800* JUST WRITTEN BY THE 1400 PASS AND BUILD AN IN-MEMORY TABLE OF
+065900* THE DISTINCT CUSTOMER IDS IT FLAGGED, SO PROCESS-DATA CAN TELL
+066000* A DUPLICATE'S FIRST OCCURRENCE FROM A REPEAT WITHOUT RE-SCANNING
+066100* THE EXCEPTION FILE FOR EVERY CUSTREF RECORD.
+066200******************************************************************
+066300 1440-LOAD-DUPLICATE-TABLE.
+066400     MOVE ZERO TO WS-DUP-TABLE-COUNT.
+066410     SET WS-DUPEXCP-SW TO 'N'.
+066420     SET WS-DUP-OVERFLOW-SW TO 'N'.
+066600     OPEN INPUT DUPEXCP-FILE.
+066700     PERFORM 1450-READ-DUPEXCP-RECORD THRU 1450-EXIT.
+066800     PERFORM 1460-ADD-DUPLICATE-ID THRU 1460-EXIT
+066900         UNTIL END-OF-DUPEXCP.
+067000     CLOSE DUPEXCP-FILE.
+
+067050     IF DUP-TABLE-OVERFLOW
+067060         DISPLAY "MORE THAN " WS-MAX-DUP-TABLE
+067070             " DISTINCT DUPLICATE CUSTOMER IDS FOUND, RUN ABORTED"
+067080         MOVE 16 TO WS-RETURN-CODE
+067090         MOVE WS-RETURN-CODE TO RETURN-CODE
+067095     END-IF.
+067100 1440-EXIT.
+067200     EXIT.
+
+067400 1450-READ-DUPEXCP-RECORD.
+067500     READ DUPEXCP-FILE
+067600         AT END
+067700             SET END-OF-DUPEXCP TO TRUE
+067800     END-READ.
+067900 1450-EXIT.
+068000     EXIT.
+
+068200 1460-ADD-DUPLICATE-ID.
+068300     IF WS-DUP-TABLE-COUNT = ZERO
+068400             OR DE-CUSTOMER-ID NOT =
+068500                 WS-DUP-TABLE-ID (WS-DUP-TABLE-COUNT)
+068600         IF WS-DUP-TABLE-COUNT < WS-MAX-DUP-TABLE
+068700             ADD 1 TO WS-DUP-TABLE-COUNT
+068800             MOVE DE-CUSTOMER-ID
+068900                 TO WS-DUP-TABLE-ID (WS-DUP-TABLE-COUNT)
+069000             MOVE 'N'
+069100                 TO WS-DUP-TABLE-SEEN-SW (WS-DUP-TABLE-COUNT)
+069150         ELSE
+069160             SET DUP-TABLE-OVERFLOW TO TRUE
+069200         END-IF
+069300     END-IF.
+069400     PERFORM 1450-READ-DUPEXCP-RECORD THRU 1450-EXIT.
+069500 1460-EXIT.
+069600     EXIT.
+
+069800******************************************************************
+069900* 2000-PROCESS-DATA - DRIVE ONE SQL LOOKUP PER CUSTOMER-ID READ
+070000* FROM THE CUSTREF EXTRACT UNTIL THE FILE IS EXHAUSTED, SKIPPING
+070100* PAST ANY RECORDS A PRIOR CHECKPOINTED RUN ALREADY COMMITTED.
+070200******************************************************************
+070300 2000-PROCESS-DATA.
+070400     MOVE SPACES TO CUSTOMER-NAME.
+070500     MOVE ZEROS TO CUSTOMER-ID.
+
+070700     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+070800     IF WS-RESTART-COUNT > 0
+070900         PERFORM 2150-SKIP-CHECKPOINTED-RECORD THRU 2150-EXIT
+071000             UNTIL END-OF-CUSTREF
+071100             OR WS-RECORD-COUNT >= WS-RESTART-COUNT
+071200     END-IF.
+
+071400     PERFORM 2200-PROCESS-ONE-CUSTOMER THRU 2200-EXIT
+071500         UNTIL END-OF-CUSTREF
+071600         OR (WS-RECORD-LIMIT > ZERO
+071700             AND WS-RECORD-COUNT >= WS-RECORD-LIMIT)
+071750         OR NOT DB-CONNECTED.
+
+071760     IF NOT DB-CONNECTED
+071770         DISPLAY "PROCESS-DATA HALTED, DATABASE CONNECTION LOST"
+071780         MOVE 16 TO RETURN-CODE
+071790     END-IF.
+071800 2000-EXIT.
+071900     EXIT.
+
+072100 2100-READ-CUSTREF-RECORD.
+072200     READ CUSTREF-FILE
+072300         AT END
+072400             SET END-OF-CUSTREF TO TRUE
+072500     END-READ.
+072600 2100-EXIT.
+072700     EXIT.
+
+072900 2150-SKIP-CHECKPOINTED-RECORD.
+073000     ADD 1 TO WS-RECORD-COUNT.
+073050* RE-DRIVE THE DUPLICATE-TABLE BOOKKEEPING (BUT NOT ANY OUTPUT)
+073060* FOR EACH SKIPPED RECORD, SO A DUPLICATE ID WHOSE FIRST
+073070* OCCURRENCE WAS PROCESSED BEFORE THE CRASH IS STILL MARKED SEEN
+073080* AND ISN'T TREATED AS A FRESH FIRST OCCURRENCE AFTER RESTART.
+073090     PERFORM 2250-CHECK-DUPLICATE-SKIP THRU 2250-EXIT.
+073100     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+073200 2150-EXIT.
+073300     EXIT.
+
+073500 2200-PROCESS-ONE-CUSTOMER.
+073600     ADD 1 TO WS-RECORD-COUNT.
+073700     DISPLAY "PROCESSING RECORD: " WS-RECORD-COUNT.
+073800     PERFORM 2250-CHECK-DUPLICATE-SKIP THRU 2250-EXIT.
+073900     IF NOT SKIP-DUPLICATE-ID
+074000         PERFORM 2300-GET-CUSTOMER-DATA THRU 2300-EXIT
+074100         ADD 1 TO CUSTOMER-COUNT
+074200     END-IF.
+
+074400     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+074500         GIVING WS-CKPT-QUOTIENT
+074600         REMAINDER WS-CKPT-REMAINDER.
+074700     IF WS-CKPT-REMAINDER = 0
+074800         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+074900     END-IF.
+
+075100     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+075200 2200-EXIT.
+075300     EXIT.
+
+075500******************************************************************
+075600* 2250-CHECK-DUPLICATE-SKIP - LOOK THE CURRENT CUSTREF ID UP IN
+075700* THE DUPLICATE TABLE LOADED AT STARTUP. AN ID NOT IN THE TABLE
+075800* IS PROCESSED NORMALLY. AN ID IN THE TABLE IS PROCESSED ON ITS
+075900* FIRST OCCURRENCE AND SKIPPED ON EVERY REPEAT, SO A DUPLICATE
+076000* ENTRY IN CUSTREF CANNOT INFLATE THE CUSTOMER COUNTS OR LOOK THE
+076100* SAME CUSTOMER UP TWICE.
+076200******************************************************************
+076300 2250-CHECK-DUPLICATE-SKIP.
+076400     SET WS-DUP-SKIP-SW TO 'N'.
+076500     IF WS-DUP-TABLE-COUNT > ZERO
+076600         SET WS-DUP-IDX TO 1
+076700         SEARCH WS-DUP-TABLE-ENTRY
+076800             AT END
+076900                 CONTINUE
+077000             WHEN WS-DUP-TABLE-ID (WS-DUP-IDX) = CR-CUSTOMER-ID
+077100                 IF DUP-ID-ALREADY-SEEN (WS-DUP-IDX)
+077200                     SET WS-DUP-SKIP-SW TO 'Y'
+077300                     DISPLAY "SKIPPING DUPLICATE CUSTOMER ID: "
+077400                         CR-CUSTOMER-ID " (ALREADY PROCESSED)"
+077500                 ELSE
+077600                     SET DUP-ID-ALREADY-SEEN (WS-DUP-IDX) TO TRUE
+077700                 END-IF
+077800         END-SEARCH
+077900     END-IF.
+078000 2250-EXIT.
+078100     EXIT.
+
+078300 2300-GET-CUSTOMER-DATA.
+078400     MOVE CR-CUSTOMER-ID TO CUSTOMER-ID.
+078500     PERFORM 2310-SELECT-CUSTOMER-ROW THRU 2310-EXIT.
+
+078700     IF SQLCODE = -924 OR SQLCODE = -30080 OR SQLCODE = -30081
+078800         DISPLAY "DATABASE CONNECTION LOST, RECONNECTING"
+078900         PERFORM 1200-CONNECT-DATABASE THRU 1200-EXIT
+078950         IF DB-CONNECTED
+078960             PERFORM 2310-SELECT-CUSTOMER-ROW THRU 2310-EXIT
+078970         END-IF
+079100     END-IF.
+
+079200     IF NOT DB-CONNECTED
+079210         DISPLAY "SKIPPING LOOKUP FOR CUSTOMER ID: "
+079220             CR-CUSTOMER-ID " - NO DATABASE CONNECTION"
+079230     ELSE
+079300         IF SQLCODE = 0
+079400             DISPLAY "CUSTOMER FOUND: " CUSTOMER-NAME
+079500             IF CUSTOMER-ACTIVE
+079600                 ADD 1 TO ACTIVE-COUNT
+079700             END-IF
+079800             IF CUSTOMER-INACTIVE
+079900                 ADD 1 TO INACTIVE-COUNT
+080000             END-IF
+080100             PERFORM 2330-DERIVE-CUSTOMER-REGION THRU 2330-EXIT
+080200             PERFORM 2340-WRITE-CUSTREFY-RECORD THRU 2340-EXIT
+080300             PERFORM 2400-VALIDATE-CUSTOMER-DATA THRU 2400-EXIT
+080400         ELSE
+080500             DISPLAY "CUSTOMER NOT FOUND FOR ID: " CR-CUSTOMER-ID
+080600             PERFORM 2320-WRITE-SQLEXCP-EXCEPTION THRU 2320-EXIT
+080650         END-IF
+080700     END-IF.
+080800 2300-EXIT.
+080900     EXIT.
+
+081100******************************************************************
+081200* 2320-WRITE-SQLEXCP-EXCEPTION - RECORD A CUSTOMER-NOT-FOUND OR
+081300* OTHER NON-ZERO SQLCODE LOOKUP FAILURE TO THE STRUCTURED SQLEXCP
+081400* LOG SO THESE CASES CAN BE REPORTED ON WITHOUT SCRAPING DISPLAY
+081500* OUTPUT.
+081600******************************************************************
+081700 2320-WRITE-SQLEXCP-EXCEPTION.
+081800     MOVE SPACES TO SQLEXCP-RECORD.
+081900     MOVE CR-CUSTOMER-ID TO SE-CUSTOMER-ID.
+082000     MOVE FUNCTION CURRENT-DATE TO SE-TIMESTAMP.
+082100     MOVE SQLCODE TO SE-SQLCODE.
+082200     WRITE SQLEXCP-RECORD.
+082300 2320-EXIT.
+082400     EXIT.
+
+082600******************************************************************
+082700* 2330-DERIVE-CUSTOMER-REGION - SET CUSTOMER-REGION FROM STATE
+082800* AND DEFAULT CUSTOMER-CURRENCY-CODE TO USD. EVERY STATE WE DO
+082900* BUSINESS IN TODAY SETTLES IN USD, SO THE CURRENCY FIELD IS
+083000* CARRIED ON THE RECORD FOR WHEN THAT STOPS BEING TRUE BUT ISN'T
+083100* DERIVED FROM ANYTHING YET.
+083200******************************************************************
+083300 2330-DERIVE-CUSTOMER-REGION.
+083400     EVALUATE STATE
+083500         WHEN "CT" WHEN "ME" WHEN "MA" WHEN "NH" WHEN "RI"
+083600         WHEN "VT" WHEN "NJ" WHEN "NY" WHEN "PA"
+083700             SET REGION-NORTHEAST TO TRUE
+083800         WHEN "DE" WHEN "FL" WHEN "GA" WHEN "MD" WHEN "NC"
+083900         WHEN "SC" WHEN "VA" WHEN "WV" WHEN "AL" WHEN "KY"
+084000         WHEN "MS" WHEN "TN"
+084100             SET REGION-SOUTHEAST TO TRUE
+084200         WHEN "IL" WHEN "IN" WHEN "MI" WHEN "OH" WHEN "WI"
+084300         WHEN "IA" WHEN "KS" WHEN "MN" WHEN "MO" WHEN "NE"
+084400         WHEN "ND" WHEN "SD"
+084500             SET REGION-MIDWEST TO TRUE
+084600         WHEN "AR" WHEN "LA" WHEN "OK" WHEN "TX" WHEN "AZ"
+084700         WHEN "NM"
+084800             SET REGION-SOUTHWEST TO TRUE
+084900         WHEN "CO" WHEN "ID" WHEN "MT" WHEN "NV" WHEN "UT"
+085000         WHEN "WY" WHEN "AK" WHEN "CA" WHEN "HI" WHEN "OR"
+085100         WHEN "WA"
+085200             SET REGION-WEST TO TRUE
+085300         WHEN OTHER
+085400             SET REGION-UNKNOWN TO TRUE
+085500     END-EVALUATE.
+085600     MOVE "USD" TO CUSTOMER-CURRENCY-CODE.
+085700 2330-EXIT.
+085800     EXIT.
+
+086000******************************************************************
+086100* 2340-WRITE-CUSTREFY-RECORD - RETAIN TODAY'S NAME AND STATUS FOR
+086200* THIS CUSTOMER IN CUSTREFY SO TOMORROW'S CUSTRECN RUN HAS A
+086300* BASELINE TO COMPARE AGAINST.
+086400******************************************************************
+086500 2340-WRITE-CUSTREFY-RECORD.
+086600     MOVE SPACES TO CUSTREFY-RECORD.
+086700     MOVE CUSTOMER-ID TO CY-CUSTOMER-ID.
+086800     MOVE CUSTOMER-NAME TO CY-CUSTOMER-NAME.
+086900     MOVE CUSTOMER-STATUS TO CY-CUSTOMER-STATUS.
+087000     WRITE CUSTREFY-RECORD.
+087100 2340-EXIT.
+087200     EXIT.
+
+087400******************************************************************
+087500* 2310-SELECT-CUSTOMER-ROW - LOOK UP THE ONE CUSTOMER ROW FOR
+087600* CR-CUSTOMER-ID BY PRIMARY KEY. A SET-BASED CURSOR WITH NO
+087700* WHERE CLAUSE WAS TRIED HERE BUT DROPPED: A GAP, DUPLICATE, OR
+087800* OUT-OF-SEQUENCE ID IN CUSTREF WOULD PULL AN UNRELATED ROW OFF
+087900* THE CURSOR WITH SQLCODE = 0, SILENTLY ATTRIBUTING ONE
+088000* CUSTOMER'S DATA TO ANOTHER'S ID. A KEYED LOOKUP PER RECORD
+088100* CANNOT MISATTRIBUTE A ROW THIS WAY.
+088200******************************************************************
+088300 2310-SELECT-CUSTOMER-ROW.
+088400     EXEC SQL
+088500         SELECT customer_name, street, city, state, zip_code,
+088600                customer_phone, customer_email, customer_status,
+088700                customer_join_date, customer_last_order
+088800         INTO :CUSTOMER-NAME, :STREET, :CITY, :STATE, :ZIP-CODE,
+088900              :CUSTOMER-PHONE, :CUSTOMER-EMAIL, :CUSTOMER-STATUS,
+089000              :CUSTOMER-JOIN-DATE, :CUSTOMER-LAST-ORDER
+089100         FROM customers
+089200         WHERE customer_id = :CUSTOMER-ID
+089300     END-EXEC.
+089400 2310-EXIT.
+089500     EXIT.
+
+089700******************************************************************
+089800* 2400-VALIDATE-CUSTOMER-DATA - EDIT THE PHONE, EMAIL AND DATE
+089900* FIELDS JUST FETCHED FOR THIS CUSTOMER AND LOG ANY PROBLEM TO
+090000* THE VALIDATION EXCEPTIONS FILE SO BAD CONTACT DATA DOES NOT
+090100* FLOW SILENTLY THROUGH THE REST OF THE RUN.
+090200******************************************************************
+090300 2400-VALIDATE-CUSTOMER-DATA.
+090400     PERFORM 2410-VALIDATE-PHONE THRU 2410-EXIT.
+090500     PERFORM 2420-VALIDATE-EMAIL THRU 2420-EXIT.
+090600     PERFORM 2430-VALIDATE-JOIN-DATE THRU 2430-EXIT.
+090700     PERFORM 2440-VALIDATE-LAST-ORDER-DATE THRU 2440-EXIT.
+090800 2400-EXIT.
+090900     EXIT.
+
+091100 2410-VALIDATE-PHONE.
+091200     IF CUSTOMER-PHONE = SPACES
+091300         MOVE "PHONE" TO VE-FIELD-NAME
+091400         MOVE CUSTOMER-PHONE TO VE-FIELD-VALUE
+091500         MOVE "BLANK PHONE NUMBER" TO VE-REASON
+091600         PERFORM 2460-WRITE-EXCEPTION THRU 2460-EXIT
+091700     ELSE
+091800         MOVE ZERO TO WS-DIGIT-COUNT
+091900         INSPECT CUSTOMER-PHONE TALLYING WS-DIGIT-COUNT
+092000             FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+092100         IF WS-DIGIT-COUNT < 7
+092200             MOVE "PHONE" TO VE-FIELD-NAME
+092300             MOVE CUSTOMER-PHONE TO VE-FIELD-VALUE
+092400             MOVE "MALFORMED PHONE NUMBER" TO VE-REASON
+092500             PERFORM 2460-WRITE-EXCEPTION THRU 2460-EXIT
+092600         END-IF
+092700     END-IF.
+092800 2410-EXIT.
+092900     EXIT.
+
+093100 2420-VALIDATE-EMAIL.
+093200     IF CUSTOMER-EMAIL = SPACES
+093300         MOVE "EMAIL" TO VE-FIELD-NAME
+093400         MOVE CUSTOMER-EMAIL TO VE-FIELD-VALUE
+093500         MOVE "BLANK EMAIL ADDRESS" TO VE-REASON
+093600         PERFORM 2460-WRITE-EXCEPTION THRU 2460-EXIT
+093700     ELSE
+093800         MOVE ZERO TO WS-AT-COUNT
+093900         INSPECT CUSTOMER-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+094000         IF WS-AT-COUNT NOT = 1
+094100             MOVE "EMAIL" TO VE-FIELD-NAME
+094200             MOVE CUSTOMER-EMAIL TO VE-FIELD-VALUE
+094300             MOVE "MALFORMED EMAIL ADDRESS" TO VE-REASON
+094400             PERFORM 2460-WRITE-EXCEPTION THRU 2460-EXIT
+094500         END-IF
+094600     END-IF.
+094700 2420-EXIT.
+094800     EXIT.
+
+095000 2430-VALIDATE-JOIN-DATE.
+095100     MOVE CUSTOMER-JOIN-DATE TO DC-DATE-FIELD.
+095200     PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT.
+095300     IF DATE-FORMAT-BAD
+095400         MOVE "JOIN-DATE" TO VE-FIELD-NAME
+095500         MOVE CUSTOMER-JOIN-DATE TO VE-FIELD-VALUE
+095600         MOVE DC-DATE-REASON TO VE-REASON
+095700         PERFORM 2460-WRITE-EXCEPTION THRU 2460-EXIT
+095800     END-IF.
+095900 2430-EXIT.
+096000     EXIT.
+
+096200 2440-VALIDATE-LAST-ORDER-DATE.
+096300     IF CUSTOMER-LAST-ORDER NOT = SPACES
+096400         MOVE CUSTOMER-LAST-ORDER TO DC-DATE-FIELD
+096500         PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT
+096600         IF DATE-FORMAT-BAD
+096700             MOVE "LAST-ORDER" TO VE-FIELD-NAME
+096800             MOVE CUSTOMER-LAST-ORDER TO VE-FIELD-VALUE
+096900             MOVE DC-DATE-REASON TO VE-REASON
+097000             PERFORM 2460-WRITE-EXCEPTION THRU 2460-EXIT
+097100         END-IF
+097200     END-IF.
+097300 2440-EXIT.
+097400     EXIT.
+
+097600 2460-WRITE-EXCEPTION.
+097700     MOVE CUSTOMER-ID TO VE-CUSTOMER-ID.
+097800     WRITE VALEXCP-RECORD.
+097900 2460-EXIT.
+098000     EXIT.
+
+098200* INCLUDE THE SHARED CHECK-DATE-FORMAT UTILITY PARAGRAPH
+098300     COPY CHKDATE.
+
+098500******************************************************************
+098600* 2500-WRITE-CHECKPOINT - RECORD THE LAST SUCCESSFULLY
+098700* PROCESSED CUSTREF RECORD NUMBER UNDER TODAY'S RUN-ID SO A
+098800* RESTART CAN PICK UP WHERE THIS RUN LEFT OFF.
+098900******************************************************************
+099000 2500-WRITE-CHECKPOINT.
+099100     OPEN OUTPUT CHKPT-FILE.
+099200     MOVE WS-RUN-ID TO CK-RUN-ID.
+099300     MOVE WS-RECORD-COUNT TO CK-LAST-COUNTER.
+099310     MOVE CUSTOMER-COUNT TO CK-CUSTOMER-COUNT.
+099320     MOVE ACTIVE-COUNT TO CK-ACTIVE-COUNT.
+099330     MOVE INACTIVE-COUNT TO CK-INACTIVE-COUNT.
+099400     WRITE CHKPT-RECORD.
+099500     CLOSE CHKPT-FILE.
+099600 2500-EXIT.
+099700     EXIT.
+
+099900******************************************************************
+100000* 4000-CLEANUP-ROUTINE - CLOSE FILES, DROP THE DATABASE
+100100* CONNECTION AND SET THE FINAL RETURN CODE.
+100200******************************************************************
+100300 4000-CLEANUP-ROUTINE.
+100400     PERFORM 4050-COMPUTE-BATCH-WINDOW THRU 4050-EXIT.
+100500     PERFORM 4100-WRITE-CONTROL-TOTALS THRU 4100-EXIT.
+100550     IF RETURN-CODE = ZERO
+100560         PERFORM 4150-CLEAR-CHECKPOINT THRU 4150-EXIT
+100570     END-IF.
+100600     IF RUN-FILES-OPEN
+100620         PERFORM 4175-WRITE-JOB-AUDIT THRU 4175-EXIT
+100640     END-IF.
+100800     PERFORM 4500-DISCONNECT-DATABASE THRU 4500-EXIT.
+
+100950     IF RUN-FILES-OPEN
+100955         CLOSE CUSTREF-FILE
+100960         CLOSE VALEXCP-FILE
+100970         CLOSE CONNAUDT-FILE
+100980         CLOSE SQLEXCP-FILE
+100990         CLOSE JOBAUDT-FILE
+100995         CLOSE CUSTREFY-FILE
+100998     END-IF.
+
+101700     DISPLAY "BATCH WINDOW ELAPSED SECONDS: " WS-ELAPSED-SECONDS.
+101800     DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+101900     DISPLAY "THROUGHPUT RECORDS PER SECOND: " WS-THROUGHPUT-RATE.
+102000     DISPLAY "PROCESSING COMPLETE".
+102100 4000-EXIT.
+102200     EXIT.
+
+102400******************************************************************
+102500* 4050-COMPUTE-BATCH-WINDOW - TAKE THE END-OF-RUN TIMESTAMP AND
+102600* REDUCE THE START AND END TIMESTAMPS TO SECONDS-SINCE-MIDNIGHT
+102700* SO THE ELAPSED BATCH WINDOW AND ROW THROUGHPUT CAN BE REPORTED
+102800* AT CLEANUP.
+102900******************************************************************
+103000 4050-COMPUTE-BATCH-WINDOW.
+103100     MOVE FUNCTION CURRENT-DATE TO WS-BATCH-END-TS.
+
+103300     MOVE WS-BATCH-START-TS(9:2) TO WS-TS-HOURS.
+103400     MOVE WS-BATCH-START-TS(11:2) TO WS-TS-MINUTES.
+103500     MOVE WS-BATCH-START-TS(13:2) TO WS-TS-SECONDS.
+103600     COMPUTE WS-START-SECONDS =
+103700         (WS-TS-HOURS * 3600) + (WS-TS-MINUTES * 60)
+103800             + WS-TS-SECONDS.
+
+104000     MOVE WS-BATCH-END-TS(9:2) TO WS-TS-HOURS.
+104100     MOVE WS-BATCH-END-TS(11:2) TO WS-TS-MINUTES.
+104200     MOVE WS-BATCH-END-TS(13:2) TO WS-TS-SECONDS.
+104300     COMPUTE WS-END-SECONDS =
+104400         (WS-TS-HOURS * 3600) + (WS-TS-MINUTES * 60)
+104500             + WS-TS-SECONDS.
+
+104700     IF WS-END-SECONDS >= WS-START-SECONDS
+104800         COMPUTE WS-ELAPSED-SECONDS =
+104900             WS-END-SECONDS - WS-START-SECONDS
+105000     ELSE
+105100         COMPUTE WS-ELAPSED-SECONDS =
+105200             WS-END-SECONDS - WS-START-SECONDS + 86400
+105300     END-IF.
+
+105500     IF WS-ELAPSED-SECONDS > ZERO
+105600         COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+105700             WS-RECORD-COUNT / WS-ELAPSED-SECONDS
+105800     ELSE
+105900         MOVE WS-RECORD-COUNT TO WS-THROUGHPUT-RATE
+106000     END-IF.
+106100 4050-EXIT.
+106200     EXIT.
+
+106400******************************************************************
+106500* 4100-WRITE-CONTROL-TOTALS - APPEND THIS RUN'S CUSTOMER-COUNTS,
+106600* RUN DATE, BATCH-WINDOW ELAPSED TIME AND THROUGHPUT TO THE
+106700* CONTROL-TOTALS FILE FOR VOLUME TRENDING AND AUDIT PROOF OF
+106800* WHAT THE RUN ACTUALLY PROCESSED.
+106900******************************************************************
+107000 4100-WRITE-CONTROL-TOTALS.
+107100     OPEN EXTEND CTLTOTS-FILE.
+107200     IF WS-CTLTOTS-STATUS = '05' OR WS-CTLTOTS-STATUS = '35'
+107300         OPEN OUTPUT CTLTOTS-FILE
+107400     END-IF.
+
+107600     MOVE SPACES TO CTLTOTS-RECORD.
+107700     MOVE WS-CURRENT-DATE TO CT-RUN-DATE.
+107800     MOVE CUSTOMER-COUNT TO CT-CUSTOMER-COUNT.
+107900     MOVE ACTIVE-COUNT TO CT-ACTIVE-COUNT.
+108000     MOVE INACTIVE-COUNT TO CT-INACTIVE-COUNT.
+108100     MOVE WS-ELAPSED-SECONDS TO CT-ELAPSED-SECONDS.
+108200     MOVE WS-THROUGHPUT-RATE TO CT-THROUGHPUT-RATE.
+108300     WRITE CTLTOTS-RECORD.
+
+108500     CLOSE CTLTOTS-FILE.
+108600 4100-EXIT.
+108700     EXIT.
+
+108900******************************************************************
+109000* 4150-CLEAR-CHECKPOINT - THE RUN FINISHED CLEANLY, SO EMPTY
+109100* THE CHECKPOINT FILE. A RERUN FOR TODAY'S RUN-ID SHOULD START
+109200* FROM RECORD ONE, NOT SKIP EVERYTHING AS ALREADY DONE.
+109300******************************************************************
+109400 4150-CLEAR-CHECKPOINT.
+109500     OPEN OUTPUT CHKPT-FILE.
+109600     CLOSE CHKPT-FILE.
+109700 4150-EXIT.
+109800     EXIT.
+
+110000******************************************************************
+110100* 4175-WRITE-JOB-AUDIT - RECORD WHO RAN THIS JOB, WHEN IT
+110200* STARTED AND ENDED, WHICH INPUT FILE IT READ, HOW MANY RECORDS
+110300* WERE PROCESSED, AND THE RETURN-CODE THE RUN IS ABOUT TO
+110400* FINISH WITH, SO A QUESTION ABOUT A PAST RUN'S NUMBERS CAN BE
+110500* TRACED BACK TO THE JOB THAT PRODUCED THEM.
+110600******************************************************************
+110700 4175-WRITE-JOB-AUDIT.
+110800     MOVE SPACES TO JOBAUDT-RECORD.
+110900     MOVE WS-RUN-ID TO JA-JOB-ID.
+111000     MOVE WS-OPERATOR-ID TO JA-OPERATOR-ID.
+111100     MOVE WS-BATCH-START-TS TO JA-START-TIMESTAMP.
+111200     MOVE WS-BATCH-END-TS TO JA-END-TIMESTAMP.
+111300     MOVE "CUSTREF" TO JA-INPUT-FILE-NAME.
+111400     MOVE WS-RECORD-COUNT TO JA-RECORD-COUNT.
+111500     MOVE RETURN-CODE TO JA-RETURN-CODE.
+111600     WRITE JOBAUDT-RECORD.
+111700 4175-EXIT.
+111800     EXIT.
+
+112000******************************************************************
+112100* 4500-DISCONNECT-DATABASE - DROP THE DATABASE CONNECTION FOR
+112200* THIS RUN.
+112300******************************************************************
+112400 4500-DISCONNECT-DATABASE.
+112500     IF DB-CONNECTED
+112600         EXEC SQL
+112700             DISCONNECT
+112800         END-EXEC
+112900     END-IF.
+113000 4500-EXIT.
+113100     EXIT.
