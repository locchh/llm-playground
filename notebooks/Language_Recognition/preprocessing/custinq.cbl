@@ -0,0 +1,218 @@
+000100******************************************************************
+000200* CUSTINQ - INTERACTIVE CUSTOMER INQUIRY TRANSACTION
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTINQ.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - ACCEPTS A CUSTOMER-ID FROM
+001500*                   THE CONSOLE, LOOKS THE CUSTOMER UP AND
+001600*                   DISPLAYS THE RESULT, REPEATING UNTIL THE
+001700*                   OPERATOR ENTERS 000000 TO QUIT. EVERY INQUIRY
+001800*                   IS LOGGED TO INQLOG REGARDLESS OF WHETHER THE
+001900*                   CUSTOMER WAS FOUND.
+001920* 2026-08-09  RDM   INITIALIZE-ROUTINE NOW CHECKS WS-INQLOG-
+001930*                   STATUS AFTER THE OPEN INSTEAD OF ASSUMING IT
+001940*                   SUCCEEDED. MAINLINE NOW SKIPS PROCESS-DATA
+001950*                   WHEN INITIALIZE-ROUTINE FAILS, AND CLEANUP NO
+001960*                   LONGER ZEROES A RETURN-CODE THAT INITIALIZE
+001970*                   SET NONZERO.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. X86-64.
+002400 OBJECT-COMPUTER. X86-64.
+002500 SPECIAL-NAMES.
+002600     CONSOLE IS CONSOLE.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT INQLOG-FILE ASSIGN TO "INQLOG"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         ACCESS MODE IS SEQUENTIAL
+003200         FILE STATUS IS WS-INQLOG-STATUS.
+
+003400     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         ACCESS MODE IS SEQUENTIAL
+003700         FILE STATUS IS WS-SECPARM-STATUS.
+
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  INQLOG-FILE
+004200     RECORDING MODE IS F.
+004300 01  INQLOG-RECORD.
+004400     05  IL-CUSTOMER-ID        PIC 9(06).
+004500     05  IL-FOUND-SW           PIC X(01).
+004600     05  IL-TIMESTAMP          PIC X(21).
+004700     05  FILLER                PIC X(20).
+
+004900* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+005000* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+005100 FD  SECPARM-FILE
+005200     RECORDING MODE IS F.
+005300 01  SECPARM-RECORD.
+005400     05  SP-DB-USERNAME        PIC X(20).
+005500     05  SP-DB-PASSWORD        PIC X(20).
+
+005700 WORKING-STORAGE SECTION.
+005800* INCLUDE CUSTOMER RECORD LAYOUT
+005900     COPY CUSTOMER.
+
+006100* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+006200     COPY DBCRED.
+
+006400 01  WS-VARIABLES.
+006500     05  WS-INQUIRY-ID         PIC 9(06) VALUE ZERO.
+
+006700 01  WS-FILE-SWITCHES.
+006800     05  WS-INQLOG-STATUS      PIC X(02) VALUE SPACES.
+006810         88  INQLOG-OK         VALUE '00'.
+006900     05  WS-INQUIRY-SW         PIC X(01) VALUE 'N'.
+007000         88  END-OF-INQUIRY    VALUE 'Y'.
+007100     05  WS-FOUND-SW           PIC X(01) VALUE 'N'.
+007200         88  CUSTOMER-WAS-FOUND VALUE 'Y'.
+
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     DISPLAY "CUSTOMER INQUIRY".
+007700     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+007750     IF RETURN-CODE = ZERO
+007770         PERFORM 2000-PROCESS-DATA THRU 2000-EXIT
+007780     ELSE
+007790         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+007795     END-IF.
+007900     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+008000     STOP RUN.
+
+008200******************************************************************
+008300* 1000-INITIALIZE-ROUTINE - OPEN THE INQUIRY LOG AND CONNECT TO
+008400* THE CUSTOMER DATABASE FOR THE RUN.
+008500******************************************************************
+008600 1000-INITIALIZE-ROUTINE.
+008700     OPEN OUTPUT INQLOG-FILE.
+008750     IF NOT INQLOG-OK
+008760         DISPLAY "UNABLE TO OPEN INQLOG, STATUS: "
+008770             WS-INQLOG-STATUS
+008780         MOVE 16 TO RETURN-CODE
+008790         GO TO 1000-EXIT
+008795     END-IF.
+
+008900     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+
+009100     EXEC SQL
+009200         CONNECT TO :WS-DB-NAME
+009300             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+009400     END-EXEC.
+009450     IF SQLCODE NOT = 0
+009460         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+009470             SQLCODE
+009480         MOVE 16 TO RETURN-CODE
+009490         GO TO 1000-EXIT
+009495     END-IF.
+009500 1000-EXIT.
+009600     EXIT.
+
+009800* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+009900     COPY LOADCRED.
+
+010100******************************************************************
+010200* 2000-PROCESS-DATA - ACCEPT A CUSTOMER-ID FROM THE CONSOLE AND
+010300* PROCESS ONE INQUIRY AT A TIME UNTIL THE OPERATOR QUITS.
+010400******************************************************************
+010500 2000-PROCESS-DATA.
+010600     PERFORM 2100-ACCEPT-CUSTOMER-ID THRU 2100-EXIT.
+010700     PERFORM 2200-PROCESS-ONE-INQUIRY THRU 2200-EXIT
+010800         UNTIL END-OF-INQUIRY.
+010900 2000-EXIT.
+011000     EXIT.
+
+011200 2100-ACCEPT-CUSTOMER-ID.
+011300     DISPLAY "ENTER CUSTOMER ID (000000 TO QUIT): "
+011400         WITH NO ADVANCING.
+011500     ACCEPT WS-INQUIRY-ID FROM CONSOLE.
+011600     IF WS-INQUIRY-ID = ZERO
+011700         SET END-OF-INQUIRY TO TRUE
+011800     END-IF.
+011900 2100-EXIT.
+012000     EXIT.
+
+012200 2200-PROCESS-ONE-INQUIRY.
+012300     PERFORM 2300-GET-CUSTOMER-DATA THRU 2300-EXIT.
+012400     PERFORM 2400-WRITE-INQUIRY-LOG THRU 2400-EXIT.
+012500     PERFORM 2100-ACCEPT-CUSTOMER-ID THRU 2100-EXIT.
+012600 2200-EXIT.
+012700     EXIT.
+
+012900******************************************************************
+013000* 2300-GET-CUSTOMER-DATA - LOOK UP THE REQUESTED CUSTOMER AND
+013100* DISPLAY THE RESULT TO THE OPERATOR.
+013200******************************************************************
+013300 2300-GET-CUSTOMER-DATA.
+013400     SET WS-FOUND-SW TO 'N'.
+013500     MOVE WS-INQUIRY-ID TO CUSTOMER-ID.
+
+013700     EXEC SQL
+013800         SELECT customer_id, customer_name, street, city, state,
+013900                zip_code, customer_phone, customer_email,
+014000                customer_status, customer_join_date,
+014100                customer_last_order
+014200         INTO :CUSTOMER-ID, :CUSTOMER-NAME, :STREET, :CITY,
+014300              :STATE, :ZIP-CODE, :CUSTOMER-PHONE, :CUSTOMER-EMAIL,
+014400              :CUSTOMER-STATUS, :CUSTOMER-JOIN-DATE,
+014500              :CUSTOMER-LAST-ORDER
+014600         FROM customers
+014700         WHERE customer_id = :CUSTOMER-ID
+014800     END-EXEC.
+
+015000     IF SQLCODE = 0
+015100         SET WS-FOUND-SW TO 'Y'
+015200         DISPLAY "CUSTOMER ID:    " CUSTOMER-ID
+015300         DISPLAY "NAME:           " CUSTOMER-NAME
+015400         DISPLAY "ADDRESS:        " STREET
+015500         DISPLAY "                " CITY ", " STATE " " ZIP-CODE
+015600         DISPLAY "PHONE:          " CUSTOMER-PHONE
+015700         DISPLAY "EMAIL:          " CUSTOMER-EMAIL
+015800         DISPLAY "STATUS:         " CUSTOMER-STATUS
+015900         DISPLAY "JOIN DATE:      " CUSTOMER-JOIN-DATE
+016000         DISPLAY "LAST ORDER:     " CUSTOMER-LAST-ORDER
+016100     ELSE
+016200         DISPLAY "CUSTOMER NOT FOUND FOR ID: " WS-INQUIRY-ID
+016300     END-IF.
+016400 2300-EXIT.
+016500     EXIT.
+
+016700******************************************************************
+016800* 2400-WRITE-INQUIRY-LOG - RECORD EVERY INQUIRY MADE, FOUND OR
+016900* NOT, FOR AUDIT PURPOSES.
+017000******************************************************************
+017100 2400-WRITE-INQUIRY-LOG.
+017200     MOVE SPACES TO INQLOG-RECORD.
+017300     MOVE WS-INQUIRY-ID TO IL-CUSTOMER-ID.
+017400     MOVE WS-FOUND-SW TO IL-FOUND-SW.
+017500     MOVE FUNCTION CURRENT-DATE TO IL-TIMESTAMP.
+017600     WRITE INQLOG-RECORD.
+017700 2400-EXIT.
+017800     EXIT.
+
+018000******************************************************************
+018100* 4000-CLEANUP-ROUTINE - DISCONNECT FROM THE DATABASE AND CLOSE
+018200* THE INQUIRY LOG.
+018300******************************************************************
+018400 4000-CLEANUP-ROUTINE.
+018500     EXEC SQL
+018600         DISCONNECT
+018700     END-EXEC.
+
+018900     IF INQLOG-OK
+018950         CLOSE INQLOG-FILE
+018990     END-IF.
+
+019100     DISPLAY "CUSTOMER INQUIRY COMPLETE".
+019300 4000-EXIT.
+019400     EXIT.
