@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* DBCRED - SHARED DATABASE-CREDENTIAL WORKING STORAGE
+000300******************************************************************
+000400* MODIFICATION HISTORY
+000500* ----------------------------------------------------------------
+000600* DATE        INIT  DESCRIPTION
+000700* 2026-08-08  RDM   ORIGINAL VERSION - HOLDS THE FIELDS SHARED BY
+000800*                   EVERY COPY OF THE LOAD-DB-CREDENTIALS UTILITY
+000900*                   PARAGRAPH (SEE LOADCRED.cpy) SO A CALLER CAN
+001000*                   PERFORM 1100-LOAD-DB-CREDENTIALS AND THEN
+001100*                   CONNECT USING WS-DB-NAME, WS-DB-USERNAME AND
+001200*                   WS-DB-PASSWORD RATHER THAN A LITERAL USER ID
+001300*                   AND PASSWORD COMPILED INTO THE PROGRAM.
+001400******************************************************************
+001500 01  WS-DB-CREDENTIALS.
+001600     05  WS-DB-NAME            PIC X(18) VALUE "MYDATABASE".
+001700     05  WS-DB-USERNAME        PIC X(20) VALUE SPACES.
+001800     05  WS-DB-PASSWORD        PIC X(20) VALUE SPACES.
+001900 01  WS-SECPARM-SWITCHES.
+002000     05  WS-SECPARM-STATUS     PIC X(02) VALUE SPACES.
+002100         88  SECPARM-OK        VALUE '00'.
