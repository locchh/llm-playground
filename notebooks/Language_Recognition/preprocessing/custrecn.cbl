@@ -0,0 +1,424 @@
+000100******************************************************************
+000200* CUSTRECN - DAY-OVER-DAY CUSTOMER EXTRACT RECONCILIATION
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTRECN.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - MATCH-MERGES TODAY'S
+001500*                   CUSTREF EXTRACT AGAINST YESTERDAY'S RETAINED
+001600*                   COPY (CUSTREFY), BOTH SORTED ASCENDING BY
+001700*                   CUSTOMER-ID, AND REPORTS CUSTOMER-IDS ADDED
+001800*                   SINCE YESTERDAY, DROPPED SINCE YESTERDAY, AND
+001900*                   RETAINED ON BOTH RUNS.
+002000* 2026-08-08  RDM   CUSTREFY NOW CARRIES YESTERDAY'S
+002100*                   CUSTOMER-NAME AND CUSTOMER-STATUS (WRITTEN BY
+002200*                   SAMPLE), SO AN ID RETAINED ON BOTH RUNS IS
+002300*                   LOOKED UP AGAINST TODAY'S LIVE DATABASE VALUES
+002400*                   AND REPORTED SEPARATELY AS CHANGED IF EITHER
+002500*                   FIELD DIFFERS INSTEAD OF BEING COUNTED AS A
+002600*                   PLAIN RETAIN. SAMPLE MUST RUN AFTER THIS
+002700*                   PROGRAM IN THE DAILY JOB STREAM SO CUSTREFY
+002800*                   STILL HOLDS YESTERDAY'S SNAPSHOT WHEN THIS
+002900*                   RUN READS IT.
+002920* 2026-08-09  RDM   NEITHER CUSTREF NOR CUSTREFY COMES IN
+002930*                   CUSTOMER-ID ORDER, SO THE MATCH-MERGE NOW
+002940*                   SORTS BOTH TO WORK FILES BEFORE COMPARING
+002950*                   THEM INSTEAD OF ASSUMING THEY ARE ALREADY
+002960*                   SEQUENCED. MAINLINE ALSO NOW SKIPS PROCESS-
+002970*                   DATA WHEN INITIALIZE-ROUTINE FAILS, AND
+002980*                   CLEANUP NO LONGER ZEROES A RETURN-CODE THAT
+002990*                   INITIALIZE OR PROCESS-DATA SET NONZERO.
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. X86-64.
+003400 OBJECT-COMPUTER. X86-64.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003610     SELECT CUSTREF-FILE ASSIGN TO "CUSTREF"
+003620         ORGANIZATION IS SEQUENTIAL
+003630         ACCESS MODE IS SEQUENTIAL
+003640         FILE STATUS IS WS-CUSTREF-STATUS.
+
+003650     SELECT TODAYSRT-FILE ASSIGN TO "TODSRTWK".
+
+003700     SELECT TODAY-FILE ASSIGN TO "TODSRT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE IS SEQUENTIAL
+004000         FILE STATUS IS WS-TODAY-STATUS.
+
+004110     SELECT CUSTREFY-FILE ASSIGN TO "CUSTREFY"
+004120         ORGANIZATION IS SEQUENTIAL
+004130         ACCESS MODE IS SEQUENTIAL
+004140         FILE STATUS IS WS-CUSTREFY-STATUS.
+
+004150     SELECT YESTSRT-FILE ASSIGN TO "YSTSRTWK".
+
+004200     SELECT YESTERDAY-FILE ASSIGN TO "YSTSRT"
+004300         ORGANIZATION IS SEQUENTIAL
+004400         ACCESS MODE IS SEQUENTIAL
+004500         FILE STATUS IS WS-YESTERDAY-STATUS.
+
+004700     SELECT RECNRPT-FILE ASSIGN TO "RECNRPT"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-RECNRPT-STATUS.
+
+005100     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+005200         ORGANIZATION IS SEQUENTIAL
+005300         ACCESS MODE IS SEQUENTIAL
+005400         FILE STATUS IS WS-SECPARM-STATUS.
+
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005710* CUSTREF-FILE IS THE RAW, UNSEQUENCED DAILY EXTRACT - SAMPLE'S
+005720* COMMENTS NOTE IT IS NEVER RESEQUENCED, SO IT IS SORTED BY
+005730* CUSTOMER-ID INTO TODAY-FILE BEFORE THE MATCH-MERGE RUNS.
+005740 FD  CUSTREF-FILE
+005750     RECORDING MODE IS F.
+005760 01  CUSTREF-RAW-RECORD.
+005770     05  CFR-CUSTOMER-ID       PIC 9(06).
+005780     05  FILLER                PIC X(74).
+
+005790 SD  TODAYSRT-FILE.
+005791 01  TODAYSRT-RECORD.
+005792     05  TS-CUSTOMER-ID        PIC 9(06).
+005793     05  FILLER                PIC X(74).
+
+005800 FD  TODAY-FILE
+005900     RECORDING MODE IS F.
+006000 01  TODAY-RECORD.
+006100     05  TR-CUSTOMER-ID        PIC 9(06).
+006200     05  FILLER                PIC X(74).
+
+006300* CUSTREFY-FILE IS YESTERDAY'S RETAINED SNAPSHOT AS SAMPLE LEFT
+006310* IT (IN THAT DAY'S CUSTREF READ ORDER), SORTED BY CUSTOMER-ID
+006320* INTO YESTERDAY-FILE BEFORE THE MATCH-MERGE RUNS.
+006330 FD  CUSTREFY-FILE
+006340     RECORDING MODE IS F.
+006350 01  CUSTREFY-RAW-RECORD.
+006360     05  CYR-CUSTOMER-ID       PIC 9(06).
+006370     05  CYR-CUSTOMER-NAME     PIC X(30).
+006380     05  CYR-CUSTOMER-STATUS   PIC X(01).
+006390     05  FILLER                PIC X(43).
+
+006391 SD  YESTSRT-FILE.
+006392 01  YESTSRT-RECORD.
+006393     05  YS-CUSTOMER-ID        PIC 9(06).
+006394     05  YS-CUSTOMER-NAME      PIC X(30).
+006395     05  YS-CUSTOMER-STATUS    PIC X(01).
+006396     05  FILLER                PIC X(43).
+
+006400* YESTERDAY'S RETAINED SNAPSHOT (CUSTREFY), WRITTEN BY SAMPLE,
+006500* NOW CARRIES CUSTOMER-NAME AND CUSTOMER-STATUS AS OF YESTERDAY
+006600* SO A RETAINED ID CAN BE CHECKED FOR A NAME OR STATUS CHANGE.
+006700 FD  YESTERDAY-FILE
+006800     RECORDING MODE IS F.
+006900 01  YESTERDAY-RECORD.
+007000     05  YR-CUSTOMER-ID        PIC 9(06).
+007100     05  YR-CUSTOMER-NAME      PIC X(30).
+007200     05  YR-CUSTOMER-STATUS    PIC X(01).
+007300     05  FILLER                PIC X(43).
+
+007500 FD  RECNRPT-FILE.
+007600 01  RECNRPT-LINE              PIC X(132).
+
+007800* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+007900* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+008000 FD  SECPARM-FILE
+008100     RECORDING MODE IS F.
+008200 01  SECPARM-RECORD.
+008300     05  SP-DB-USERNAME        PIC X(20).
+008400     05  SP-DB-PASSWORD        PIC X(20).
+
+008600 WORKING-STORAGE SECTION.
+008700* INCLUDE CUSTOMER RECORD LAYOUT
+008800     COPY CUSTOMER.
+
+009000* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+009100     COPY DBCRED.
+
+009300 01  WS-VARIABLES.
+009400     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+
+009600 01  WS-FILE-SWITCHES.
+009610     05  WS-CUSTREF-STATUS     PIC X(02) VALUE SPACES.
+009620         88  CUSTREF-OK        VALUE '00'.
+009630     05  WS-CUSTREFY-STATUS    PIC X(02) VALUE SPACES.
+009640         88  CUSTREFY-OK       VALUE '00'.
+009700     05  WS-TODAY-STATUS       PIC X(02) VALUE SPACES.
+009800         88  TODAY-OK          VALUE '00'.
+009900     05  WS-YESTERDAY-STATUS   PIC X(02) VALUE SPACES.
+010000         88  YESTERDAY-OK      VALUE '00'.
+010100     05  WS-RECNRPT-STATUS     PIC X(02) VALUE SPACES.
+010200     05  WS-TODAY-SW           PIC X(01) VALUE 'N'.
+010300         88  END-OF-TODAY      VALUE 'Y'.
+010400     05  WS-YESTERDAY-SW       PIC X(01) VALUE 'N'.
+010500         88  END-OF-YESTERDAY  VALUE 'Y'.
+010510     05  WS-YESTERDAY-FOUND-SW PIC X(01) VALUE 'Y'.
+010520         88  YESTERDAY-EXISTS  VALUE 'Y'.
+
+010700 01  WS-RECONCILE-COUNTS.
+010800     05  WS-ADDED-COUNT        PIC 9(05) VALUE ZERO.
+010900     05  WS-DROPPED-COUNT      PIC 9(05) VALUE ZERO.
+011000     05  WS-RETAINED-COUNT     PIC 9(05) VALUE ZERO.
+011100     05  WS-CHANGED-COUNT      PIC 9(05) VALUE ZERO.
+
+011300 01  WS-REPORT-LINES.
+011400     05  WS-HEADER-LINE.
+011500         10  FILLER            PIC X(30) VALUE
+011600             "CUSTOMER RECONCILIATION REPORT".
+011700         10  FILLER            PIC X(12) VALUE "  RUN DATE: ".
+011800         10  WS-HDR-DATE       PIC X(10) VALUE SPACES.
+011900     05  WS-DETAIL-LINE.
+012000         10  FILLER            PIC X(03) VALUE SPACES.
+012100         10  WS-DTL-ID         PIC 9(06).
+012200         10  FILLER            PIC X(02) VALUE SPACES.
+012300         10  WS-DTL-STATUS     PIC X(20).
+012400     05  WS-SUMMARY-LINE.
+012500         10  FILLER            PIC X(20) VALUE SPACES.
+012600         10  WS-SUM-LABEL      PIC X(20).
+012700         10  WS-SUM-VALUE      PIC ZZZ,ZZ9.
+
+012900 PROCEDURE DIVISION.
+013000 0000-MAINLINE.
+013100     DISPLAY "CUSTOMER RECONCILIATION REPORT".
+013200     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+013250     IF RETURN-CODE = ZERO
+013270         PERFORM 2000-PROCESS-DATA THRU 2000-EXIT
+013280     ELSE
+013290         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+013295     END-IF.
+013400     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+013500     STOP RUN.
+
+013700******************************************************************
+013800* 1000-INITIALIZE-ROUTINE - CONFIRM TODAY'S EXTRACT AND YESTERDAY'S
+013900* RETAINED COPY ARE PRESENT, OPEN THE RECONCILIATION REPORT, AND
+014000* PRINT THE REPORT HEADER. THE ACTUAL ASCENDING-BY-CUSTOMER-ID
+014050* SORT OF BOTH FILES HAPPENS IN 2000-PROCESS-DATA, SINCE SORT
+014060* USING/GIVING MUST OWN THE OPEN/CLOSE OF THE FILES IT TOUCHES.
+014100* IF NO RETAINED COPY EXISTS YET (FIRST RUN), EVERY CUSTOMER ON
+014150* TODAY'S EXTRACT IS TREATED AS ADDED.
+014200******************************************************************
+014300 1000-INITIALIZE-ROUTINE.
+014400     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+
+014550     OPEN OUTPUT RECNRPT-FILE.
+
+014600     OPEN INPUT CUSTREF-FILE.
+014700     IF NOT CUSTREF-OK
+014800         DISPLAY "UNABLE TO OPEN CUSTREF, STATUS: "
+014900             WS-CUSTREF-STATUS
+015000         MOVE 16 TO RETURN-CODE
+015100         GO TO 1000-EXIT
+015200     END-IF.
+015210     CLOSE CUSTREF-FILE.
+
+015400     OPEN INPUT CUSTREFY-FILE.
+015500     IF NOT CUSTREFY-OK
+015600         DISPLAY "NO RETAINED CUSTREFY FOUND, STATUS: "
+015700             WS-CUSTREFY-STATUS
+015800         DISPLAY "TREATING ALL OF TODAY'S CUSTOMERS AS ADDED"
+015900         SET END-OF-YESTERDAY TO TRUE
+015950         MOVE 'N' TO WS-YESTERDAY-FOUND-SW
+016000     ELSE
+016010         CLOSE CUSTREFY-FILE
+016020     END-IF.
+
+016300     MOVE WS-CURRENT-DATE TO WS-HDR-DATE.
+016400     WRITE RECNRPT-LINE FROM WS-HEADER-LINE.
+
+016600     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+
+016800     EXEC SQL
+016900         CONNECT TO :WS-DB-NAME
+017000             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+017100     END-EXEC.
+017150     IF SQLCODE NOT = 0
+017160         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+017170             SQLCODE
+017180         MOVE 16 TO RETURN-CODE
+017190         GO TO 1000-EXIT
+017195     END-IF.
+017200 1000-EXIT.
+017300     EXIT.
+
+017500* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+017600     COPY LOADCRED.
+
+017800******************************************************************
+017900* 2000-PROCESS-DATA - MATCH-MERGE THE TWO SORTED CUSTOMER-ID
+018000* SEQUENCES AND REPORT THE DELTA BETWEEN THEM.
+018100******************************************************************
+017950* THE MATCH-MERGE IN 2300-MATCH-ONE-PAIR REQUIRES BOTH SIDES IN
+017960* ASCENDING CUSTOMER-ID SEQUENCE. NEITHER CUSTREF NOR CUSTREFY IS
+017970* GUARANTEED TO BE IN THAT ORDER (CUSTREF IS NEVER RESEQUENCED,
+017980* AND CUSTREFY MIRRORS WHATEVER ORDER CUSTREF WAS IN THE DAY IT
+017990* WAS WRITTEN), SO BOTH ARE SORTED HERE BEFORE THE MERGE RUNS.
+018200 2000-PROCESS-DATA.
+018210     SORT TODAYSRT-FILE
+018220         ON ASCENDING KEY TS-CUSTOMER-ID
+018230         USING CUSTREF-FILE
+018240         GIVING TODAY-FILE.
+018250     OPEN INPUT TODAY-FILE.
+
+018260     IF YESTERDAY-EXISTS
+018270         SORT YESTSRT-FILE
+018280             ON ASCENDING KEY YS-CUSTOMER-ID
+018290             USING CUSTREFY-FILE
+018295             GIVING YESTERDAY-FILE
+018310         OPEN INPUT YESTERDAY-FILE
+018320     END-IF.
+
+018330     PERFORM 2100-READ-TODAY-RECORD THRU 2100-EXIT.
+018400     IF NOT END-OF-YESTERDAY
+018500         PERFORM 2200-READ-YESTERDAY-RECORD THRU 2200-EXIT
+018600     END-IF.
+
+018800     PERFORM 2300-MATCH-ONE-PAIR THRU 2300-EXIT
+018900         UNTIL END-OF-TODAY AND END-OF-YESTERDAY.
+019000 2000-EXIT.
+019100     EXIT.
+
+019300 2100-READ-TODAY-RECORD.
+019400     READ TODAY-FILE
+019500         AT END
+019600             SET END-OF-TODAY TO TRUE
+019700     END-READ.
+019800 2100-EXIT.
+019900     EXIT.
+
+020100 2200-READ-YESTERDAY-RECORD.
+020200     READ YESTERDAY-FILE
+020300         AT END
+020400             SET END-OF-YESTERDAY TO TRUE
+020500     END-READ.
+020600 2200-EXIT.
+020700     EXIT.
+
+020900******************************************************************
+021000* 2300-MATCH-ONE-PAIR - COMPARE THE CURRENT TODAY/YESTERDAY KEYS
+021100* AND ADVANCE WHICHEVER SIDE (OR BOTH) MATCHED THE LOWER KEY.
+021200******************************************************************
+021300 2300-MATCH-ONE-PAIR.
+021400     EVALUATE TRUE
+021500         WHEN END-OF-YESTERDAY
+021600             PERFORM 2400-REPORT-ADDED THRU 2400-EXIT
+021700             PERFORM 2100-READ-TODAY-RECORD THRU 2100-EXIT
+021800         WHEN END-OF-TODAY
+021900             PERFORM 2500-REPORT-DROPPED THRU 2500-EXIT
+022000             PERFORM 2200-READ-YESTERDAY-RECORD THRU 2200-EXIT
+022100         WHEN TR-CUSTOMER-ID < YR-CUSTOMER-ID
+022200             PERFORM 2400-REPORT-ADDED THRU 2400-EXIT
+022300             PERFORM 2100-READ-TODAY-RECORD THRU 2100-EXIT
+022400         WHEN TR-CUSTOMER-ID > YR-CUSTOMER-ID
+022500             PERFORM 2500-REPORT-DROPPED THRU 2500-EXIT
+022600             PERFORM 2200-READ-YESTERDAY-RECORD THRU 2200-EXIT
+022700         WHEN OTHER
+022800             ADD 1 TO WS-RETAINED-COUNT
+022900             PERFORM 2350-CHECK-FOR-CHANGE THRU 2350-EXIT
+023000             PERFORM 2100-READ-TODAY-RECORD THRU 2100-EXIT
+023100             PERFORM 2200-READ-YESTERDAY-RECORD THRU 2200-EXIT
+023200     END-EVALUATE.
+023300 2300-EXIT.
+023400     EXIT.
+
+023600 2400-REPORT-ADDED.
+023700     ADD 1 TO WS-ADDED-COUNT.
+023800     MOVE SPACES TO WS-DETAIL-LINE.
+023900     MOVE TR-CUSTOMER-ID TO WS-DTL-ID.
+024000     MOVE "ADDED SINCE YESTERDAY" TO WS-DTL-STATUS.
+024100     WRITE RECNRPT-LINE FROM WS-DETAIL-LINE.
+024200 2400-EXIT.
+024300     EXIT.
+
+024500 2500-REPORT-DROPPED.
+024600     ADD 1 TO WS-DROPPED-COUNT.
+024700     MOVE SPACES TO WS-DETAIL-LINE.
+024800     MOVE YR-CUSTOMER-ID TO WS-DTL-ID.
+024900     MOVE "DROPPED SINCE YESTERDAY" TO WS-DTL-STATUS.
+025000     WRITE RECNRPT-LINE FROM WS-DETAIL-LINE.
+025100 2500-EXIT.
+025200     EXIT.
+
+025400******************************************************************
+025500* 2350-CHECK-FOR-CHANGE - AN ID RETAINED ON BOTH RUNS. LOOK UP
+025600* ITS CURRENT NAME AND STATUS AND COMPARE THEM AGAINST YESTERDAY'S
+025700* RETAINED VALUES FROM CUSTREFY. REPORT A CHANGE SEPARATELY FROM
+025800* A PLAIN RETAIN SO A NAME CORRECTION OR STATUS TRANSITION DOES
+025900* NOT GO UNNOTICED.
+026000******************************************************************
+026100 2350-CHECK-FOR-CHANGE.
+026200     MOVE TR-CUSTOMER-ID TO CUSTOMER-ID.
+026300     EXEC SQL
+026400         SELECT customer_name, customer_status
+026500         INTO :CUSTOMER-NAME, :CUSTOMER-STATUS
+026600         FROM customers
+026700         WHERE customer_id = :CUSTOMER-ID
+026800     END-EXEC.
+
+027000     IF SQLCODE = 0
+027100         IF CUSTOMER-NAME NOT = YR-CUSTOMER-NAME
+027200                 OR CUSTOMER-STATUS NOT = YR-CUSTOMER-STATUS
+027300             PERFORM 2600-REPORT-CHANGED THRU 2600-EXIT
+027400         END-IF
+027500     ELSE
+027600         DISPLAY "UNABLE TO LOOK UP CUSTOMER " TR-CUSTOMER-ID
+027700             " FOR CHANGE COMPARISON, SQLCODE: " SQLCODE
+027800     END-IF.
+027900 2350-EXIT.
+028000     EXIT.
+
+028200 2600-REPORT-CHANGED.
+028300     ADD 1 TO WS-CHANGED-COUNT.
+028400     MOVE SPACES TO WS-DETAIL-LINE.
+028500     MOVE TR-CUSTOMER-ID TO WS-DTL-ID.
+028600     MOVE "NAME/STATUS CHANGED" TO WS-DTL-STATUS.
+028700     WRITE RECNRPT-LINE FROM WS-DETAIL-LINE.
+028800 2600-EXIT.
+028900     EXIT.
+
+029100******************************************************************
+029200* 4000-CLEANUP-ROUTINE - PRINT THE SUMMARY COUNTS AND CLOSE ALL
+029300* FILES.
+029400******************************************************************
+029500 4000-CLEANUP-ROUTINE.
+029600     MOVE SPACES TO WS-SUMMARY-LINE.
+029700     MOVE "ADDED:              " TO WS-SUM-LABEL.
+029800     MOVE WS-ADDED-COUNT TO WS-SUM-VALUE.
+029900     WRITE RECNRPT-LINE FROM WS-SUMMARY-LINE.
+
+030100     MOVE "DROPPED:            " TO WS-SUM-LABEL.
+030200     MOVE WS-DROPPED-COUNT TO WS-SUM-VALUE.
+030300     WRITE RECNRPT-LINE FROM WS-SUMMARY-LINE.
+
+030500     MOVE "RETAINED:           " TO WS-SUM-LABEL.
+030600     MOVE WS-RETAINED-COUNT TO WS-SUM-VALUE.
+030700     WRITE RECNRPT-LINE FROM WS-SUMMARY-LINE.
+
+030900     MOVE "CHANGED:            " TO WS-SUM-LABEL.
+031000     MOVE WS-CHANGED-COUNT TO WS-SUM-VALUE.
+031100     WRITE RECNRPT-LINE FROM WS-SUMMARY-LINE.
+
+031300     EXEC SQL
+031400         DISCONNECT
+031500     END-EXEC.
+
+031700     IF RETURN-CODE = ZERO
+031710         CLOSE TODAY-FILE
+031720         IF YESTERDAY-EXISTS
+031730             CLOSE YESTERDAY-FILE
+031740         END-IF
+031750     END-IF.
+031900     CLOSE RECNRPT-FILE.
+
+032100     DISPLAY "CUSTOMER RECONCILIATION COMPLETE".
+032300 4000-EXIT.
+032400     EXIT.
