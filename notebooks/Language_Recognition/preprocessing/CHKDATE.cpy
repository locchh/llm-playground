@@ -0,0 +1,78 @@
+000100******************************************************************
+000200* CHKDATE - CHECK-DATE-FORMAT UTILITY PARAGRAPH
+000300******************************************************************
+000400* MODIFICATION HISTORY
+000500* ----------------------------------------------------------------
+000600* DATE        INIT  DESCRIPTION
+000700* 2026-08-08  RDM   ORIGINAL VERSION - VALIDATES DC-DATE-FIELD
+000800*                   (SEE DATECHK.cpy) IS A GENUINE CCYY-MM-DD
+000900*                   DATE, NOT SPACES, NOT ZEROS, NOT MALFORMED,
+001000*                   BEFORE IT IS USED IN ANY COMPARISON OR
+001100*                   REPORT. CALLERS MOVE THE DATE TO BE CHECKED
+001200*                   INTO DC-DATE-FIELD, PERFORM CHECK-DATE-FORMAT
+001300*                   THRU CHECK-DATE-FORMAT-EXIT, AND TEST
+001400*                   DATE-FORMAT-OK / DATE-FORMAT-BAD. ON A BAD
+001500*                   DATE, DC-DATE-REASON EXPLAINS WHY.
+001600******************************************************************
+001700 CHECK-DATE-FORMAT.
+001800     SET DATE-FORMAT-OK TO TRUE.
+001900     MOVE SPACES TO DC-DATE-REASON.
+
+002100     IF DC-DATE-FIELD = SPACES
+002200         SET DATE-FORMAT-BAD TO TRUE
+002300         MOVE "DATE IS BLANK" TO DC-DATE-REASON
+002400         GO TO CHECK-DATE-FORMAT-EXIT
+002500     END-IF.
+
+002700     IF DC-DATE-FIELD = "0000-00-00"
+002800         SET DATE-FORMAT-BAD TO TRUE
+002900         MOVE "DATE IS ALL ZEROS" TO DC-DATE-REASON
+003000         GO TO CHECK-DATE-FORMAT-EXIT
+003100     END-IF.
+
+003300     IF DC-DATE-FIELD(5:1) NOT = "-"
+003400             OR DC-DATE-FIELD(8:1) NOT = "-"
+003500         SET DATE-FORMAT-BAD TO TRUE
+003600         MOVE "DATE NOT CCYY-MM-DD" TO DC-DATE-REASON
+003700         GO TO CHECK-DATE-FORMAT-EXIT
+003800     END-IF.
+
+004000     SET DC-DATE-IS-NUMERIC TO TRUE.
+004100     IF DC-DATE-FIELD(1:4) IS NOT NUMERIC
+004200         SET DC-DATE-NOT-NUMERIC TO TRUE
+004300     END-IF.
+004400     IF DC-DATE-FIELD(6:2) IS NOT NUMERIC
+004500         SET DC-DATE-NOT-NUMERIC TO TRUE
+004600     END-IF.
+004700     IF DC-DATE-FIELD(9:2) IS NOT NUMERIC
+004800         SET DC-DATE-NOT-NUMERIC TO TRUE
+004900     END-IF.
+005000     IF DC-DATE-NOT-NUMERIC
+005100         SET DATE-FORMAT-BAD TO TRUE
+005200         MOVE "DATE NOT CCYY-MM-DD" TO DC-DATE-REASON
+005300         GO TO CHECK-DATE-FORMAT-EXIT
+005400     END-IF.
+
+005600     MOVE DC-DATE-FIELD(1:4) TO DC-DATE-CCYY.
+005700     MOVE DC-DATE-FIELD(6:2) TO DC-DATE-MM.
+005800     MOVE DC-DATE-FIELD(9:2) TO DC-DATE-DD.
+
+006000     IF DC-DATE-CCYY < 1900 OR DC-DATE-CCYY > 2099
+006100         SET DATE-FORMAT-BAD TO TRUE
+006200         MOVE "YEAR OUT OF RANGE" TO DC-DATE-REASON
+006300         GO TO CHECK-DATE-FORMAT-EXIT
+006400     END-IF.
+
+006600     IF DC-DATE-MM < 1 OR DC-DATE-MM > 12
+006700         SET DATE-FORMAT-BAD TO TRUE
+006800         MOVE "MONTH OUT OF RANGE" TO DC-DATE-REASON
+006900         GO TO CHECK-DATE-FORMAT-EXIT
+007000     END-IF.
+
+007200     IF DC-DATE-DD < 1 OR DC-DATE-DD > 31
+007300         SET DATE-FORMAT-BAD TO TRUE
+007400         MOVE "DAY OUT OF RANGE" TO DC-DATE-REASON
+007500         GO TO CHECK-DATE-FORMAT-EXIT
+007600     END-IF.
+007700 CHECK-DATE-FORMAT-EXIT.
+007800     EXIT.
