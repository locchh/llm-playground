@@ -0,0 +1,435 @@
+000100******************************************************************
+000200* CUSTRGN - CUSTOMER REGION CONTROL-BREAK SUMMARY REPORT
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTRGN.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - SORTS CUSTOMERS BY
+001500*                   CUSTOMER-REGION (DERIVED FROM STATE) AND
+001600*                   PRINTS A PAGED REPORT WITH ACTIVE/INACTIVE/
+001700*                   TOTAL SUBTOTALS ON EACH REGION BREAK AND A
+001800*                   GRAND TOTAL AT THE END.
+001900* 2026-08-08  RDM   REPLACED THE SET-BASED RGN-CURSOR WITH A
+002000*                   KEYED SELECT PER CUSTREF RECORD SO A GAP OR
+002100*                   OUT-OF-SEQUENCE ID CANNOT PULL BACK THE
+002200*                   WRONG CUSTOMER'S ROW.
+002220* 2026-08-09  RDM   MAINLINE NOW SKIPS SORT-CUSTOMERS AND
+002230*                   PRINT-REPORT WHEN INITIALIZE-ROUTINE FAILS,
+002240*                   AND CLEANUP NO LONGER ZEROES A RETURN-CODE
+002250*                   THAT INITIALIZE OR PROCESS-DATA SET NONZERO.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. X86-64.
+002700 OBJECT-COMPUTER. X86-64.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CUSTREF-FILE ASSIGN TO "CUSTREF"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         ACCESS MODE IS SEQUENTIAL
+003300         FILE STATUS IS WS-CUSTREF-STATUS.
+
+003500     SELECT SORTWK-FILE ASSIGN TO "SORTWK2".
+
+003700     SELECT SORTOUT-FILE ASSIGN TO "RGNSORT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE IS SEQUENTIAL
+004000         FILE STATUS IS WS-SORTOUT-STATUS.
+
+004200     SELECT CUSTRGN-FILE ASSIGN TO "CUSTRGN"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-CUSTRGN-STATUS.
+
+004600     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         ACCESS MODE IS SEQUENTIAL
+004900         FILE STATUS IS WS-SECPARM-STATUS.
+
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  CUSTREF-FILE
+005400     RECORDING MODE IS F.
+005500 01  CUSTREF-RECORD.
+005600     05  CR-CUSTOMER-ID        PIC 9(06).
+005700     05  FILLER                PIC X(74).
+
+005900 SD  SORTWK-FILE.
+006000 01  SORTWK-RECORD.
+006100     05  WK-CUSTOMER-REGION    PIC X(02).
+006200     05  WK-CUSTOMER-ID        PIC 9(06).
+006300     05  WK-CUSTOMER-NAME      PIC X(30).
+006400     05  WK-CUSTOMER-STATUS    PIC X(01).
+
+006600 FD  SORTOUT-FILE
+006700     RECORDING MODE IS F.
+006800 01  SORTOUT-RECORD.
+006900     05  SO-CUSTOMER-REGION    PIC X(02).
+007000     05  SO-CUSTOMER-ID        PIC 9(06).
+007100     05  SO-CUSTOMER-NAME      PIC X(30).
+007200     05  SO-CUSTOMER-STATUS    PIC X(01).
+
+007400 FD  CUSTRGN-FILE.
+007500 01  CUSTRGN-LINE              PIC X(132).
+
+007700* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+007800* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+007900 FD  SECPARM-FILE
+008000     RECORDING MODE IS F.
+008100 01  SECPARM-RECORD.
+008200     05  SP-DB-USERNAME        PIC X(20).
+008300     05  SP-DB-PASSWORD        PIC X(20).
+
+008500 WORKING-STORAGE SECTION.
+008600* INCLUDE CUSTOMER RECORD LAYOUT
+008700     COPY CUSTOMER.
+
+008900* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+009000     COPY DBCRED.
+
+009200 01  WS-VARIABLES.
+009300     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+
+009500 01  WS-FILE-SWITCHES.
+009600     05  WS-CUSTREF-STATUS     PIC X(02) VALUE SPACES.
+009700         88  CUSTREF-OK        VALUE '00'.
+009800     05  WS-SORTOUT-STATUS     PIC X(02) VALUE SPACES.
+009900     05  WS-CUSTRGN-STATUS     PIC X(02) VALUE SPACES.
+010000     05  WS-CUSTREF-SW         PIC X(01) VALUE 'N'.
+010100         88  END-OF-CUSTREF    VALUE 'Y'.
+010200     05  WS-SORTOUT-SW         PIC X(01) VALUE 'N'.
+010300         88  END-OF-SORTOUT    VALUE 'Y'.
+
+010500 01  WS-CONTROL-BREAK-FIELDS.
+010600     05  WS-PRIOR-REGION       PIC X(02) VALUE SPACES.
+010700     05  WS-FIRST-RECORD-SW    PIC X(01) VALUE 'Y'.
+010800         88  FIRST-RECORD      VALUE 'Y'.
+010900     05  WS-REGION-TOTAL       PIC 9(05) VALUE ZERO.
+011000     05  WS-REGION-ACTIVE      PIC 9(05) VALUE ZERO.
+011100     05  WS-REGION-INACTIVE    PIC 9(05) VALUE ZERO.
+011200     05  WS-GRAND-TOTAL        PIC 9(05) VALUE ZERO.
+011300     05  WS-GRAND-ACTIVE       PIC 9(05) VALUE ZERO.
+011400     05  WS-GRAND-INACTIVE     PIC 9(05) VALUE ZERO.
+
+011600 01  WS-PAGE-CONTROL.
+011700     05  WS-PAGE-NUMBER        PIC 9(04) VALUE ZERO.
+011800     05  WS-LINE-COUNT         PIC 9(03) VALUE ZERO.
+011900     05  WS-LINES-PER-PAGE     PIC 9(03) VALUE 050.
+
+012100 01  WS-REPORT-LINES.
+012200     05  WS-RUN-HEADER-1.
+012300         10  FILLER            PIC X(30) VALUE
+012400             "CUSTOMER REGION SUMMARY REPORT".
+012500         10  FILLER            PIC X(08) VALUE "  PAGE: ".
+012600         10  WS-HDR-PAGE       PIC ZZZ9.
+012700     05  WS-RUN-HEADER-2.
+012800         10  FILLER            PIC X(11) VALUE "RUN DATE: ".
+012900         10  WS-HDR-DATE       PIC X(10) VALUE SPACES.
+013000     05  WS-COLUMN-HEADER.
+013100         10  FILLER            PIC X(03) VALUE SPACES.
+013200         10  FILLER            PIC X(06) VALUE "REGION".
+013300         10  FILLER            PIC X(05) VALUE SPACES.
+013400         10  FILLER            PIC X(11) VALUE "CUSTOMER-ID".
+013500         10  FILLER            PIC X(05) VALUE SPACES.
+013600         10  FILLER            PIC X(30) VALUE "CUSTOMER-NAME".
+013700     05  WS-DETAIL-LINE.
+013800         10  FILLER            PIC X(03) VALUE SPACES.
+013900         10  WS-DTL-REGION     PIC X(06).
+014000         10  FILLER            PIC X(05) VALUE SPACES.
+014100         10  WS-DTL-ID         PIC 9(06).
+014200         10  FILLER            PIC X(05) VALUE SPACES.
+014300         10  WS-DTL-NAME       PIC X(30).
+014400     05  WS-SUBTOTAL-LINE.
+014500         10  FILLER            PIC X(03) VALUE SPACES.
+014600         10  FILLER            PIC X(09) VALUE "REGION: ".
+014700         10  WS-SUB-REGION     PIC X(06).
+014800         10  FILLER            PIC X(10) VALUE "  ACTIVE: ".
+014900         10  WS-SUB-ACTIVE     PIC ZZZ,ZZ9.
+015000         10  FILLER            PIC X(12) VALUE "  INACTIVE: ".
+015100         10  WS-SUB-INACTIVE   PIC ZZZ,ZZ9.
+015200         10  FILLER            PIC X(09) VALUE "  TOTAL: ".
+015300         10  WS-SUB-TOTAL      PIC ZZZ,ZZ9.
+015400     05  WS-TOTAL-LINE.
+015500         10  FILLER            PIC X(03) VALUE SPACES.
+015600         10  FILLER            PIC X(14) VALUE "GRAND ACTIVE: ".
+015700         10  WS-TOT-ACTIVE     PIC ZZZ,ZZ9.
+015800         10  FILLER            PIC X(17) VALUE
+015900             "  GRAND INACTIVE:".
+016000         10  WS-TOT-INACTIVE   PIC ZZZ,ZZ9.
+016100         10  FILLER            PIC X(15) VALUE "  GRAND TOTAL: ".
+016200         10  WS-TOT-TOTAL      PIC ZZZ,ZZ9.
+
+016400 PROCEDURE DIVISION.
+016500 0000-MAINLINE.
+016600     DISPLAY "CUSTOMER REGION SUMMARY REPORT".
+016700     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+016750     IF RETURN-CODE = ZERO
+016770         PERFORM 2000-SORT-CUSTOMERS THRU 2000-EXIT
+016775         IF RETURN-CODE = ZERO
+016777             PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+016779         END-IF
+016790     ELSE
+016795         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+016798     END-IF.
+017000     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+017100     STOP RUN.
+
+017300******************************************************************
+017400* 1000-INITIALIZE-ROUTINE - OPEN THE REPORT FILE AND CONNECT TO
+017500* THE CUSTOMER DATABASE. CUSTREF-FILE IS OPENED BY THE SORT'S
+017600* INPUT PROCEDURE, NOT HERE.
+017700******************************************************************
+017800 1000-INITIALIZE-ROUTINE.
+017900     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+018000     OPEN OUTPUT CUSTRGN-FILE.
+
+018200     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+018300     PERFORM 1200-CONNECT-DATABASE THRU 1200-EXIT.
+018400 1000-EXIT.
+018500     EXIT.
+
+018700* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+018800     COPY LOADCRED.
+
+019000******************************************************************
+019100* 1200-CONNECT-DATABASE - CONNECT TO THE CUSTOMER DATABASE FOR
+019200* USE BY 2130-GET-CUSTOMER-DATA'S PER-CUSTOMER KEYED LOOKUP.
+019300******************************************************************
+019400 1200-CONNECT-DATABASE.
+019500     EXEC SQL
+019600         CONNECT TO :WS-DB-NAME
+019700             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+019800     END-EXEC.
+019850     IF SQLCODE NOT = 0
+019860         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+019870             SQLCODE
+019880         MOVE 16 TO RETURN-CODE
+019890     END-IF.
+019900 1200-EXIT.
+020000     EXIT.
+
+020200******************************************************************
+020300* 2000-SORT-CUSTOMERS - LOOK UP EVERY CUSTOMER ON CUSTREF, DERIVE
+020400* ITS REGION FROM STATE, AND FEED IT INTO THE SORT BY REGION,
+020500* PRODUCING SORTOUT-FILE FOR THE CONTROL-BREAK PRINT PASS.
+020600******************************************************************
+020700 2000-SORT-CUSTOMERS.
+020800     SORT SORTWK-FILE
+020900         ON ASCENDING KEY WK-CUSTOMER-REGION
+021000         INPUT PROCEDURE 2100-BUILD-SORT-INPUT
+021100         GIVING SORTOUT-FILE.
+021200 2000-EXIT.
+021300     EXIT.
+
+021500 2100-BUILD-SORT-INPUT.
+021600     OPEN INPUT CUSTREF-FILE.
+021700     IF NOT CUSTREF-OK
+021800         DISPLAY "UNABLE TO OPEN CUSTREF, STATUS: "
+021900             WS-CUSTREF-STATUS
+022000         MOVE 16 TO RETURN-CODE
+022100         GO TO 2100-EXIT
+022200     END-IF.
+
+022400     PERFORM 2110-READ-CUSTREF-RECORD THRU 2110-EXIT.
+022500     PERFORM 2120-RELEASE-ONE-CUSTOMER THRU 2120-EXIT
+022600         UNTIL END-OF-CUSTREF.
+
+022800     CLOSE CUSTREF-FILE.
+022900 2100-EXIT.
+023000     EXIT.
+
+023200 2110-READ-CUSTREF-RECORD.
+023300     READ CUSTREF-FILE
+023400         AT END
+023500             SET END-OF-CUSTREF TO TRUE
+023600     END-READ.
+023700 2110-EXIT.
+023800     EXIT.
+
+024000 2120-RELEASE-ONE-CUSTOMER.
+024100     PERFORM 2130-GET-CUSTOMER-DATA THRU 2130-EXIT.
+024200     IF SQLCODE = 0
+024300         PERFORM 2140-DERIVE-CUSTOMER-REGION THRU 2140-EXIT
+024400         MOVE CUSTOMER-REGION TO WK-CUSTOMER-REGION
+024500         MOVE CUSTOMER-ID TO WK-CUSTOMER-ID
+024600         MOVE CUSTOMER-NAME TO WK-CUSTOMER-NAME
+024700         MOVE CUSTOMER-STATUS TO WK-CUSTOMER-STATUS
+024800         RELEASE SORTWK-RECORD
+024900     END-IF.
+025000     PERFORM 2110-READ-CUSTREF-RECORD THRU 2110-EXIT.
+025100 2120-EXIT.
+025200     EXIT.
+
+025400******************************************************************
+025500* 2130-GET-CUSTOMER-DATA - LOOK UP THE ONE CUSTOMER ROW FOR THE
+025600* CURRENT CUSTREF ID BY PRIMARY KEY, NOT A SET-BASED CURSOR, SO
+025700* A GAP OR OUT-OF-SEQUENCE ID IN CUSTREF CANNOT PULL BACK AN
+025800* UNRELATED CUSTOMER'S ROW.
+025900******************************************************************
+026000 2130-GET-CUSTOMER-DATA.
+026100     MOVE CR-CUSTOMER-ID TO CUSTOMER-ID.
+026200     EXEC SQL
+026300         SELECT customer_name, state, customer_status
+026400         INTO :CUSTOMER-NAME, :STATE, :CUSTOMER-STATUS
+026500         FROM customers
+026600         WHERE customer_id = :CUSTOMER-ID
+026700     END-EXEC.
+026800 2130-EXIT.
+026900     EXIT.
+
+027100******************************************************************
+027200* 2140-DERIVE-CUSTOMER-REGION - SET CUSTOMER-REGION FROM STATE,
+027300* THE SAME MAPPING SAMPLE APPLIES WHEN IT FETCHES A CUSTOMER.
+027400******************************************************************
+027500 2140-DERIVE-CUSTOMER-REGION.
+027600     EVALUATE STATE
+027700         WHEN "CT" WHEN "ME" WHEN "MA" WHEN "NH" WHEN "RI"
+027800         WHEN "VT" WHEN "NJ" WHEN "NY" WHEN "PA"
+027900             SET REGION-NORTHEAST TO TRUE
+028000         WHEN "DE" WHEN "FL" WHEN "GA" WHEN "MD" WHEN "NC"
+028100         WHEN "SC" WHEN "VA" WHEN "WV" WHEN "AL" WHEN "KY"
+028200         WHEN "MS" WHEN "TN"
+028300             SET REGION-SOUTHEAST TO TRUE
+028400         WHEN "IL" WHEN "IN" WHEN "MI" WHEN "OH" WHEN "WI"
+028500         WHEN "IA" WHEN "KS" WHEN "MN" WHEN "MO" WHEN "NE"
+028600         WHEN "ND" WHEN "SD"
+028700             SET REGION-MIDWEST TO TRUE
+028800         WHEN "AR" WHEN "LA" WHEN "OK" WHEN "TX" WHEN "AZ"
+028900         WHEN "NM"
+029000             SET REGION-SOUTHWEST TO TRUE
+029100         WHEN "CO" WHEN "ID" WHEN "MT" WHEN "NV" WHEN "UT"
+029200         WHEN "WY" WHEN "AK" WHEN "CA" WHEN "HI" WHEN "OR"
+029300         WHEN "WA"
+029400             SET REGION-WEST TO TRUE
+029500         WHEN OTHER
+029600             SET REGION-UNKNOWN TO TRUE
+029700     END-EVALUATE.
+029800 2140-EXIT.
+029900     EXIT.
+
+030100******************************************************************
+030200* 3000-PRINT-REPORT - READ THE SORTED OUTPUT SEQUENTIALLY,
+030300* PRINTING ACTIVE/INACTIVE/TOTAL SUBTOTALS EVERY TIME REGION
+030400* CHANGES AND A NEW PAGE HEADER EVERY WS-LINES-PER-PAGE LINES.
+030500******************************************************************
+030600 3000-PRINT-REPORT.
+030700     OPEN INPUT SORTOUT-FILE.
+030800     PERFORM 3100-READ-SORTOUT-RECORD THRU 3100-EXIT.
+030900     PERFORM 3200-PROCESS-ONE-SORTED-RECORD THRU 3200-EXIT
+031000         UNTIL END-OF-SORTOUT.
+
+031200     IF NOT FIRST-RECORD
+031300         PERFORM 3400-PRINT-SUBTOTAL THRU 3400-EXIT
+031400     END-IF.
+
+031600     CLOSE SORTOUT-FILE.
+031700 3000-EXIT.
+031800     EXIT.
+
+032000 3100-READ-SORTOUT-RECORD.
+032100     READ SORTOUT-FILE
+032200         AT END
+032300             SET END-OF-SORTOUT TO TRUE
+032400     END-READ.
+032500 3100-EXIT.
+032600     EXIT.
+
+032800 3200-PROCESS-ONE-SORTED-RECORD.
+032900     IF FIRST-RECORD
+033000         SET WS-FIRST-RECORD-SW TO 'N'
+033100         MOVE SO-CUSTOMER-REGION TO WS-PRIOR-REGION
+033200     ELSE
+033300         IF SO-CUSTOMER-REGION NOT = WS-PRIOR-REGION
+033400             PERFORM 3400-PRINT-SUBTOTAL THRU 3400-EXIT
+033500             MOVE SO-CUSTOMER-REGION TO WS-PRIOR-REGION
+033600         END-IF
+033700     END-IF.
+
+033900     PERFORM 3300-PRINT-DETAIL-LINE THRU 3300-EXIT.
+034000     ADD 1 TO WS-REGION-TOTAL.
+034100     ADD 1 TO WS-GRAND-TOTAL.
+034200     IF SO-CUSTOMER-STATUS = 'A'
+034300         ADD 1 TO WS-REGION-ACTIVE
+034400         ADD 1 TO WS-GRAND-ACTIVE
+034500     END-IF.
+034600     IF SO-CUSTOMER-STATUS = 'I'
+034700         ADD 1 TO WS-REGION-INACTIVE
+034800         ADD 1 TO WS-GRAND-INACTIVE
+034900     END-IF.
+
+035100     PERFORM 3100-READ-SORTOUT-RECORD THRU 3100-EXIT.
+035200 3200-EXIT.
+035300     EXIT.
+
+035500 3300-PRINT-DETAIL-LINE.
+035600     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+035700         PERFORM 3500-PRINT-PAGE-HEADER THRU 3500-EXIT
+035800     END-IF.
+035900     IF WS-LINE-COUNT = ZERO
+036000         PERFORM 3500-PRINT-PAGE-HEADER THRU 3500-EXIT
+036100     END-IF.
+
+036300     MOVE SPACES TO WS-DETAIL-LINE.
+036400     MOVE SO-CUSTOMER-REGION TO WS-DTL-REGION.
+036500     MOVE SO-CUSTOMER-ID TO WS-DTL-ID.
+036600     MOVE SO-CUSTOMER-NAME TO WS-DTL-NAME.
+036700     WRITE CUSTRGN-LINE FROM WS-DETAIL-LINE.
+036800     ADD 1 TO WS-LINE-COUNT.
+036900 3300-EXIT.
+037000     EXIT.
+
+037200 3400-PRINT-SUBTOTAL.
+037300     MOVE SPACES TO WS-SUBTOTAL-LINE.
+037400     MOVE WS-PRIOR-REGION TO WS-SUB-REGION.
+037500     MOVE WS-REGION-ACTIVE TO WS-SUB-ACTIVE.
+037600     MOVE WS-REGION-INACTIVE TO WS-SUB-INACTIVE.
+037700     MOVE WS-REGION-TOTAL TO WS-SUB-TOTAL.
+037800     WRITE CUSTRGN-LINE FROM WS-SUBTOTAL-LINE.
+037900     ADD 1 TO WS-LINE-COUNT.
+038000     MOVE ZERO TO WS-REGION-TOTAL.
+038100     MOVE ZERO TO WS-REGION-ACTIVE.
+038200     MOVE ZERO TO WS-REGION-INACTIVE.
+038300 3400-EXIT.
+038400     EXIT.
+
+038600******************************************************************
+038700* 3500-PRINT-PAGE-HEADER - START A NEW PAGE WITH THE RUN TITLE,
+038800* RUN DATE, PAGE NUMBER AND COLUMN HEADINGS.
+038900******************************************************************
+039000 3500-PRINT-PAGE-HEADER.
+039100     ADD 1 TO WS-PAGE-NUMBER.
+039200     MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE.
+039300     MOVE WS-CURRENT-DATE TO WS-HDR-DATE.
+039400     WRITE CUSTRGN-LINE FROM WS-RUN-HEADER-1.
+039500     WRITE CUSTRGN-LINE FROM WS-RUN-HEADER-2.
+039600     WRITE CUSTRGN-LINE FROM WS-COLUMN-HEADER.
+039700     MOVE ZERO TO WS-LINE-COUNT.
+039800 3500-EXIT.
+039900     EXIT.
+
+040100******************************************************************
+040200* 4000-CLEANUP-ROUTINE - PRINT THE GRAND TOTALS, DISCONNECT AND
+040300* CLOSE THE REPORT FILE.
+040400******************************************************************
+040500 4000-CLEANUP-ROUTINE.
+040600     MOVE SPACES TO WS-TOTAL-LINE.
+040700     MOVE WS-GRAND-ACTIVE TO WS-TOT-ACTIVE.
+040800     MOVE WS-GRAND-INACTIVE TO WS-TOT-INACTIVE.
+040900     MOVE WS-GRAND-TOTAL TO WS-TOT-TOTAL.
+041000     WRITE CUSTRGN-LINE FROM WS-TOTAL-LINE.
+
+041200     EXEC SQL
+041300         DISCONNECT
+041400     END-EXEC.
+
+041600     CLOSE CUSTRGN-FILE.
+
+041800     DISPLAY "CUSTOMER REGION SUMMARY REPORT COMPLETE".
+042000 4000-EXIT.
+042100     EXIT.
