@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* DATECHK - SHARED DATE-HANDLING WORKING STORAGE
+000300******************************************************************
+000400* MODIFICATION HISTORY
+000500* ----------------------------------------------------------------
+000600* DATE        INIT  DESCRIPTION
+000700* 2026-08-08  RDM   ORIGINAL VERSION - HOLDS THE FIELDS SHARED BY
+000800*                   EVERY COPY OF THE CHECK-DATE-FORMAT UTILITY
+000900*                   PARAGRAPH (SEE CHKDATE.cpy) SO A CALLER CAN
+001000*                   MOVE A DATE INTO DC-DATE-FIELD, PERFORM
+001100*                   CHECK-DATE-FORMAT, AND TEST DATE-FORMAT-OK /
+001200*                   DATE-FORMAT-BAD.
+001300******************************************************************
+001400 01  DATECHK-FIELDS.
+001500     05  DC-DATE-FIELD         PIC X(10).
+001600     05  DC-DATE-CCYY          PIC 9(04).
+001700     05  DC-DATE-MM            PIC 9(02).
+001800     05  DC-DATE-DD            PIC 9(02).
+001900     05  DC-DATE-NUMERIC-SW    PIC X(01) VALUE 'Y'.
+002000         88  DC-DATE-IS-NUMERIC   VALUE 'Y'.
+002100         88  DC-DATE-NOT-NUMERIC  VALUE 'N'.
+002200     05  DC-DATE-VALID-SW      PIC X(01) VALUE 'Y'.
+002300         88  DATE-FORMAT-OK    VALUE 'Y'.
+002400         88  DATE-FORMAT-BAD   VALUE 'N'.
+002500     05  DC-DATE-REASON        PIC X(30) VALUE SPACES.
