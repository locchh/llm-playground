@@ -0,0 +1,320 @@
+000100******************************************************************
+000200* CUSTAGE - PENDING CUSTOMER AGING REPORT
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CUSTAGE.
+000600 AUTHOR. R MERCER.
+000700 INSTALLATION. DATA PROCESSING.
+000800 DATE-WRITTEN. 2026-08-08.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100* MODIFICATION HISTORY
+001200* ----------------------------------------------------------------
+001300* DATE        INIT  DESCRIPTION
+001400* 2026-08-08  RDM   ORIGINAL VERSION - PENDING CUSTOMER AGING
+001500*                   BY CUSTOMER-JOIN-DATE, WITH ACTIVE/INACTIVE
+001600*                   COUNTS FROM CUSTOMER-COUNTS.
+001620* 2026-08-09  RDM   MAINLINE NOW SKIPS PROCESS-DATA WHEN
+001630*                   INITIALIZE-ROUTINE FAILS, AND CLEANUP NO
+001640*                   LONGER ZEROES A RETURN-CODE THAT INITIALIZE
+001650*                   OR PROCESS-DATA SET NONZERO. GET-CUSTOMER-
+001660*                   DATA NOW CHECKS SQLCODE BEFORE USE SO A
+001670*                   NOT-FOUND ID CANNOT BE REPORTED AGAINST THE
+001680*                   PRIOR CUSTOMER'S STALE ROW.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. X86-64.
+002100 OBJECT-COMPUTER. X86-64.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTREF-FILE ASSIGN TO "CUSTREF"
+002500         ORGANIZATION IS SEQUENTIAL
+002600         ACCESS MODE IS SEQUENTIAL
+002700         FILE STATUS IS WS-CUSTREF-STATUS.
+
+002900     SELECT AGING-RPT-FILE ASSIGN TO "AGERPT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-AGERPT-STATUS.
+
+003300     SELECT SECPARM-FILE ASSIGN TO "SECPARM"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         ACCESS MODE IS SEQUENTIAL
+003600         FILE STATUS IS WS-SECPARM-STATUS.
+
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CUSTREF-FILE
+004100     RECORDING MODE IS F.
+004200 01  CUSTREF-RECORD.
+004300     05  CR-CUSTOMER-ID        PIC 9(06).
+004400     05  FILLER                PIC X(74).
+
+004600 FD  AGING-RPT-FILE.
+004700 01  AGING-RPT-LINE            PIC X(132).
+
+004900* SECURED PARAMETER FILE - DB2 CONNECT CREDENTIALS MAINTAINED BY
+005000* THE VAULT/KEY-MANAGEMENT PROCESS, NEVER HARDCODED IN SOURCE.
+005100 FD  SECPARM-FILE
+005200     RECORDING MODE IS F.
+005300 01  SECPARM-RECORD.
+005400     05  SP-DB-USERNAME        PIC X(20).
+005500     05  SP-DB-PASSWORD        PIC X(20).
+
+005700 WORKING-STORAGE SECTION.
+005800* INCLUDE CUSTOMER RECORD LAYOUT AND COUNTERS
+005900     COPY CUSTOMER.
+
+006100* INCLUDE SHARED DATE-VALIDATION WORKING STORAGE
+006200     COPY DATECHK.
+
+006400* INCLUDE SHARED DATABASE-CREDENTIAL WORKING STORAGE
+006500     COPY DBCRED.
+
+006700 01  WS-VARIABLES.
+006800     05  WS-CURRENT-DATE       PIC X(10) VALUE SPACES.
+
+007000 01  WS-FILE-SWITCHES.
+007100     05  WS-CUSTREF-STATUS     PIC X(02) VALUE SPACES.
+007200         88  CUSTREF-OK        VALUE '00'.
+007300     05  WS-AGERPT-STATUS      PIC X(02) VALUE SPACES.
+007400     05  WS-CUSTREF-SW         PIC X(01) VALUE 'N'.
+007500         88  END-OF-CUSTREF    VALUE 'Y'.
+
+007700 01  WS-AGING-BUCKETS.
+007800     05  WS-BKT-00-30          PIC 9(05) VALUE ZERO.
+007900     05  WS-BKT-31-60          PIC 9(05) VALUE ZERO.
+008000     05  WS-BKT-61-90          PIC 9(05) VALUE ZERO.
+008100     05  WS-BKT-90-PLUS        PIC 9(05) VALUE ZERO.
+008200     05  WS-BUCKET-NAME        PIC X(08) VALUE SPACES.
+
+008400 01  WS-DATE-WORK.
+008500     05  WS-JOIN-CCYYMMDD      PIC 9(08) VALUE ZERO.
+008600     05  WS-JOIN-INTEGER       PIC S9(09) COMP VALUE ZERO.
+008700     05  WS-CURR-CCYYMMDD      PIC 9(08) VALUE ZERO.
+008800     05  WS-CURR-INTEGER       PIC S9(09) COMP VALUE ZERO.
+008900     05  WS-DAYS-PENDING       PIC S9(09) COMP VALUE ZERO.
+
+009100 01  WS-REPORT-LINES.
+009200     05  WS-HEADER-LINE.
+009300         10  FILLER            PIC X(30) VALUE
+009400             "PENDING CUSTOMER AGING REPORT".
+009500         10  FILLER            PIC X(12) VALUE "  RUN DATE: ".
+009600         10  WS-HDR-DATE       PIC X(10) VALUE SPACES.
+009700     05  WS-DETAIL-LINE.
+009800         10  FILLER            PIC X(03) VALUE SPACES.
+009900         10  WS-DTL-ID         PIC 9(06).
+010000         10  FILLER            PIC X(02) VALUE SPACES.
+010100         10  WS-DTL-NAME       PIC X(30).
+010200         10  FILLER            PIC X(02) VALUE SPACES.
+010300         10  WS-DTL-JOIN-DATE  PIC X(10).
+010400         10  FILLER            PIC X(02) VALUE SPACES.
+010500         10  WS-DTL-DAYS       PIC ZZZ,ZZ9.
+010600         10  FILLER            PIC X(02) VALUE SPACES.
+010700         10  WS-DTL-BUCKET     PIC X(08).
+010800     05  WS-SUMMARY-LINE.
+010900         10  FILLER            PIC X(20) VALUE SPACES.
+011000         10  WS-SUM-LABEL      PIC X(20).
+011100         10  WS-SUM-VALUE      PIC ZZZ,ZZ9.
+
+011300 PROCEDURE DIVISION.
+011400 0000-MAINLINE.
+011500     DISPLAY "CUSTOMER AGING REPORT".
+011600     PERFORM 1000-INITIALIZE-ROUTINE THRU 1000-EXIT.
+011650     IF RETURN-CODE = ZERO
+011670         PERFORM 2000-PROCESS-DATA THRU 2000-EXIT
+011680     ELSE
+011690         DISPLAY "INITIALIZATION FAILED, SKIPPING PROCESS-DATA"
+011695     END-IF.
+011800     PERFORM 4000-CLEANUP-ROUTINE THRU 4000-EXIT.
+011900     STOP RUN.
+
+012100******************************************************************
+012200* 1000-INITIALIZE-ROUTINE - OPEN FILES, CONNECT TO THE CUSTOMER
+012300* DATABASE AND PRINT THE REPORT HEADER.
+012400******************************************************************
+012500 1000-INITIALIZE-ROUTINE.
+012600     MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+
+012700     OPEN OUTPUT AGING-RPT-FILE.
+
+012800     OPEN INPUT CUSTREF-FILE.
+012900     IF NOT CUSTREF-OK
+013000         DISPLAY "UNABLE TO OPEN CUSTREF, STATUS: "
+013100             WS-CUSTREF-STATUS
+013200         MOVE 16 TO RETURN-CODE
+013300         GO TO 1000-EXIT
+013400     END-IF.
+
+013800     PERFORM 1100-LOAD-DB-CREDENTIALS THRU 1100-EXIT.
+
+014000     EXEC SQL
+014100         CONNECT TO :WS-DB-NAME
+014200             USER :WS-DB-USERNAME USING :WS-DB-PASSWORD
+014300     END-EXEC.
+014350     IF SQLCODE NOT = 0
+014360         DISPLAY "UNABLE TO CONNECT TO DATABASE, SQLCODE: "
+014370             SQLCODE
+014380         MOVE 16 TO RETURN-CODE
+014390         GO TO 1000-EXIT
+014395     END-IF.
+
+014500     MOVE WS-CURRENT-DATE TO WS-HDR-DATE.
+014600     WRITE AGING-RPT-LINE FROM WS-HEADER-LINE.
+014700 1000-EXIT.
+014800     EXIT.
+
+015000* INCLUDE SHARED DB-CREDENTIAL LOAD PARAGRAPH
+015100     COPY LOADCRED.
+
+015300******************************************************************
+015400* 2000-PROCESS-DATA - LOOK UP EACH CUSTOMER ON CUSTREF, TALLY
+015500* ACTIVE/INACTIVE COUNTS AND PRINT AN AGING LINE FOR EACH
+015600* CUSTOMER STILL IN PENDING STATUS.
+015700******************************************************************
+015800 2000-PROCESS-DATA.
+015900     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+016000     PERFORM 2200-PROCESS-ONE-CUSTOMER THRU 2200-EXIT
+016100         UNTIL END-OF-CUSTREF.
+016200 2000-EXIT.
+016300     EXIT.
+
+016500 2100-READ-CUSTREF-RECORD.
+016600     READ CUSTREF-FILE
+016700         AT END
+016800             SET END-OF-CUSTREF TO TRUE
+016900     END-READ.
+017000 2100-EXIT.
+017100     EXIT.
+
+017300 2200-PROCESS-ONE-CUSTOMER.
+017400     PERFORM 2300-GET-CUSTOMER-DATA THRU 2300-EXIT.
+017450     IF SQLCODE = 0
+017500         ADD 1 TO CUSTOMER-COUNT
+017600         IF CUSTOMER-ACTIVE
+017700             ADD 1 TO ACTIVE-COUNT
+017800         END-IF
+017900         IF CUSTOMER-INACTIVE
+018000             ADD 1 TO INACTIVE-COUNT
+018100         END-IF
+018200         IF CUSTOMER-PENDING
+018300             MOVE CUSTOMER-JOIN-DATE TO DC-DATE-FIELD
+018400             PERFORM CHECK-DATE-FORMAT THRU CHECK-DATE-FORMAT-EXIT
+018500             IF DATE-FORMAT-BAD
+018600                 DISPLAY "WARNING: CUSTOMER " CUSTOMER-ID
+018700                     " JOIN DATE INVALID, " DC-DATE-REASON
+018800             ELSE
+018900                 PERFORM 2400-COMPUTE-AGING-BUCKET THRU 2400-EXIT
+019000                 PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+019100             END-IF
+019200         END-IF
+019250     ELSE
+019260         DISPLAY "WARNING: CUSTOMER NOT FOUND FOR ID: "
+019270             CR-CUSTOMER-ID
+019280     END-IF.
+019300     PERFORM 2100-READ-CUSTREF-RECORD THRU 2100-EXIT.
+019400 2200-EXIT.
+019500     EXIT.
+
+019700 2300-GET-CUSTOMER-DATA.
+019800     EXEC SQL
+019900         SELECT customer_id, customer_name, customer_status,
+020000                customer_join_date
+020100         INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-STATUS,
+020200              :CUSTOMER-JOIN-DATE
+020300         FROM customers
+020400         WHERE customer_id = :CR-CUSTOMER-ID
+020500     END-EXEC.
+020600 2300-EXIT.
+020700     EXIT.
+
+020900 2400-COMPUTE-AGING-BUCKET.
+021000     MOVE CUSTOMER-JOIN-DATE(1:4) TO WS-JOIN-CCYYMMDD(1:4).
+021100     MOVE CUSTOMER-JOIN-DATE(6:2) TO WS-JOIN-CCYYMMDD(5:2).
+021200     MOVE CUSTOMER-JOIN-DATE(9:2) TO WS-JOIN-CCYYMMDD(7:2).
+021300     MOVE WS-CURRENT-DATE(1:4) TO WS-CURR-CCYYMMDD(1:4).
+021400     MOVE WS-CURRENT-DATE(6:2) TO WS-CURR-CCYYMMDD(5:2).
+021500     MOVE WS-CURRENT-DATE(9:2) TO WS-CURR-CCYYMMDD(7:2).
+
+021700     COMPUTE WS-JOIN-INTEGER =
+021800         FUNCTION INTEGER-OF-DATE(WS-JOIN-CCYYMMDD).
+021900     COMPUTE WS-CURR-INTEGER =
+022000         FUNCTION INTEGER-OF-DATE(WS-CURR-CCYYMMDD).
+022100     COMPUTE WS-DAYS-PENDING =
+022200         WS-CURR-INTEGER - WS-JOIN-INTEGER.
+
+022400     EVALUATE TRUE
+022500         WHEN WS-DAYS-PENDING <= 30
+022600             MOVE "0-30"    TO WS-BUCKET-NAME
+022700             ADD 1 TO WS-BKT-00-30
+022800         WHEN WS-DAYS-PENDING <= 60
+022900             MOVE "31-60"   TO WS-BUCKET-NAME
+023000             ADD 1 TO WS-BKT-31-60
+023100         WHEN WS-DAYS-PENDING <= 90
+023200             MOVE "61-90"   TO WS-BUCKET-NAME
+023300             ADD 1 TO WS-BKT-61-90
+023400         WHEN OTHER
+023500             MOVE "90+"     TO WS-BUCKET-NAME
+023600             ADD 1 TO WS-BKT-90-PLUS
+023700     END-EVALUATE.
+023800 2400-EXIT.
+023900     EXIT.
+
+024100 2500-WRITE-DETAIL-LINE.
+024200     MOVE SPACES TO WS-DETAIL-LINE.
+024300     MOVE CUSTOMER-ID TO WS-DTL-ID.
+024400     MOVE CUSTOMER-NAME TO WS-DTL-NAME.
+024500     MOVE CUSTOMER-JOIN-DATE TO WS-DTL-JOIN-DATE.
+024600     MOVE WS-DAYS-PENDING TO WS-DTL-DAYS.
+024700     MOVE WS-BUCKET-NAME TO WS-DTL-BUCKET.
+024800     WRITE AGING-RPT-LINE FROM WS-DETAIL-LINE.
+024900 2500-EXIT.
+025000     EXIT.
+
+025200* INCLUDE THE SHARED CHECK-DATE-FORMAT UTILITY PARAGRAPH
+025300     COPY CHKDATE.
+
+025500******************************************************************
+025600* 4000-CLEANUP-ROUTINE - PRINT SUMMARY COUNTS, DISCONNECT AND
+025700* CLOSE ALL FILES.
+025800******************************************************************
+025900 4000-CLEANUP-ROUTINE.
+026000     MOVE SPACES TO WS-SUMMARY-LINE.
+026100     MOVE "TOTAL CUSTOMERS:    " TO WS-SUM-LABEL.
+026200     MOVE CUSTOMER-COUNT TO WS-SUM-VALUE.
+026300     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+026500     MOVE "ACTIVE CUSTOMERS:   " TO WS-SUM-LABEL.
+026600     MOVE ACTIVE-COUNT TO WS-SUM-VALUE.
+026700     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+026900     MOVE "INACTIVE CUSTOMERS: " TO WS-SUM-LABEL.
+027000     MOVE INACTIVE-COUNT TO WS-SUM-VALUE.
+027100     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+027300     MOVE "PENDING 0-30 DAYS:  " TO WS-SUM-LABEL.
+027400     MOVE WS-BKT-00-30 TO WS-SUM-VALUE.
+027500     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+027700     MOVE "PENDING 31-60 DAYS: " TO WS-SUM-LABEL.
+027800     MOVE WS-BKT-31-60 TO WS-SUM-VALUE.
+027900     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+028100     MOVE "PENDING 61-90 DAYS: " TO WS-SUM-LABEL.
+028200     MOVE WS-BKT-61-90 TO WS-SUM-VALUE.
+028300     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+028500     MOVE "PENDING OVER 90:    " TO WS-SUM-LABEL.
+028600     MOVE WS-BKT-90-PLUS TO WS-SUM-VALUE.
+028700     WRITE AGING-RPT-LINE FROM WS-SUMMARY-LINE.
+
+028900     EXEC SQL
+029000         DISCONNECT
+029100     END-EXEC.
+
+029300     CLOSE CUSTREF-FILE.
+029400     CLOSE AGING-RPT-FILE.
+
+029600     DISPLAY "AGING REPORT COMPLETE".
+029800 4000-EXIT.
+029900     EXIT.
