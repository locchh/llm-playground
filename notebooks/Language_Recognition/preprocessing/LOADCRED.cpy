@@ -0,0 +1,38 @@
+000100******************************************************************
+000200* LOADCRED - LOAD-DB-CREDENTIALS UTILITY PARAGRAPH
+000300******************************************************************
+000400* MODIFICATION HISTORY
+000500* ----------------------------------------------------------------
+000600* DATE        INIT  DESCRIPTION
+000700* 2026-08-08  RDM   ORIGINAL VERSION - PULLS THE DB2 CONNECT USER
+000800*                   ID AND PASSWORD FROM THE SECPARM VAULT FILE
+000900*                   (SEE DBCRED.cpy FOR THE RECEIVING FIELDS) SO
+001000*                   NO CREDENTIAL IS EVER COMPILED INTO SOURCE.
+001100*                   CALLERS MUST DECLARE SECPARM-FILE/SECPARM-
+001200*                   RECORD (SP-DB-USERNAME, SP-DB-PASSWORD) THE
+001300*                   SAME WAY SAMPLE DOES AND PERFORM THIS
+001400*                   PARAGRAPH BEFORE THE FIRST CONNECT.
+001500******************************************************************
+001600 1100-LOAD-DB-CREDENTIALS.
+001700     OPEN INPUT SECPARM-FILE.
+001800     IF NOT SECPARM-OK
+001900         DISPLAY "UNABLE TO OPEN SECPARM, STATUS: "
+002000             WS-SECPARM-STATUS
+002100         GO TO 1100-EXIT
+002200     END-IF.
+
+002400     READ SECPARM-FILE
+002500         AT END
+002600             MOVE "24" TO WS-SECPARM-STATUS
+002700     END-READ.
+
+002900     IF SECPARM-OK
+003000         MOVE SP-DB-USERNAME TO WS-DB-USERNAME
+003100         MOVE SP-DB-PASSWORD TO WS-DB-PASSWORD
+003200     ELSE
+003300         DISPLAY "SECPARM CONTAINS NO CREDENTIAL RECORD"
+003400     END-IF.
+
+003600     CLOSE SECPARM-FILE.
+003700 1100-EXIT.
+003800     EXIT.
